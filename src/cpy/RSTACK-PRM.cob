@@ -0,0 +1,30 @@
+000220*--------------------------------------------------------------
+000230*- スタックサブルーチンCALLパラメータ。
+000240*- I:FNC:機能指定。
+000250*- I:MEM-SZE:スタックメモリのバイト数。FNC='INIT'時に必要。
+000251*- I:ADR-SZE:使用済メモリ開始アドレス管理テーブル(ADRTBL)の
+000252*-          最大格納件数。FNC='INIT'時に指定する。ゼロまたは
+000253*-          未設定ならコピー本来のOCCURS上限を使う。
+000260*- I:VLL:PUSHする値のバイト数。FNC='PUSH'時に必要。
+000270*- O:VLL:PEEK/POP_/GET_した値のバイト数。FNC='SIZE'時は、現在
+000271*-       スタックに積まれている件数(PSTACK-ADRIDX)が返る。
+000280*- I:VLI:GETしたいスタック位置(1から始まるINDEX)。
+000290*-       FNC='GET_'時に指定する。FNC='RLSE'時は、ロールバック
+000291*-       先のマーク位置(FNC='MARK'が返したPSTACK-VLI)を指定する。
+000292*- O:VLI:FNC='MARK'時、現在のPSTACK-ADRIDXが返る。
+000293*- I:VLC:FNC='MGET'時に指定する、取得したい件数。
+000294*- O:VLC:FNC='MGET'時、実際に取得できた件数を返す(要求件数
+000295*-       またはスタック残数の小さい方)。
+000296*- O:VLL:FNC='MGET'時は、VALに返した全データの合計バイト数
+000297*-       (区切りのHIGH-VALUEを含む)を返す。取得した値は
+000298*-       HIGH-VALUEで区切られているので、呼び出し側で分割する。
+000300*--------------------------------------------------------------
+000340   03     PSTACK-FNC        PIC X(4).
+000350   03     PSTACK-MEM-SZE    PIC 9(5).
+000351   03     PSTACK-ADR-SZE    PIC 9(5).
+000360   03     PSTACK-VLL        PIC 9(5).
+000370   03     PSTACK-VLI        PIC 9(5).
+000371   03     PSTACK-VLC        PIC 9(3).
+000380   03     PSTACK-STS.
+000390     05   PSTACK-COD        PIC S9(1).
+000400     05   PSTACK-MSG        PIC X(80).
