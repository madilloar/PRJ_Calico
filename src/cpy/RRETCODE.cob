@@ -0,0 +1,21 @@
+000220*--------------------------------------------------------------
+000230*- 共通リターンコード体系。PMEM-COD/PMYMEM-COD/PSTACK-COD/
+000240*- PVCODE-COD(いずれもPIC S9(1))で共通して使う、異常終了原因の
+000250*- 番号割り当て。メッセージ文字列をgrepしなくても、コードの数字
+000260*- だけで原因を判別できるようにするためのもの。
+000270*-
+000280*-   0 = 正常終了。
+000290*-  -1 = 未分類の異常終了(このコード表に載っていない原因、または
+000300*-       呼び出し前のデフォルト値がそのまま返った場合)。
+000310*-  -2 = 容量超過(メモリー/スタック/テーブルの上限に達した)。
+000320*-  -3 = 不正な機能コード(FNC/FUNCに未定義の値が渡された)。
+000330*-  -4 = 不正な引数(ゼロ除算、範囲外の位置・長さ指定など)。
+000340*-  -5 = 下位コールの異常(CALLした先のサブルーチンがCOD<>0を
+000350*-       返した。COD自体は呼び出し元の値で統一し、原因の詳細は
+000360*-       下位側のMSGを参照する)。
+000370*-
+000380*- 正の値は、各プログラムごとに既存の意味を持つ非致命的な状態
+000390*- (例:SUBHASHのCOD=1「該当キーなし」、PVCODE-COD=1「PUT値が
+000400*- バッファ長を超えて切り捨てられた」)のままとし、この表の対象
+000410*- 外とする。
+000420*--------------------------------------------------------------
