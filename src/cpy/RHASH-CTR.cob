@@ -0,0 +1,30 @@
+000500*--------------------------------------------------------------
+000510*- ハッシュコントロールエリア。
+000520*- BKT-ARYSZE:バケット配列の使用サイズ(INIT時にPHASH-BKT-SZEで
+000521*-         指定。ゼロ指定時はBKTのOCCURS上限を既定値とする)。
+000530*- ND-CNT:これまでに割り付けたノードの件数(高水位点)。
+000540*- ND-FREE:DEL_で解放されたノードの再利用フリーリストの先頭
+000541*-         (ゼロなら無し。次に使うノードはまずここを見る)。
+000542*- ACT-CNT:現在有効な(PUT_済・DEL_未済の)件数。BKT-ARYSZEとの
+000543*-         比率が1.0を超えたらI00-REHASHでバケット配列を
+000544*-         拡張・再配置する負荷率の判定に使う。
+000545*- HASH-LEN:ハッシュ値計算に使うキーの先頭文字数(INIT時に
+000546*-         PHASH-HLENで指定。ゼロ指定時は10を既定値とする)。
+000550*- BKT:バケットの先頭ノード番号(ゼロなら空)。
+000560*- ND:キー/値を格納するノード本体のチェーン配列。
+000561*- ND-NEXT:同じバケットの次のノード番号(ゼロなら終端)。
+000562*- ND-USED:ノードが使用中か(1=使用中,0=空き)。
+000570*--------------------------------------------------------------
+000580   03     PHASH-BKT-ARYSZE  PIC 9(4).
+000590   03     PHASH-ND-CNT      PIC 9(5).
+000591   03     PHASH-ND-FREE     PIC 9(5).
+000592   03     PHASH-ACT-CNT     PIC 9(5).
+000593   03     PHASH-HASH-LEN    PIC 9(2).
+000600   03     PHASH-BKT         PIC 9(5) OCCURS 503.
+000610   03     PHASH-ND          OCCURS 500.
+000620     05   PHASH-ND-NEXT     PIC 9(5).
+000621     05   PHASH-ND-USED     PIC 9(1).
+000622     05   PHASH-ND-KEY      PIC X(50).
+000623     05   PHASH-ND-KEY-LEN  PIC 9(2).
+000624     05   PHASH-ND-VAL      PIC X(100).
+000625     05   PHASH-ND-VLL      PIC 9(5).
