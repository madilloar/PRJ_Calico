@@ -0,0 +1,25 @@
+000220*--------------------------------------------------------------
+000230*- ハッシュ(SUBHASH)サブルーチンCALLパラメータ。
+000240*- I:FNC:機能指定。'INIT'/'PUT_'/'GET_'/'DEL_'。
+000250*- I:BKT-SZE:バケット配列のサイズ。FNC='INIT'時に指定する。
+000251*-          ゼロまたは未設定ならコピー本来のOCCURS上限を
+000252*-          既定値として使う(素数にしておくと衝突が減る)。
+000253*- I:HLEN:ハッシュ値計算に使うキーの先頭文字数。FNC='INIT'時に
+000254*-        指定する。ゼロまたは未設定なら10文字を既定値として
+000255*-        使う(短いコード用)。長い自然キー(説明文・複合IDなど)
+000256*-        で衝突を減らしたい場合は、KEYの最大長である50まで
+000257*-        広げて指定できる。
+000260*- I:KEY:登録・検索・削除したいキー。
+000270*- I:KEY-LEN:KEYの有効な長さ。
+000280*- I:VLL:FNC='PUT_'時に必要。VALに渡した値のバイト数。
+000290*- O:VLL:FNC='GET_'時、VALに返した値のバイト数。
+000300*--------------------------------------------------------------
+000340   03     PHASH-FNC         PIC X(4).
+000350   03     PHASH-BKT-SZE     PIC 9(4).
+000351   03     PHASH-HLEN        PIC 9(2).
+000360   03     PHASH-KEY         PIC X(50).
+000370   03     PHASH-KEY-LEN     PIC 9(2).
+000380   03     PHASH-VLL         PIC 9(5).
+000390   03     PHASH-STS.
+000400     05   PHASH-COD         PIC S9(1).
+000410     05   PHASH-MSG         PIC X(80).
