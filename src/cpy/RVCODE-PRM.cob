@@ -0,0 +1,56 @@
+000220*--------------------------------------------------------------
+000230*- 仮想コードサブルーチンCALLパラメータ。
+000240*- I:FUNC:機能指定。'INIT','LOAD','EXEC','DUMP','VLDT'。
+000250*- I:PVCODE:FUNC='LOAD'時にセットする、pchecktbl.txtの1行分。
+000260*-       書式は、VCODE-OPR(5) + FILLER(1) + VCODE-OPT(1) +
+000270*-       VCODE-DAT(11)の18バイト。VCODE-DATは、PUSHV/PUSHLの
+000280*-       場合はSUBMYMEMに登録する値(記述子または文字列)、
+000290*-       ジャンプ系命令(JMP__/JPNZ_/JPZ__/CALL_/FOR__)の場合は
+000300*-       飛び先の仮想コード行番号を、先頭5バイトに数字でセット
+000310*-       する。
+000315*- I:PVCODE-TBLMAX:FUNC='INIT'時に、VCODE-TBLの最大件数を指定
+000316*-       する。ゼロ(未指定)ならRVCODEAREAの既定値(500)のまま。
+000316*- I:PVCODE-SETID:FUNC='LOAD'時、空白なら従来通りアクティブな
+000316*-       VCODE-TBLに積む。空白以外なら、その名前で常駐ルール
+000316*-       セット保管庫(VCODE-SETS)に積む(無ければ新規作成)。
+000316*-       FUNC='USE_'時は必須で、保管庫からどのIDをアクティブな
+000316*-       VCODE-TBLにコピーするかを指定する(見つからなければ
+000316*-       PVCODE-COD=-4)。
+000317*- I:PVCODE-EXPLAIN:FUNC='EXEC'時、'Y'ならS10-TRUE/S20-FALSEの
+000318*-       判定ひとつひとつをPVCODE-TRACE-TBLに記録する。空白/'N'
+000319*-       なら記録しない(既定)。
+000320*- O:PVCODE-TRACE-CNT/PVCODE-TRACE-TBL:EXPLAIN時に積まれた
+000321*-       判定トレース。何件目の比較がPC何番のどのOPRで
+000322*-       TRUE/FALSEになったかを1行(80バイト)ずつ保持する。
+000323*- O:PVCODE-OUT-CNT/PVCODE-OUT-TBL:PUT__/PUTN_命令がVCODE-RSVに
+000324*-       タグ名を持つ場合の出力先。タグ付きPUT__/PUTN_ごとに1件
+000325*-       積まれる、タグ名(5バイト)+値(80バイト)の組。タグ無し
+000326*-       (空白)のPUT__/PUTN_は、従来通りPOUT00に直接フラット
+000326*-       出力する。PUTN_は、先頭バイトに数値編集パターン選択
+000326*-       (VCODE-FMT参照)、続く5バイトにタグ名を置く(PUT__より
+000326*-       1バイト右にずれる)。
+000328*- O:PVCODE-VLD-CNT/PVCODE-VLD-TBL:FUNC='VLDT'で見つかった問題の
+000328*-       件数と内容(1件80バイト、最大20件。EXPLAIN用の
+000328*-       PVCODE-TRACE-TBLと同じ上限・挙動で、21件目以降は積まない)。
+000328*-       O:PVCODE-COD:ゼロなら問題無し、2なら問題あり(件数は
+000328*-       PVCODE-VLD-CNT参照)。VLDTは検査のみで、VCODE-TBLの
+000328*-       実行(EXEC)は行わない。
+000327*--------------------------------------------------------------
+000340   03     PVCODE-FUNC       PIC X(4).
+000345   03     PVCODE-TBLMAX     PIC 9(5) COMP.
+000346   03     PVCODE-SETID      PIC X(8).
+000350   03     PVCODE            PIC X(18).
+000360   03     PVCODE-EXPLAIN    PIC X(1).
+000370   03     PVCODE-TRACE-CNT  PIC 9(3).
+000375   03     PVCODE-TRACE-TBL  OCCURS 20 TIMES.
+000376     05   PVCODE-TRACE-LINE PIC X(80).
+000377   03     PVCODE-OUT-CNT    PIC 9(3).
+000378   03     PVCODE-OUT-TBL    OCCURS 20 TIMES.
+000379     05   PVCODE-OUT-TAG    PIC X(5).
+000379     05   PVCODE-OUT-VAL    PIC X(80).
+000381   03     PVCODE-VLD-CNT    PIC 9(3).
+000382   03     PVCODE-VLD-TBL    OCCURS 20 TIMES.
+000383     05   PVCODE-VLD-LINE   PIC X(80).
+000380   03     PVCODE-STS.
+000390     05   PVCODE-COD        PIC S9(1).
+000400     05   PVCODE-MSG        PIC X(80).
