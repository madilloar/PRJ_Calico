@@ -0,0 +1,14 @@
+000500*--------------------------------------------------------------
+000510*- スタックメモリコントロールエリア。
+000520*- SZE:メモリのバイト数。
+000530*- CNT:空きメモリの開始アドレス。
+000540*- ADRIDX:使用済メモリ開始アドレス管理テーブルのカレントIDX。
+000550*- ADRTBL:使用済メモリ開始アドレス管理テーブル。
+000551*- ADR-MAX:ADRTBLに積める最大件数(INIT時にPSTACK-ADR-SZEで
+000552*-         指定。ゼロ指定時はADRTBLのOCCURS上限を既定値とする)。
+000560*--------------------------------------------------------------
+000570   03     PSTACK-SZE        PIC 9(5).
+000580   03     PSTACK-CNT        PIC 9(5).
+000590   03     PSTACK-ADRIDX     PIC 9(5).
+000591   03     PSTACK-ADR-MAX    PIC 9(5).
+000600   03     PSTACK-ADRTBL     PIC 9(5) OCCURS 500.
