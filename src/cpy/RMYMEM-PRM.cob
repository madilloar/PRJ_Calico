@@ -8,11 +8,44 @@
 000290*-       FNC='GET_'���Ɏw�肷��ƁA�ړI�̕����񂪎擾�ł���B
 000300*- O:VLI:FNC='SET_'���ɁA�g�p�σ������J�n�A�h���X�Ǘ�
 000310*-       �e�[�u����INDEX��Ԃ��B
-000320*--------------------------------------------------------------
+000311*- I:VLI:FNC='FREE'時は、解放したいメモリの開始アドレス
+000312*-       (SET_が返したPMYMEM-VLI)を指定する。
+000313*- O:VLL:FNC='STAT'時は、現在の使用量(PMYMEM-CNT)が
+000314*-       返る。
+000315*- O:VLI:FNC='STAT'時は、使用量の最大値(ハイウォーター
+000316*-       マーク)が返る。
+000317*- I:VLL:FNC='SETD'時は不要。VALにHIGH-VALUEで区切って
+000318*-       渡した値の長さを自動算出してセットする。
+000319*- O:VLI:FNC='SETD'時も、FNC='SET_'時と同様に使用済
+000320*-       メモリ開始アドレス管理テーブルのINDEXを返す。
+000321*- I:MEM-SZEはCOMP。日次の処理件数の増加で作業メモリが
+000322*-       99999バイトの壁を超えても確保できるようにしている。
+000322*- O:VLI/VLLはPIC 9(5)のまま(5桁)。SET_/STATが返すアドレスや
+000322*-       使用量がこの5桁を超える場合はSUBMYMEM側で切り詰めず
+000322*-       容量超過ABEND(COD=-2)として弾く。VLI/VLL自体を広げる
+000322*-       には、これを経由するSUBHASHのキーやスタック側の5桁固定
+000322*-       表現まで連動して広げる必要があり、MEM-SZEのような単純な
+000322*-       型変更では済まないため、そこは手を付けていない。
+000323*- I:AREA-TBL:GET_で型コード'1'〜'5'がどの入力エリア
+000324*-       (PIN100〜PIN500)を指すかを登録するテーブル。
+000325*-       FNC='INIT'時に指定する。全て未設定(SPACE)なら
+000326*-       '1','2','3','4','5'をそのまま既定値として使う。
+000327*- I:VLC:FNC='MGET'時に指定する、VALに渡したアドレス件数。
+000328*-       VALにはアドレス(GET_のVLIと同じPIC 9(5)の文字表現)を
+000329*-       件数分、桁数固定で連続して並べたものを渡す。
+000331*- O:VLC:FNC='MGET'時、実際に取得できた件数を返す
+000332*-       (入力件数と同じになるはず)。
+000333*- O:VLL:FNC='MGET'時は、VALに返した全データの合計バイト数
+000334*-       (区切りのHIGH-VALUEを含む)を返す。取得した値は
+000335*-       HIGH-VALUEで区切られているので、呼び出し側で分割する。
+000330*--------------------------------------------------------------
 000340   03     PMYMEM-FNC        PIC X(4).
-000350   03     PMYMEM-MEM-SZE    PIC 9(5).
+000350   03     PMYMEM-MEM-SZE    PIC 9(9) COMP.
 000360   03     PMYMEM-VLL        PIC 9(5).
 000370   03     PMYMEM-VLI        PIC 9(5).
+000371   03     PMYMEM-VLC        PIC 9(3).
+000375   03     PMYMEM-AREA-TBL   OCCURS 5 TIMES.
+000376     05   PMYMEM-AREA-CODE  PIC X(1).
 000380   03     PMYMEM-STS.
 000390     05   PMYMEM-COD        PIC S9(1).
 000400     05   PMYMEM-MSG        PIC X(80).
\ No newline at end of file
