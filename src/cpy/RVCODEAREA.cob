@@ -2,11 +2,65 @@
 000224*- 仮想コード:パラメータで受け取った仮想コードを格納するエリア
 000225*--------------------------------------------------------------
 000227   03     VCODE-PC          PIC 9(5) VALUE ZERO.
+000228   03     VCODE-TBL-MAX     PIC 9(5) VALUE 500.
+000228*- ロード中のVCODE-TBL件数。OCCURS DEPENDING ONの制御項目なので
+000228*- VCODE-TBLより手前で定義する。上限はVCODE-TBL-MAX(FUNC='INIT'
+000228*- 時に指定可能。既定500)。
 000228   03     VCODE-TBL-SZE     PIC 9(5) VALUE ZERO.
-000229   03     VCODE-TBL         OCCURS 500.
+000229   03     VCODE-TBL         OCCURS 1 TO 9999 TIMES
+000229                            DEPENDING ON VCODE-TBL-SZE.
 000230     05   VCODE.
 000231      07  VCODE-OPR         PIC X(5).
 000232      07  FILLER            PIC X(1).
 000233      07  VCODE-OPD.
 000234*- STACKがXタイプなので、ADRは9(5)とした
 000235       09 VCODE-ADR         PIC 9(5).
+000236*- オプションフラグ。比較系命令の動作を切り替える。
+000237*- 'N'=数値モードで比較する。'I'=大小文字・前後空白を
+000238*- 無視して比較する。空白=従来通りの単純な英数字比較。
+000238*- PUT__命令では、区切り文字として使う(空白=区切り無し、従来通り)。
+000239       09 VCODE-OPT         PIC X(1).
+000240*- PUTN_命令の数値編集パターン選択(1桁)。空白または'1'=
+000240*- 桁区切り無しの小数2桁、'2'=桁区切り有りの小数2桁、
+000240*- '3'=整数のみ(小数無し)、'4'=桁区切り有り通貨記号付き小数2桁。
+000240*- 他命令では未使用。
+000240       09 VCODE-FMT         PIC X(1).
+000241*- 予備領域。PUT__/PUTN_命令では、このルールセットで追加した
+000241*- 出力タグ名(PVCODE-OUT-TBLに書き出す際のキー)として使う。
+000241*- 空白なら従来通りPOUT00への無名フラット出力。他命令では未使用
+000241*- (将来の拡張用)。
+000242       09 VCODE-RSV         PIC X(5).
+000243*- LITERAL POOL FOR PUSHL. HOLDS THE LITERAL TEXT ITSELF, SO IT NO
+000244*- LONGER HAS TO BORROW VCODE-ADR/SUBMYMEM'S ADDRESSING SCHEME
+000245*- JUST TO HOLD A CONSTANT. VCODE-LIT-LEN IS THE SIGNIFICANT
+000246*- LENGTH WITHIN VCODE-LIT.
+000247       09 VCODE-LIT         PIC X(100).
+000248       09 VCODE-LIT-LEN     PIC 9(5).
+000249*--------------------------------------------------------------
+000249*- RESIDENT RULE-SET CACHE. FUNC='LOAD' WITH A NON-BLANK
+000249*- PVCODE-SETID STACKS ROWS HERE (TAGGED BY ID) INSTEAD OF INTO
+000249*- THE ACTIVE VCODE-TBL ABOVE. FUNC='USE_' THEN COPIES ONE
+000249*- TAGGED SET INTO THE ACTIVE VCODE-TBL/VCODE-PC, SO SWITCHING
+000249*- BETWEEN ALREADY-LOADED RULE-SETS IS AN IN-MEMORY COPY, NOT A
+000249*- RE-READ/RE-PARSE OF THE RULE-TABLE FILE. VCODE-SET-ROW'S
+000249*- LAYOUT MATCHES VCODE ABOVE FIELD-FOR-FIELD SO C00-LOAD AND
+000249*- C01-MLOAD STAY IN STEP WITH EACH OTHER.
+000249*--------------------------------------------------------------
+000249   03     VCODE-SET-CNT     PIC 9(2) VALUE ZERO.
+000249   03     VCODE-SET-MAX     PIC 9(2) VALUE 10.
+000249   03     VCODE-SETS        OCCURS 1 TO 10 TIMES
+000249                            DEPENDING ON VCODE-SET-CNT.
+000249     05   VCODE-SET-ID      PIC X(8).
+000249     05   VCODE-SET-PC      PIC 9(5) VALUE ZERO.
+000249     05   VCODE-SET-SZE     PIC 9(5) VALUE ZERO.
+000249     05   VCODE-SET-ROW     OCCURS 1 TO 9999 TIMES
+000249                            DEPENDING ON VCODE-SET-SZE.
+000249       07 VCODE-SET-OPR     PIC X(5).
+000249       07 FILLER            PIC X(1).
+000249       07 VCODE-SET-OPD.
+000249         09 VCODE-SET-ADR   PIC 9(5).
+000249         09 VCODE-SET-OPT   PIC X(1).
+000249         09 VCODE-SET-FMT   PIC X(1).
+000249         09 VCODE-SET-RSV   PIC X(5).
+000249         09 VCODE-SET-LIT   PIC X(100).
+000249         09 VCODE-SET-LIT-LEN PIC 9(5).
