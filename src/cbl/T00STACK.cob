@@ -36,7 +36,17 @@
 000201*--------------------------------------------------------------
 000202 01       PSTACK-MEM        SYNC.
 000203   03     FILLER            PIC X(100).
-000204 PROCEDURE DIVISION.   
+000203*--------------------------------------------------------------
+000203*- PASS/FAIL判定用カウンター・期待値ワーク。
+000203*--------------------------------------------------------------
+000203 01       WKCHK              SYNC.
+000203   03     WK-CASENO         PIC 9(3) VALUE ZERO.
+000203   03     WK-PASS           PIC 9(3) VALUE ZERO.
+000203   03     WK-FAIL           PIC 9(3) VALUE ZERO.
+000203   03     WK-CASENAME       PIC X(40).
+000203   03     WK-EXP            PIC X(100).
+000203   03     WK-EXPLEN         PIC 9(3).
+000204 PROCEDURE DIVISION.
 000205 A00-MAIN SECTION.
 000206*--------------------------------------------------------------
 000207*- SUBSTACKのテストメインルーチン
@@ -86,7 +96,12 @@
 000643   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000644   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000645   DISPLAY 'MEM:(' PSTACK-MEM ')'.
-000646*- HELLOのはず
+000646*- WORLD!のはず(直前のPOP_の結果)
+000646   MOVE 'POP_ #1 (should be WORLD!)' TO WK-CASENAME.
+000646   MOVE 'WORLD!'            TO WK-EXP.
+000646   MOVE 6                   TO WK-EXPLEN.
+000646   PERFORM Z90-CHECK.
+000647*- HELLOのはず
 000654   MOVE SPACE               TO PSTACK-PRM.
 000655   MOVE 'PEEK'              TO PSTACK-FNC.
 000656   CALL 'SUBSTACK'       USING PSTACK-PRM
@@ -98,6 +113,10 @@
 000662   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000663   DISPLAY 'MEM:(' PSTACK-MEM ')'.
 000664*- HELLOのはず
+000665   MOVE 'PEEK #1 (should be HELLO)' TO WK-CASENAME.
+000666   MOVE 'HELLO'             TO WK-EXP.
+000667   MOVE 5                   TO WK-EXPLEN.
+000668   PERFORM Z90-CHECK.
 000672   MOVE SPACE               TO PSTACK-PRM.
 000673   MOVE 'PEEK'              TO PSTACK-FNC.
 000674   CALL 'SUBSTACK'       USING PSTACK-PRM
@@ -109,6 +128,10 @@
 000680   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000681   DISPLAY 'MEM:(' PSTACK-MEM ')'.
 000690*- HELLOのはず
+000691   MOVE 'PEEK #2 (should be HELLO)' TO WK-CASENAME.
+000692   MOVE 'HELLO'             TO WK-EXP.
+000693   MOVE 5                   TO WK-EXPLEN.
+000694   PERFORM Z90-CHECK.
 000698   MOVE SPACE               TO PSTACK-PRM.
 000699   MOVE 'POP_'              TO PSTACK-FNC.
 000700   CALL 'SUBSTACK'       USING PSTACK-PRM
@@ -119,6 +142,10 @@
 000705   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000706   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000707   DISPLAY 'MEM:(' PSTACK-MEM ')'.
+000708   MOVE 'POP_ #2 (should be HELLO)' TO WK-CASENAME.
+000709   MOVE 'HELLO'             TO WK-EXP.
+000710   MOVE 5                   TO WK-EXPLEN.
+000711   PERFORM Z90-CHECK.
 000734*- 空文字が返る。
 000735   MOVE SPACE               TO PSTACK-PRM.
 000736   MOVE 'POP_'              TO PSTACK-FNC.
@@ -130,6 +157,10 @@
 000742   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000743   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000744   DISPLAY 'MEM:(' PSTACK-MEM ')'.
+000745   MOVE 'POP_ #3 (stack empty, should be blank)' TO WK-CASENAME.
+000746   MOVE SPACE               TO WK-EXP.
+000747   MOVE ZERO                TO WK-EXPLEN.
+000748   PERFORM Z90-CHECK.
 000734*- 空文字が返る。
 000790   MOVE SPACE               TO PSTACK-PRM.
 000791   MOVE 'POP_'              TO PSTACK-FNC.
@@ -141,6 +172,10 @@
 000797   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000798   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000799   DISPLAY 'MEM:(' PSTACK-MEM ')'.
+000799   MOVE 'POP_ #4 (still empty, should be blank)' TO WK-CASENAME.
+000799   MOVE SPACE               TO WK-EXP.
+000799   MOVE ZERO                TO WK-EXPLEN.
+000799   PERFORM Z90-CHECK.
 000566*-time 1. next pointer is 22.
 000567   MOVE SPACE               TO PSTACK-PRM.
 000568   MOVE 'PUSH'              TO PSTACK-FNC.
@@ -206,6 +241,8 @@
 000590   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000591   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000592   DISPLAY 'MEM:(' PSTACK-MEM ')'.
+000593   MOVE 'PUSH #5 (out of memory, should ABEND)' TO WK-CASENAME.
+000594   PERFORM Z91-CHECKABEND.
 000566*-time 6. time 5 is abend. not execute.
 000567   MOVE SPACE               TO PSTACK-PRM.
 000568   MOVE 'PUSH'              TO PSTACK-FNC.
@@ -219,7 +256,75 @@
 000590   DISPLAY 'VAL:(' PSTACK-VAL(1:PSTACK-VLL) ')'.
 000591   DISPLAY 'CTR:(' PSTACK-CTR ')'.
 000592   DISPLAY 'MEM:(' PSTACK-MEM ')'.
+000593   MOVE 'PUSH #6 (still out of memory, should ABEND again)'
+000594                            TO WK-CASENAME.
+000595   PERFORM Z91-CHECKABEND.
 000800 A00-EXIT.
-000801   MOVE ZERO TO RETURN-CODE.
+000803   DISPLAY '===================================='.
+000804   DISPLAY 'T00STACK RESULT: TOTAL=' WK-CASENO
+000805           ' PASS=' WK-PASS ' FAIL=' WK-FAIL.
+000806   DISPLAY '===================================='.
+000807   MOVE WK-FAIL             TO RETURN-CODE.
 000802   GOBACK.
+000811 Z90-CHECK SECTION.
+000812*--------------------------------------------------------------
+000813*- POP_/PEEKの結果(PSTACK-VAL/PSTACK-VLL)を、呼び出し元が
+000814*- WK-EXP/WK-EXPLENにセットした期待値と比較し、PASS/FAILを
+000815*- 判定してWK-PASS/WK-FAILに積み上げる。T00STACKの各テスト
+000816*- ケース共通。期待値の長さがゼロの場合は、スタックが空に
+000817*- なった時の戻り値チェック用で、PSTACK-VLLがゼロかどうかだけ
+000818*- を見る(長さゼロの参照変更はできないため)。
+000819*--------------------------------------------------------------
+000820 Z90-010.
+000822   ADD 1                    TO WK-CASENO.
+000823   IF WK-EXPLEN             = ZERO
+000824     THEN
+000825       IF PSTACK-VLL        = ZERO
+000826         THEN
+000826           ADD 1            TO WK-PASS
+000827           DISPLAY 'PASS(' WK-CASENO '):' WK-CASENAME
+000828                   ' EXPECTED=(BLANK) ACTUAL-VLL=' PSTACK-VLL
+000829         ELSE
+000829           ADD 1            TO WK-FAIL
+000829           DISPLAY 'FAIL(' WK-CASENO '):' WK-CASENAME
+000829                   ' EXPECTED=(BLANK) ACTUAL-VLL=' PSTACK-VLL
+000829       END-IF
+000830     ELSE
+000831       IF PSTACK-VLL        = WK-EXPLEN
+000831         AND PSTACK-VAL(1:PSTACK-VLL) = WK-EXP(1:WK-EXPLEN)
+000832         THEN
+000833           ADD 1            TO WK-PASS
+000834           DISPLAY 'PASS(' WK-CASENO '):' WK-CASENAME
+000835                   ' EXPECTED=(' WK-EXP(1:WK-EXPLEN) ')'
+000836                   ' ACTUAL=(' PSTACK-VAL(1:PSTACK-VLL) ')'
+000837         ELSE
+000838           ADD 1            TO WK-FAIL
+000839           DISPLAY 'FAIL(' WK-CASENO '):' WK-CASENAME
+000840                   ' EXPECTED=(' WK-EXP(1:WK-EXPLEN) ')'
+000841                   ' ACTUAL=(' PSTACK-VAL(1:PSTACK-VLL) ')'
+000842       END-IF
+000843   END-IF.
+000844 Z90-EXIT.
+000845   EXIT.
+000846 Z91-CHECKABEND SECTION.
+000847*--------------------------------------------------------------
+000848*- 直前のCALL 'SUBSTACK'がＡＢＥＮＤ(PSTACK-COD<ゼロ)に
+000849*- なっているかどうかを判定してWK-PASS/WK-FAILに積み上げる。
+000850*- メモリー溢れのような、正常に戻らないことが正しい動作である
+000851*- ケースのチェックに使う。
+000852*--------------------------------------------------------------
+000853 Z91-010.
+000854   ADD 1                    TO WK-CASENO.
+000855   IF PSTACK-COD            < ZERO
+000856     THEN
+000857       ADD 1                TO WK-PASS
+000858       DISPLAY 'PASS(' WK-CASENO '):' WK-CASENAME
+000859               ' EXPECTED=(ABEND) ACTUAL-COD=' PSTACK-COD
+000860     ELSE
+000861       ADD 1                TO WK-FAIL
+000862       DISPLAY 'FAIL(' WK-CASENO '):' WK-CASENAME
+000863               ' EXPECTED=(ABEND) ACTUAL-COD=' PSTACK-COD
+000864   END-IF.
+000865 Z91-EXIT.
+000866   EXIT.
 000810
