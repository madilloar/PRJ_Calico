@@ -7,6 +7,7 @@
 000070*--------------------------------------------------------------
 000080*- ABEND時の手がかり用。
 000090*--------------------------------------------------------------
+000091   COPY   RRETCODE.
 000100 01       WK000             SYNC.
 000110   03     WK000MYNAME.
 000120     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
@@ -16,20 +17,47 @@
 000160*- WORK
 000170*--------------------------------------------------------------
 000180 01       WK                SYNC.
-000190   03     WKNXP             PIC 9(5).
-000200   03     WKCNT             PIC 9(5).
+000190   03     WKNXP             PIC 9(9) COMP.
+000200   03     WKCNT             PIC 9(9) COMP.
 000201   03     WK-OPD.
 000203     05   WK-TY             PIC X(1).
 000204     05   WK-POS            PIC 9(5).
-000205     05   WK-LEN            PIC 9(5). 
+000205     05   WK-LEN            PIC 9(5).
+000206   03     WK-SLOT           PIC 9(1).
+000207   03     WKI               PIC 9(1) COMP.
+000208   03     WKJ               PIC 9(3) COMP.
+000209   03     WKP               PIC 9(5) COMP.
+000210   03     WKREQ             PIC 9(3) COMP.
+000211   03     WKADR             PIC 9(5).
+000212   03     WK-ADDRLIST       PIC X(100).
+000213   03     WK-OUTBUF         PIC X(100).
+000214   03     WKSP              PIC 9(3) COMP.
+000215   03     WK100             PIC 9(3) COMP VALUE 100.
+000216   03     WKHKEY-NUM        PIC 9(5).
+000217   03     WKHVAL-NUM        PIC 9(5).
 000490*--------------------------------------------------------------
 000500*- メモリコントロールエリア。
 000510*- SZE:メモリのバイト数。
 000520*- CNT:空きメモリの開始アドレス。
 000590*--------------------------------------------------------------
 000600 01       PMYMEM-CTR        SYNC.
-000610   03     PMYMEM-SZE        PIC 9(5).
-000620   03     PMYMEM-CNT        PIC 9(5).
+000610   03     PMYMEM-SZE        PIC 9(9) COMP.
+000620   03     PMYMEM-CNT        PIC 9(9) COMP.
+000621   03     PMYMEM-HWM        PIC 9(9) COMP.
+000622*--------------------------------------------------------------
+000623*- GET_/FREE_の長さ解決をINSPECTのO(n)走査からO(1)に変えるため
+000624*- の内部ハッシュ表(SUBHASH)。アドレス(PMYMEM-VLI、5桁固定の
+000625*- 文字表現)をキー、その領域の長さ(PMYMEM-VLL、同じく5桁固定)
+000626*- を値として、C00-SETでPUT_、E00-FREEでDEL_する。SUBMYMEMの
+000627*- メモリ領域自体が呼び出し側をまたぐ1本の共有WORKING-STORAGE
+000628*- なので、このハッシュ表も同じくSUBMYMEM内部限りの作業域として
+000629*- 持たせ、呼び出し側には公開しない。
+000630*--------------------------------------------------------------
+000631 01       PHASH-PRM.
+000632   COPY   RHASH-PRM.
+000633 01       PHASH-VAL             PIC X(100).
+000634 01       PHASH-CTR.
+000635   COPY   RHASH-CTR.
 000210 LINKAGE SECTION.
 000220*--------------------------------------------------------------
 000230*- メモリパラメータ引数。
@@ -67,6 +95,16 @@
 000723*--------------------------------------------------------------
 000724 01       PIN300.
 000725   03     FILLER            PIC X(1).
+000725*--------------------------------------------------------------
+000725*- IN4
+000725*--------------------------------------------------------------
+000725 01       PIN400.
+000725   03     FILLER            PIC X(1).
+000725*--------------------------------------------------------------
+000725*- IN5
+000725*--------------------------------------------------------------
+000725 01       PIN500.
+000725   03     FILLER            PIC X(1).
 000726*--------------------------------------------------------------
 000727*- OUT
 000728*--------------------------------------------------------------
@@ -81,6 +119,8 @@
 000781                          PIN100
 000782                          PIN200
 000783                          PIN300
+000783                          PIN400
+000783                          PIN500
 000784                          POUT00.
 000790 A00-MAIN SECTION.
 000800*--------------------------------------------------------------
@@ -92,10 +132,14 @@
 000860   EVALUATE PMYMEM-FNC
 000870   WHEN 'INIT' PERFORM B00-INIT
 000880   WHEN 'SET_' PERFORM C00-SET
+000885   WHEN 'SETD' PERFORM G00-SETD
 000890   WHEN 'GET_' PERFORM D00-GET
+000895   WHEN 'FREE' PERFORM E00-FREE
+000896   WHEN 'STAT' PERFORM F00-STAT
+000897   WHEN 'MGET' PERFORM I00-MGET
 000900   WHEN OTHER
 000910        MOVE 'A00-010.'     TO WK000SECTION
-000920        MOVE -1             TO PMYMEM-COD
+000920        MOVE -3             TO PMYMEM-COD
 000930        STRING WK000MYNAME SPACE ',ABNORMAL END.'
 000940                            INTO PMYMEM-MSG
 000950   END-EVALUATE.
@@ -114,9 +158,31 @@
 001030 B00-010.
 001040   MOVE 'B00-010.'          TO WK000SECTION.
 001050   MOVE 1                   TO PMYMEM-CNT.
+001060   MOVE 1                   TO PMYMEM-HWM.
 001070   MOVE PMYMEM-MEM-SZE      TO PMYMEM-SZE.
 001080   MOVE ALL HIGH-VALUE       TO PMYMEM-MEM(1:PMYMEM-SZE).
-001090 B00-EXIT.
+001081*- AREA-TBLが全て未設定なら、GET_の型コードの既定値
+001082*- '1'〜'5'をそのまま使う。
+001083   IF PMYMEM-AREA-CODE(1)   = SPACE AND
+001084      PMYMEM-AREA-CODE(2)   = SPACE AND
+001085      PMYMEM-AREA-CODE(3)   = SPACE AND
+001086      PMYMEM-AREA-CODE(4)   = SPACE AND
+001087      PMYMEM-AREA-CODE(5)   = SPACE
+001088     THEN
+001089       MOVE '1'             TO PMYMEM-AREA-CODE(1)
+001090       MOVE '2'             TO PMYMEM-AREA-CODE(2)
+001091       MOVE '3'             TO PMYMEM-AREA-CODE(3)
+001092       MOVE '4'             TO PMYMEM-AREA-CODE(4)
+001093       MOVE '5'             TO PMYMEM-AREA-CODE(5)
+001094   END-IF.
+001094*- 長さ解決用の内部ハッシュ表を初期化する。
+001094   MOVE 'INIT'              TO PHASH-FNC.
+001094   MOVE ZERO                TO PHASH-BKT-SZE.
+001094   MOVE ZERO                TO PHASH-HLEN.
+001094   CALL 'SUBHASH'        USING PHASH-PRM
+001094                               PHASH-VAL
+001094                               PHASH-CTR.
+001095 B00-EXIT.
 001100   MOVE ZERO                TO PMYMEM-COD.
 001110   STRING WK000MYNAME SPACE ',NORMAL END.  '
 001120                            INTO PMYMEM-MSG.
@@ -127,23 +193,76 @@
 001170*--------------------------------------------------------------
 001180 C00-010.
 001190   MOVE 'C00-010.'          TO WK000SECTION.
+001195*- PMYMEM-VLLはPIC 9(5)の符号無しなので負数は表現できないが、
+001195*- ゼロ(呼び出し元のバグで長さを設定し忘れた等)はあり得る。
+001195*- ポインター計算の前にここで弾かないと、WKNXPがPMYMEM-CNTと
+001195*- 同じ値になり、実際はメモリー不足ではないのに同じ容量超過
+001195*- ABENDと見分けが付かなくなる。
+001196   IF PMYMEM-VLL            = ZERO
+001197     THEN
+001198       MOVE -4              TO PMYMEM-COD
+001199       STRING WK000MYNAME SPACE ',ABNORMAL END. INVALID LENGTH.'
+001199                            INTO PMYMEM-MSG
+001199       GO TO C00-EXIT
+001199   END-IF.
 001200*- 次のポインターを計算する
 001210   COMPUTE WKNXP = PMYMEM-CNT + PMYMEM-VLL + 1.
 001220   IF WKNXP > PMYMEM-SZE
 001230     THEN
 001240*- メモリーサイズを超えたらＡＢＥＮＤ
-001250       MOVE -1              TO PMYMEM-COD
+001250       MOVE -2              TO PMYMEM-COD
 001251       STRING WK000MYNAME SPACE ',ABNORMAL END.'
 001252                            INTO PMYMEM-MSG
 001253       GO TO C00-EXIT
 001260   END-IF.
-001270*- 引数の値をカレントポインターからセットする。
+001261*- PMYMEM-VLIはPIC 9(5)(5桁)なので99999までしか表現できない。
+001262*- PMYMEM-CNTは既にPIC 9(9)へ広げてあるので、戻り値のアドレスが
+001263*- 99999を超えるとこの先のMOVEで上位桁が黙って捨てられ、呼び出し
+001264*- 元へ誤ったアドレスを返してしまう。VLI自体を広げるには、これを
+001265*- キーに使うSUBHASHのPHASH-KEYや、スタック経由で運ぶ5桁固定の
+001266*- アドレス表現(SUBSTACK/SUBMYALU)まで連動して広げる必要があり、
+001267*- 影響範囲が広く、今回の変更では踏み込まないため、
+001268*- ここでは切り詰めずに容量超過ABENDとして弾く。
+001269   IF PMYMEM-CNT            > 99999
+001270     THEN
+001271       MOVE -2              TO PMYMEM-COD
+001272       STRING WK000MYNAME SPACE ',ABNORMAL END. ADDRESS OVERFLOW.'
+001273                            INTO PMYMEM-MSG
+001274       GO TO C00-EXIT
+001275   END-IF.
+001276*- 引数の値をカレントポインターからセットする。
 001280   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
 001290                       TO PMYMEM-MEM(PMYMEM-CNT:PMYMEM-VLL).
 001330*- カレントポインターを戻り値とする。
 001340   MOVE PMYMEM-CNT          TO PMYMEM-VLI.
 001350*- 次のポインターをカレントポインターにする。
 001360   MOVE WKNXP               TO PMYMEM-CNT.
+001370*- ハイウォーターマークを更新する。
+001371   IF PMYMEM-CNT            > PMYMEM-HWM
+001372     THEN
+001373       MOVE PMYMEM-CNT      TO PMYMEM-HWM
+001374   END-IF.
+001375*- アドレス(PMYMEM-VLI)をキーに、領域の長さを内部ハッシュ表へ
+001376*- 登録する(D00-GET/E00-FREEのINSPECT走査をやめて、ここに
+001377*- 代わりに引けるようにするため)。
+001377   MOVE SPACE               TO PHASH-KEY.
+001377   MOVE PMYMEM-VLI          TO PHASH-KEY(1:5).
+001377   MOVE 5                   TO PHASH-KEY-LEN.
+001377   MOVE SPACE               TO PHASH-VAL.
+001377   MOVE PMYMEM-VLL          TO WKHVAL-NUM.
+001377   MOVE WKHVAL-NUM          TO PHASH-VAL(1:5).
+001377   MOVE 5                   TO PHASH-VLL.
+001377   MOVE 'PUT_'              TO PHASH-FNC.
+001378   CALL 'SUBHASH'        USING PHASH-PRM
+001378                               PHASH-VAL
+001378                               PHASH-CTR.
+001379   IF PHASH-COD             NOT = ZERO
+001379     THEN
+001379       MOVE -5              TO PMYMEM-COD
+001379       STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001379                            INTO PMYMEM-MSG
+001379       GO TO C00-EXIT
+001379   END-IF.
 001380   MOVE ZERO                TO PMYMEM-COD.
 001390   STRING WK000MYNAME SPACE ',NORMAL END.  '
 001400                            INTO PMYMEM-MSG.
@@ -155,50 +274,225 @@
 001450*--------------------------------------------------------------
 001460 D00-010.
 001470   MOVE PMYMEM-VLI          TO WKNXP.
-001490   MOVE ZERO                TO WKCNT.
-001500   INSPECT PMYMEM-MEM(WKNXP:PMYMEM-SZE)
-001510     TALLYING WKCNT FOR CHARACTERS BEFORE HIGH-VALUE.
+001480*- 長さは内部ハッシュ表から引く(INSPECTのO(n)走査の代わり)。
+001481   MOVE SPACE               TO PHASH-KEY.
+001482   MOVE PMYMEM-VLI          TO PHASH-KEY(1:5).
+001483   MOVE 5                   TO PHASH-KEY-LEN.
+001484   MOVE 'GET_'              TO PHASH-FNC.
+001485   CALL 'SUBHASH'        USING PHASH-PRM
+001486                               PHASH-VAL
+001487                               PHASH-CTR.
+001488   IF PHASH-COD             NOT = ZERO
+001488     THEN
+001488       MOVE -5              TO PMYMEM-COD
+001488       STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001488                            INTO PMYMEM-MSG
+001488       GO TO D00-EXIT
+001488   END-IF.
+001489   MOVE PHASH-VAL(1:5)      TO WKHVAL-NUM.
+001489   MOVE WKHVAL-NUM          TO WKCNT.
 001520   MOVE SPACE               TO PMYMEM-VAL.
-001524   EVALUATE PMYMEM-MEM(WKNXP:1)
-001525   WHEN '1'
+001523   PERFORM H00-LOOKUPSLOT.
+001524   EVALUATE WK-SLOT
+001525   WHEN 1
 001526     MOVE PMYMEM-MEM(WKNXP:WKCNT)
 001527                            TO WK-OPD
 001528     MOVE PIN100(WK-POS:WK-LEN)
 001529                            TO PMYMEM-VAL(1:WK-LEN)
 001530     MOVE WK-LEN            TO PMYMEM-VLL
-001531   WHEN '2'
+001531   WHEN 2
 001532     MOVE PMYMEM-MEM(WKNXP:WKCNT)
 001533                            TO WK-OPD
 001534     MOVE PIN200(WK-POS:WK-LEN)
 001535                            TO PMYMEM-VAL(1:WK-LEN)
 001536     MOVE WK-LEN            TO PMYMEM-VLL
-001537   WHEN '3'
+001537   WHEN 3
 001538     MOVE PMYMEM-MEM(WKNXP:WKCNT)
 001539                            TO WK-OPD
 001540     MOVE PIN300(WK-POS:WK-LEN)
 001541                            TO PMYMEM-VAL(1:WK-LEN)
 001542     MOVE WK-LEN            TO PMYMEM-VLL
-001543   WHEN 'O'
+001543   WHEN 4
 001544     MOVE PMYMEM-MEM(WKNXP:WKCNT)
 001545                            TO WK-OPD
-001546     MOVE POUT00(WK-POS:WK-LEN)
+001546     MOVE PIN400(WK-POS:WK-LEN)
 001547                            TO PMYMEM-VAL(1:WK-LEN)
 001548     MOVE WK-LEN            TO PMYMEM-VLL
-001549   WHEN 'L'
-001550*-   頭1桁が"L"なので、それをスキップするため＋１
-001551     ADD 1                  TO WKNXP
-001552*-   頭1桁が"L"なので、それ分長さを短くするため−１
-001553     ADD -1                 TO WKCNT
-001554     MOVE PMYMEM-MEM(WKNXP:WKCNT)
-001555                            TO PMYMEM-VAL(1:WKCNT)
-001556     MOVE WKCNT             TO PMYMEM-VLL
-001558   END-EVALUATE.
-001560 D00-EXIT.
-001570   MOVE 'D00-010.'          TO WK000SECTION.
+001549   WHEN 5
+001550     MOVE PMYMEM-MEM(WKNXP:WKCNT)
+001551                            TO WK-OPD
+001552     MOVE PIN500(WK-POS:WK-LEN)
+001553                            TO PMYMEM-VAL(1:WK-LEN)
+001554     MOVE WK-LEN            TO PMYMEM-VLL
+001561   WHEN OTHER
+001562     EVALUATE PMYMEM-MEM(WKNXP:1)
+001563     WHEN 'O'
+001564       MOVE PMYMEM-MEM(WKNXP:WKCNT)
+001565                            TO WK-OPD
+001566       MOVE POUT00(WK-POS:WK-LEN)
+001567                            TO PMYMEM-VAL(1:WK-LEN)
+001568       MOVE WK-LEN          TO PMYMEM-VLL
+001569     WHEN 'L'
+001570*-     頭1桁が"L"なので、それをスキップするため＋１
+001571       ADD 1                TO WKNXP
+001572*-     頭1桁が"L"なので、それ分長さを短くするため−１
+001573       ADD -1               TO WKCNT
+001574       MOVE PMYMEM-MEM(WKNXP:WKCNT)
+001575                            TO PMYMEM-VAL(1:WKCNT)
+001576       MOVE WKCNT           TO PMYMEM-VLL
+001577     END-EVALUATE
+001578   END-EVALUATE.
+001579   MOVE 'D00-010.'          TO WK000SECTION.
 001580   MOVE ZERO                TO PMYMEM-COD.
 001590   STRING WK000MYNAME SPACE ',NORMAL END.  '
 001600                            INTO PMYMEM-MSG.
-001610   EXIT.
+001610 D00-EXIT.
+001611   EXIT.
+001612 E00-FREE SECTION.
+001613*--------------------------------------------------------------
+001614*- FREE MY-MEMORY。PMYMEM-VLIで指定されたアドレスの領域を
+001615*- HIGH-VALUEでクリアして解放する。解放した領域がメモリの
+001616*- 末尾(カレントポインターの直前)であれば、カレント
+001617*- ポインターもその分戻して、以降のSET_で再利用できるように
+001618*- する。
+001619*--------------------------------------------------------------
+001620 E00-010.
+001621   MOVE 'E00-010.'          TO WK000SECTION.
+001622   MOVE PMYMEM-VLI          TO WKNXP.
+001622*- 長さは内部ハッシュ表から引く(INSPECTのO(n)走査の代わり)。
+001622   MOVE SPACE               TO PHASH-KEY.
+001622   MOVE PMYMEM-VLI          TO PHASH-KEY(1:5).
+001622   MOVE 5                   TO PHASH-KEY-LEN.
+001622   MOVE 'GET_'              TO PHASH-FNC.
+001622   CALL 'SUBHASH'        USING PHASH-PRM
+001622                               PHASH-VAL
+001622                               PHASH-CTR.
+001623   IF PHASH-COD             NOT = ZERO
+001623     THEN
+001623       MOVE -5              TO PMYMEM-COD
+001623       STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001623                            INTO PMYMEM-MSG
+001623       GO TO E00-EXIT
+001623   END-IF.
+001624   MOVE PHASH-VAL(1:5)      TO WKHVAL-NUM.
+001625   MOVE WKHVAL-NUM          TO WKCNT.
+001626   MOVE ALL HIGH-VALUE      TO PMYMEM-MEM(WKNXP:WKCNT).
+001627   IF WKNXP + WKCNT + 1     = PMYMEM-CNT
+001628     THEN
+001629       MOVE WKNXP           TO PMYMEM-CNT
+001630   END-IF.
+001631   MOVE SPACE               TO PMYMEM-VAL.
+001632   MOVE ZERO                TO PMYMEM-VLL.
+001633*- 解放したアドレスのエントリーを内部ハッシュ表からも削除する。
+001634   MOVE 'DEL_'              TO PHASH-FNC.
+001635   CALL 'SUBHASH'        USING PHASH-PRM
+001636                               PHASH-VAL
+001637                               PHASH-CTR.
+001650   MOVE ZERO                TO PMYMEM-COD.
+001660   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001670                            INTO PMYMEM-MSG.
+001680 E00-EXIT.
+001681   EXIT.
+001682 F00-STAT SECTION.
+001683*--------------------------------------------------------------
+001684*- STAT。現在の使用量(PMYMEM-CNT)とハイウォーター
+001685*- マーク(PMYMEM-HWM)を、何も更新せずに返す。
+001686*--------------------------------------------------------------
+001687 F00-010.
+001688   MOVE 'F00-010.'          TO WK000SECTION.
+001688*- PMYMEM-VLL/VLIは5桁固定なので、C00-SETの容量超過ABENDと同じ
+001688*- 理由で、99999を超えた使用量/ハイウォーターマークは切り詰めず
+001688*- に弾く(黙って誤った値を返すよりABENDの方が安全)。
+001689   IF PMYMEM-CNT            > 99999
+001689     OR PMYMEM-HWM          > 99999
+001689     THEN
+001689       MOVE -2              TO PMYMEM-COD
+001689       STRING WK000MYNAME SPACE ',ABNORMAL END. ADDRESS OVERFLOW.'
+001689                            INTO PMYMEM-MSG
+001689       GO TO F00-EXIT
+001689   END-IF.
+001689   MOVE PMYMEM-CNT          TO PMYMEM-VLL.
+001690   MOVE PMYMEM-HWM          TO PMYMEM-VLI.
+001690   MOVE ZERO                TO PMYMEM-COD.
+001691   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001693                            INTO PMYMEM-MSG.
+001694 F00-EXIT.
+001694   EXIT.
+001696 G00-SETD SECTION.
+001697*--------------------------------------------------------------
+001698*- SETD。PMYMEM-VALにHIGH-VALUEで区切られた値(長さ不定)を
+001699*- セットする。区切り位置までの長さを自動算出してPMYMEM-VLL
+001700*- とした上で、C00-SETと同じ処理に渡す。
+001701*--------------------------------------------------------------
+001702 G00-010.
+001703   MOVE 'G00-010.'          TO WK000SECTION.
+001704   MOVE ZERO                TO WKCNT.
+001705   INSPECT PMYMEM-VAL(1:PMYMEM-SZE)
+001706     TALLYING WKCNT FOR CHARACTERS BEFORE HIGH-VALUE.
+001707   MOVE WKCNT               TO PMYMEM-VLL.
+001708   PERFORM C00-SET.
+001709 G00-EXIT.
+001710   EXIT.
+001711 H00-LOOKUPSLOT SECTION.
+001712*--------------------------------------------------------------
+001713*- PMYMEM-MEM先頭1バイトの型コードを、PMYMEM-AREA-TBLに登録
+001714*- された型コードと比較し、該当する入力エリア番号(1〜5)を
+001715*- WK-SLOTに求める。D00-GETの共通処理。該当なしならゼロの
+001716*- ままとする('O'/'L'はAREA-TBLの対象外で、D00-GET側で
+001717*- 別途判定する)。
+001718*--------------------------------------------------------------
+001719 H00-010.
+001720   MOVE 'H00-010.'          TO WK000SECTION.
+001721   MOVE ZERO                TO WK-SLOT.
+001722   PERFORM VARYING WKI FROM 1 BY 1 UNTIL WKI > 5
+001723     IF PMYMEM-MEM(WKNXP:1) = PMYMEM-AREA-CODE(WKI)
+001724       THEN
+001725         MOVE WKI           TO WK-SLOT
+001726     END-IF
+001727   END-PERFORM.
+001728 H00-EXIT.
+001729   EXIT.
+001730 I00-MGET SECTION.
+001731*--------------------------------------------------------------
+001732*- GET MULTIPLE VALUES BY ADDRESS LIST(複数件一括GET)。
+001733*- PMYMEM-VALに渡されたアドレス(PMYMEM-VLC件、GET_のVLIと
+001734*- 同じPIC 9(5)の文字表現で桁数固定・連続)を1件ずつD00-GETに
+001735*- かけ、取得した値をHIGH-VALUEで区切って詰め直し、PMYMEM-VALに
+001736*- 返す。IN-listのように複数アドレスをまとめて取得したい場合、
+001737*- 1件ずつGET_するよりCALL回数を減らせる。
+001738*--------------------------------------------------------------
+001739 I00-010.
+001740   MOVE 'I00-010.'          TO WK000SECTION.
+001741   MOVE PMYMEM-VAL(1:WK100) TO WK-ADDRLIST.
+001742   MOVE PMYMEM-VLC          TO WKREQ.
+001743   MOVE ZERO                TO PMYMEM-VLC.
+001744   MOVE ZERO                TO WKP.
+001745   MOVE ZERO                TO WKSP.
+001746   MOVE SPACE               TO WK-OUTBUF.
+001746   IF WKREQ = ZERO
+001746     THEN
+001746       MOVE ZERO            TO PMYMEM-VLL
+001746       GO TO I00-EXIT
+001746   END-IF.
+001747   PERFORM VARYING WKJ FROM 1 BY 1 UNTIL WKJ > WKREQ
+001748     MOVE WK-ADDRLIST(WKSP + 1:5)
+001749                            TO WKADR
+001750     MOVE WKADR             TO PMYMEM-VLI
+001751     PERFORM D00-GET
+001752     MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+001752                            TO WK-OUTBUF(WKP + 1:PMYMEM-VLL)
+001753     COMPUTE WKP = WKP + PMYMEM-VLL + 1
+001754     ADD 5                  TO WKSP
+001755     ADD 1                  TO PMYMEM-VLC
+001756   END-PERFORM.
+001757   MOVE SPACE               TO PMYMEM-VAL.
+001758   MOVE WK-OUTBUF(1:WKP)    TO PMYMEM-VAL(1:WKP).
+001759   COMPUTE PMYMEM-VLL = WKP - 1.
+001760 I00-EXIT.
+001761   MOVE ZERO                TO PMYMEM-COD.
+001762   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001763                            INTO PMYMEM-MSG.
+001764   EXIT.
 001620 S00-INIT SECTION.
 001630*--------------------------------------------------------------
 001640*- 初期化。
