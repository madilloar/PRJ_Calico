@@ -1,92 +1,851 @@
-000020 IDENTIFICATION DIVISION.
-000030 PROGRAM-ID.   TEST-MAIN.
-000040 ENVIRONMENT    DIVISION.
-000138 INPUT-OUTPUT               SECTION.
-000139 FILE-CONTROL.
-000140   SELECT F1INPUT ASSIGN TO
-000141   '../data/pchecktbl.txt'
-000142   STATUS FST.
-000143 DATA DIVISION.
-000144 FILE                       SECTION.
-000145 FD  F1INPUT.
-000146 01  F1RECORD               PIC X(18).
-000147 WORKING-STORAGE SECTION.
-000148*--------------------------------------------------------------
-000158*- ���̑����[�N
-000168*--------------------------------------------------------------
-000178 01  FST                    PIC X(02).
-000186*--------------------------------------------------------------
-000187*- ���z�R�[�h���W���[��CALL�p���[���[�^�B
-000188*--------------------------------------------------------------
-000189 01       PVCODE-PRM.
-000201   COPY   RVCODE-PRM.
-000207*--------------------------------------------------------------
-000208*- IN1�̂���
-000209*--------------------------------------------------------------
-000210 01       IN100             SYNC.
-000211   03     FILLER            PIC X(10) VALUE '123456789 '.
-000217*--------------------------------------------------------------
-000218*- IN2�̂���
-000219*--------------------------------------------------------------
-000220 01       IN200             SYNC.
-000221   03     FILLER            PIC X(10) VALUE '123456789 '.
-000227*--------------------------------------------------------------
-000228*- IN3�̂���
-000229*--------------------------------------------------------------
-000230 01       IN300             SYNC.
-000231   03     FILLER            PIC X(10) VALUE '123456789 '.
-000232*--------------------------------------------------------------
-000233*- OUT�̂���
-000234*--------------------------------------------------------------
-000235 01       OUT00             SYNC.
-000236   03     FILLER            PIC X(100).
-000237 PROCEDURE DIVISION.   
-000238 A00-MAIN SECTION.
-000239*--------------------------------------------------------------
-000240*-
-000241*--------------------------------------------------------------
-000242 A00-010.
-000243   MOVE SPACE         TO PVCODE-PRM.
-000244   MOVE 'INIT'        TO PVCODE-FUNC.
-000245   CALL 'SUBVCODE' USING PVCODE-PRM
-000246                         IN100
-000247                         IN200
-000248                         IN300
-000249                         OUT00.
-000250*- FILE READ
-000559   OPEN  INPUT  F1INPUT.
-000560   PERFORM UNTIL FST NOT = '00'
-000561     READ F1INPUT
-000562       END
-000563         CONTINUE
-000564       NOT END
-000566         MOVE SPACE         TO PVCODE-PRM
-000567         MOVE 'LOAD'        TO PVCODE-FUNC
-000568         MOVE F1RECORD      TO PVCODE
-000569         CALL 'SUBVCODE' USING PVCODE-PRM
-000570                               IN100
-000571                               IN200
-000572                               IN300
-000573                               OUT00
-000574     END-READ
-000575   END-PERFORM.
-000576   CLOSE F1INPUT.
-000577   MOVE SPACE         TO PVCODE-PRM.
-000578   MOVE 'EXEC'        TO PVCODE-FUNC.
-000579   CALL 'SUBVCODE' USING PVCODE-PRM
-000580                         IN100
-000581                         IN200
-000582                         IN300
-000583                         OUT00.
-000584   DISPLAY 'RES:(' OUT00 ')'.
-000585*-DEBUG:
-000586   MOVE 'DUMP'        TO PVCODE-FUNC.
-000587   CALL 'SUBVCODE' USING PVCODE-PRM
-000588                         IN100
-000589                         IN200
-000590                         IN300
-000591                         OUT00.
-000592 A00-EXIT.
-000593   MOVE ZERO TO RETURN-CODE.
-000594   GOBACK.
-000600
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.   TEST-MAIN.
+000030 ENVIRONMENT    DIVISION.
+000040 INPUT-OUTPUT               SECTION.
+000050 FILE-CONTROL.
+000060   SELECT F1INPUT ASSIGN TO WK-FILENAME
+000070   ORGANIZATION INDEXED
+000080   ACCESS MODE DYNAMIC
+000090   RECORD KEY IS F1RSID WITH DUPLICATES
+000100   STATUS FST.
+000110*--------------------------------------------------------------
+000120*- CHECKPOINT FILE: HOLDS THE COUNT OF RULE ROWS SUCCESSFULLY
+000130*- LOADED SO FAR, SO A RESTART AFTER AN ABEND CAN SKIP PAST
+000140*- WORK ALREADY DONE INSTEAD OF RELOADING FROM RECORD 1.
+000150*--------------------------------------------------------------
+000160   SELECT F2CKPT  ASSIGN TO WK-CKPTNAME
+000170   STATUS WK-CKPT-FST.
+000180*--------------------------------------------------------------
+000190*- DOWNSTREAM INTERFACE FILE: ONE RECORD PER EXEC RESULT, FOR
+000200*- DOWNSTREAM JOBS/REPORTING TO PICK UP WITHOUT SCRAPING SYSOUT.
+000210*--------------------------------------------------------------
+000220   SELECT F3OUT   ASSIGN TO WK-OUTNAME
+000230   STATUS WK-OUT-FST.
+000240*--------------------------------------------------------------
+000250*- EXPLAIN TRACE FILE: ONE RECORD PER PVCODE-TRACE-LINE ENTRY,
+000260*- WRITTEN WHEN EXPLAIN MODE IS ON, SO THE TRACE SURVIVES
+000270*- ALONGSIDE THE SYSOUT DISPLAY RATHER THAN ONLY IN IT.
+000280*--------------------------------------------------------------
+000290   SELECT F4TRACE ASSIGN TO WK-TRCNAME
+000300   STATUS WK-TRC-FST.
+000310*--------------------------------------------------------------
+000320*- MULTI-FILE LIST: ONE RULE-TABLE PATH PER LINE. WHEN ENV VAR
+000330*- PCHECKTBL_LIST IS SET, TEST-MAIN PROCESSES EVERY PATH LISTED
+000340*- HERE IN TURN, INSTEAD OF THE SINGLE PCHECKTBL_FILE, SO A WHOLE
+000350*- NIGHT'S CHECK TABLES CAN RUN IN ONE JOB STEP.
+000360*--------------------------------------------------------------
+000370   SELECT F5LIST  ASSIGN TO WK-LISTNAME
+000380   ORGANIZATION LINE SEQUENTIAL
+000390   STATUS WK-LIST-FST.
+000400*--------------------------------------------------------------
+000410*- REJECT LOG: ONE RECORD PER FAILED EXEC RESULT (F3-STATUS=
+000420*- 'FAIL'), ACCUMULATED ACROSS THE WHOLE RUN SO THE EXCEPTIONS
+000430*- DESK CAN WORK FROM A COMPLETE LIST INSTEAD OF WHATEVER OUT00
+000440*- HAPPENED TO SCROLL BY IN SYSOUT FOR THE LAST FAILURE ONLY.
+000450*--------------------------------------------------------------
+000460   SELECT F6REJECT ASSIGN TO WK-RJCTNAME
+000470   STATUS WK-RJCT-FST.
+000480 DATA DIVISION.
+000490 FILE                       SECTION.
+000500 FD  F1INPUT.
+000510*--------------------------------------------------------------
+000520*- KEYED BY RULE-SET ID (F1RSID) SO A RUN CAN START/READ JUST
+000530*- ONE RULE-SET'S ROWS INSTEAD OF ALWAYS READING THE WHOLE FILE.
+000540*- F1BODY IS THE ORIGINAL 18-BYTE VCODE/HDR__/TRL__ ROW.
+000550*--------------------------------------------------------------
+000560 01  F1RECORD               SYNC.
+000570   03 F1RSID               PIC X(08).
+000580   03 F1BODY               PIC X(18).
+000590 FD  F2CKPT.
+000600 01  F2RECORD               PIC 9(07).
+000610 FD  F3OUT.
+000620*--------------------------------------------------------------
+000630*- F3-RSID:THE RULE-SET ID THE EXEC RESULT BELONGS TO
+000640*- (WK-RSID, OR 'ALLRULES' WHEN BLANK). F3-STATUS:'PASS'/'FAIL'.
+000650*- F3-OUT:A COPY OF OUT00.
+000660*--------------------------------------------------------------
+000670 01  F3RECORD               SYNC.
+000680   03 F3-RSID               PIC X(08).
+000690   03 F3-STATUS             PIC X(04).
+000700   03 F3-OUT                PIC X(100).
+000710 FD  F4TRACE.
+000720*--------------------------------------------------------------
+000730*- F4RECORD: ONE PVCODE-TRACE-LINE ENTRY, WRITTEN VERBATIM.
+000740*--------------------------------------------------------------
+000750 01  F4RECORD               PIC X(80).
+000760 FD  F5LIST.
+000770*--------------------------------------------------------------
+000780*- F5RECORD: ONE LINE OF THE MULTI-FILE LIST, A RULE-TABLE PATH.
+000790*--------------------------------------------------------------
+000800 01  F5RECORD               PIC X(100).
+000810 FD  F6REJECT.
+000820*--------------------------------------------------------------
+000830*- F6-SEQ:RUN-WIDE EXEC SEQUENCE NUMBER (WK-EXEC-SEQ), SO TWO
+000840*- FAILURES AGAINST THE SAME RULE-SET IN ONE RUN CAN STILL BE
+000850*- TOLD APART. F6-RSID:SAME AS F3-RSID. F6-IN100 THRU F6-IN500/
+000860*- F6-OUT:THE OPERAND VALUES EVALUATED (A COPY OF IN100 THRU
+000870*- IN500/OUT00 AT EXEC TIME). F6-REASON:A COPY OF PVCODE-MSG,
+000880*- WHICH CARRIES THE FAILING VCODE-PC WHEN THE FAILURE CAME FROM
+000890*- A DOWNSTREAM CALL (SUBMYALU'S ESTABLISHED ',VCODE-PC=nnnnn,
+000900*- ABNORMAL END.' WORDING).
+000910*--------------------------------------------------------------
+000920 01  F6RECORD               SYNC.
+000930   03 F6-SEQ                PIC 9(07).
+000940   03 F6-RSID               PIC X(08).
+000950   03 F6-IN100              PIC X(10).
+000960   03 F6-IN200              PIC X(10).
+000970   03 F6-IN300              PIC X(10).
+000980   03 F6-IN400              PIC X(10).
+000990   03 F6-IN500              PIC X(10).
+001000   03 F6-OUT                PIC X(100).
+001010   03 F6-REASON             PIC X(80).
+001020 WORKING-STORAGE SECTION.
+001030*--------------------------------------------------------------
+001040*- ���̑����[�N
+001050*--------------------------------------------------------------
+001060 01  FST                    PIC X(02).
+001070*--------------------------------------------------------------
+001080*- INPUT FILE NAME. SET FROM ENV PCHECKTBL_FILE IF PRESENT,
+001090*- OTHERWISE DEFAULTS TO THE ORIGINAL FIXED PATH BELOW.
+001100*--------------------------------------------------------------
+001110 01  WK-FILENAME            PIC X(100).
+001120*--------------------------------------------------------------
+001130*- END-OF-RUN SUMMARY COUNTERS: RULE RECORDS READ FROM F1INPUT,
+001140*- AND HOW MANY OF THEM LOADED OK (PVCODE-COD=0) VS NG (<0).
+001150*--------------------------------------------------------------
+001160 01  WK-CNT                 SYNC.
+001170   03 WK-CNT-READ           PIC 9(7) VALUE ZERO.
+001180   03 WK-CNT-OK             PIC 9(7) VALUE ZERO.
+001190   03 WK-CNT-NG             PIC 9(7) VALUE ZERO.
+001200*--------------------------------------------------------------
+001210*- F1INPUT MAY CARRY A LEADING 'HDR__' RECORD (RULE-SET NAME,
+001220*- VERSION, EFFECTIVE DATE) AND A TRAILING 'TRL__' RECORD (RULE
+001230*- ROW COUNT FOR SELF-VALIDATION). LAYOUT, BOTH 18 BYTES LIKE
+001240*- EVERY OTHER F1RECORD:
+001250*-   HDR__(5) + RULE-SET NAME(6) + VERSION(2) + DATE MMDD(4)
+001260*-             + FILLER(1)
+001270*-   TRL__(5) + RULE ROW COUNT(5) + FILLER(8)
+001280*- NEITHER RECORD IS PASSED TO SUBVCODE'S LOAD FUNCTION.
+001290*--------------------------------------------------------------
+001300 01  WK-TRL-CNT              PIC 9(5) VALUE ZERO.
+001310*--------------------------------------------------------------
+001320*- RULE-SET ID TO LOAD, FROM ENV RULESET_ID. BLANK MEANS LOAD
+001330*- EVERY RULE-SET IN THE FILE (THE OLD WHOLE-FILE BEHAVIOR).
+001340*--------------------------------------------------------------
+001350 01  WK-RSID                 PIC X(08).
+001360*--------------------------------------------------------------
+001370*- CHECKPOINT/RESTART WORK. EVERY WK-CKPT-INTERVAL SUCCESSFULLY
+001380*- LOADED ROWS, THE CURRENT WK-CNT-READ IS SAVED TO F2CKPT. ON
+001390*- STARTUP, IF F2CKPT HOLDS A NONZERO COUNT, THAT MANY OTHER-
+001400*- TYPE ROWS ARE SKIPPED (WK-SKIP-CNT) BEFORE LOADING RESUMES.
+001410*- A CLEAN FULL RUN CLEARS THE CHECKPOINT BACK TO ZERO.
+001420*--------------------------------------------------------------
+001430 01  WK-CKPT                 SYNC.
+001440   03 WK-CKPTNAME           PIC X(100).
+001450   03 WK-CKPT-FST           PIC X(02).
+001460   03 WK-CKPT-INTERVAL      PIC 9(05) VALUE 100.
+001470   03 WK-CKPT-DIV           PIC 9(07).
+001480   03 WK-CKPT-REM           PIC 9(05).
+001490   03 WK-SKIP-CNT           PIC 9(07) VALUE ZERO.
+001500   03 WK-CKPT-POS           PIC 9(07) VALUE ZERO.
+001510*--------------------------------------------------------------
+001520*- DOWNSTREAM INTERFACE FILE NAME/STATUS. F3OUT RECEIVES ONE
+001530*- RECORD PER EXEC CALL. NAME COMES FROM ENV VAR OUTPUT_FILE,
+001540*- DEFAULTED IF NOT SET.
+001550*--------------------------------------------------------------
+001560 01  WK-OUT                  SYNC.
+001570   03 WK-OUTNAME            PIC X(100).
+001580   03 WK-OUT-FST            PIC X(02).
+001590*--------------------------------------------------------------
+001600*- EXPLAIN MODE SWITCH, FROM ENV VAR EXPLAIN_MODE. 'Y' TURNS ON
+001610*- SUBMYALU'S PER-CONDITION TRACE (PVCODE-TRACE-TBL), DISPLAYED
+001620*- AFTER THE EXEC CALL BELOW. BLANK/'N' IS THE QUIET DEFAULT.
+001630*--------------------------------------------------------------
+001640 01  WK-EXPLAIN               PIC X(01).
+001650*--------------------------------------------------------------
+001660*- VALIDATE-ONLY SWITCH, FROM ENV VAR VALIDATE_ONLY. 'Y' SKIPS
+001670*- EXEC ENTIRELY AND INSTEAD RUNS SUBVCODE'S FUNC='VLDT' CHECK
+001680*- (UNKNOWN OPCODES, OUT-OF-RANGE JUMP/PUSHV ADDRESSES) AGAINST
+001690*- THE JUST-LOADED VCODE-TBL, SO A CANDIDATE RULE-TABLE FILE CAN
+001700*- BE SELF-CHECKED WITHOUT SUBMITTING THE REAL BATCH JOB.
+001710*--------------------------------------------------------------
+001720 01  WK-VALIDATE              PIC X(01).
+001730 01  WKB00I                   PIC 9(03).
+001740*--------------------------------------------------------------
+001750*- MULTI-FILE LIST NAME/STATUS, FROM ENV VAR PCHECKTBL_LIST. IF
+001760*- SET, WK-MULTI TURNS ON MULTI-FILE MODE: EACH LINE OF F5LIST
+001770*- IS PROCESSED IN TURN AS IF IT WERE PCHECKTBL_FILE, WITH THE
+001780*- VIRTUAL-CODE STACK AND MEMORY POOL RE-INITIALIZED (FUNC='INIT')
+001790*- BETWEEN FILES. CHECKPOINT/RESTART STAYS A SINGLE-FILE FEATURE
+001800*- ONLY, SINCE ONE CHECKPOINT FILE CANNOT SANELY TRACK POSITION
+001810*- ACROSS SEVERAL DIFFERENT RULE-TABLE FILES.
+001820*--------------------------------------------------------------
+001830 01  WK-LIST                  SYNC.
+001840   03 WK-LISTNAME            PIC X(100).
+001850   03 WK-LIST-FST            PIC X(02).
+001860 01  WK-MULTI                 PIC X(01).
+001870*--------------------------------------------------------------
+001880*- SET TO 'Y' BY B10-PROCESS-ONE-FILE WHEN FUNC='VLDT' FOUND A
+001890*- PROBLEM IN ANY FILE OF A VALIDATE-ONLY RUN, SO A MULTI-FILE
+001900*- RUN CAN KEEP CHECKING THE REST OF THE LIST AND STILL REPORT A
+001910*- NON-ZERO RETURN-CODE AT THE END IF ANY FILE FAILED.
+001920*--------------------------------------------------------------
+001930 01  WK-VLD-BAD               PIC X(01).
+001940*--------------------------------------------------------------
+001950*- EXPLAIN TRACE FILE NAME/STATUS. NAME COMES FROM ENV VAR
+001960*- TRACE_FILE, DEFAULTED IF NOT SET. ONLY OPENED/WRITTEN WHEN
+001970*- WK-EXPLAIN = 'Y'.
+001980*--------------------------------------------------------------
+001990 01  WK-TRC                   SYNC.
+002000   03 WK-TRCNAME            PIC X(100).
+002010   03 WK-TRC-FST            PIC X(02).
+002020*--------------------------------------------------------------
+002030*- RESIDENT MODE, FROM ENV VAR RESIDENT_RSIDS. IF SET, IT NAMES
+002040*- SEVERAL SPACE-SEPARATED RULE-SET IDS (SEE F1RSID) TO LOAD INTO
+002050*- SEPARATE RESIDENT SLOTS (SUBVCODE FUNC='LOAD' WITH
+002060*- PVCODE-SETID SET) UP FRONT, SO ONE RECORD CAN THEN BE EVALUATED
+002070*- AGAINST EVERY ONE OF THEM (FUNC='USE_' THEN FUNC='EXEC' PER ID)
+002080*- WITHOUT RE-READING/RE-PARSING F1INPUT BETWEEN THEM. THIS MODE
+002090*- IS SEPARATE FROM WK-MULTI (WHICH SWITCHES RULE-TABLE FILES, ONE
+002100*- ACTIVE SET AT A TIME) AND FROM RULESET_ID (WHICH PICKS A SINGLE
+002110*- SET FOR THE ORDINARY LOAD-THEN-EXEC FLOW).
+002120*--------------------------------------------------------------
+002130 01  WK-RESIDENT              PIC X(01).
+002140 01  WK-RESID-LIST            SYNC.
+002150   03 WK-RESID-RAW           PIC X(100).
+002160   03 WK-RESID-CNT           PIC 9(02) VALUE ZERO.
+002170   03 WK-RESID-MAX           PIC 9(02) VALUE 10.
+002180   03 WK-RESID-I             PIC 9(02).
+002190   03 WK-RESID-IDS           OCCURS 10 TIMES PIC X(08).
+002200*--------------------------------------------------------------
+002210*- REJECT LOG FILE NAME/STATUS, FROM ENV VAR REJECT_FILE.
+002220*- WK-EXEC-SEQ IS A RUN-WIDE COUNTER, BUMPED ONCE PER EXEC CALL
+002230*- (NORMAL OR RESIDENT MODE), CARRIED INTO F6-SEQ SO TWO
+002240*- FAILURES AGAINST THE SAME RULE-SET IN ONE RUN CAN BE TOLD
+002250*- APART IN THE REJECT LOG.
+002260*--------------------------------------------------------------
+002270 01  WK-RJCT                  SYNC.
+002280   03 WK-RJCTNAME            PIC X(100).
+002290   03 WK-RJCT-FST            PIC X(02).
+002300 01  WK-EXEC-SEQ              PIC 9(07) VALUE ZERO.
+002310*--------------------------------------------------------------
+002320*- VIRTUAL CODE MODULE CALL PARAMETER.
+002330*--------------------------------------------------------------
+002340 01       PVCODE-PRM.
+002350   COPY   RVCODE-PRM.
+002360*--------------------------------------------------------------
+002370*- IN1�̂���
+002380*--------------------------------------------------------------
+002390 01       IN100             SYNC.
+002400   03     FILLER            PIC X(10) VALUE '123456789 '.
+002410*--------------------------------------------------------------
+002420*- IN2�̂���
+002430*--------------------------------------------------------------
+002440 01       IN200             SYNC.
+002450   03     FILLER            PIC X(10) VALUE '123456789 '.
+002460*--------------------------------------------------------------
+002470*- IN3�̂���
+002480*--------------------------------------------------------------
+002490 01       IN300             SYNC.
+002500   03     FILLER            PIC X(10) VALUE '123456789 '.
+002510*--------------------------------------------------------------
+002520*- IN4
+002530*--------------------------------------------------------------
+002540 01       IN400             SYNC.
+002550   03     FILLER            PIC X(10) VALUE '123456789 '.
+002560*--------------------------------------------------------------
+002570*- IN5
+002580*--------------------------------------------------------------
+002590 01       IN500             SYNC.
+002600   03     FILLER            PIC X(10) VALUE '123456789 '.
+002610*--------------------------------------------------------------
+002620*- OUT�̂���
+002630*--------------------------------------------------------------
+002640 01       OUT00             SYNC.
+002650   03     FILLER            PIC X(100).
+002660 PROCEDURE DIVISION.   
+002670 A00-MAIN SECTION.
+002680*--------------------------------------------------------------
+002690*-
+002700*--------------------------------------------------------------
+002710 A00-010.
+002720*- FILE READ
+002730   MOVE SPACE         TO WK-FILENAME.
+002740   ACCEPT WK-FILENAME FROM ENVIRONMENT 'PCHECKTBL_FILE'.
+002750   IF WK-FILENAME = SPACE
+002760     MOVE '../data/pchecktbl.txt' TO WK-FILENAME
+002770   END-IF.
+002780   MOVE SPACE         TO WK-LISTNAME.
+002790   ACCEPT WK-LISTNAME FROM ENVIRONMENT 'PCHECKTBL_LIST'.
+002800   IF WK-LISTNAME NOT = SPACE
+002810     THEN
+002820       MOVE 'Y'           TO WK-MULTI
+002830     ELSE
+002840       MOVE SPACE         TO WK-MULTI
+002850   END-IF.
+002860   MOVE SPACE         TO WK-VLD-BAD.
+002870   MOVE SPACE         TO WK-RSID.
+002880   ACCEPT WK-RSID     FROM ENVIRONMENT 'RULESET_ID'.
+002890   MOVE SPACE         TO WK-CKPTNAME.
+002900   ACCEPT WK-CKPTNAME FROM ENVIRONMENT 'CHECKPOINT_FILE'.
+002910   IF WK-CKPTNAME = SPACE
+002920     MOVE '../data/pchecktbl.ckpt' TO WK-CKPTNAME
+002930   END-IF.
+002940   MOVE SPACE         TO WK-OUTNAME.
+002950   ACCEPT WK-OUTNAME  FROM ENVIRONMENT 'OUTPUT_FILE'.
+002960   IF WK-OUTNAME = SPACE
+002970     MOVE '../data/pcheckout.txt' TO WK-OUTNAME
+002980   END-IF.
+002990   MOVE SPACE         TO WK-EXPLAIN.
+003000   ACCEPT WK-EXPLAIN  FROM ENVIRONMENT 'EXPLAIN_MODE'.
+003010   MOVE SPACE         TO WK-VALIDATE.
+003020   ACCEPT WK-VALIDATE FROM ENVIRONMENT 'VALIDATE_ONLY'.
+003030   MOVE SPACE         TO WK-TRCNAME.
+003040   ACCEPT WK-TRCNAME  FROM ENVIRONMENT 'TRACE_FILE'.
+003050   IF WK-TRCNAME = SPACE
+003060     MOVE '../data/pchecktrace.txt' TO WK-TRCNAME
+003070   END-IF.
+003080   MOVE SPACE         TO WK-RJCTNAME.
+003090   ACCEPT WK-RJCTNAME FROM ENVIRONMENT 'REJECT_FILE'.
+003100   IF WK-RJCTNAME = SPACE
+003110     MOVE '../data/pcheckreject.txt' TO WK-RJCTNAME
+003120   END-IF.
+003130   MOVE SPACE         TO WK-RESID-RAW.
+003140   ACCEPT WK-RESID-RAW FROM ENVIRONMENT 'RESIDENT_RSIDS'.
+003150   IF WK-RESID-RAW NOT = SPACE
+003160     THEN
+003170       MOVE 'Y'           TO WK-RESIDENT
+003180     ELSE
+003190       MOVE SPACE         TO WK-RESIDENT
+003200   END-IF.
+003210*- RESIDENT MODE STANDS APART FROM THE ORDINARY SINGLE-FILE/
+003220*- MULTI-FILE/VALIDATE-ONLY FLOW BELOW: IT LOADS SEVERAL RULE-SETS
+003230*- ONCE AND EVALUATES THE SAME INPUT AGAINST ALL OF THEM, SO IT
+003240*- RUNS ITS OWN PARAGRAPH AND RETURNS DIRECTLY.
+003250   IF WK-RESIDENT = 'Y'
+003260     THEN
+003270       PERFORM B20-PROCESS-RESIDENT-SETS
+003280       GOBACK
+003290   END-IF.
+003300*- VALIDATE-ONLY RUNS NEVER TOUCH F3OUT/F4TRACE AT ALL. OTHERWISE,
+003310*- OPEN THEM ONCE FOR THE WHOLE RUN (NOT PER FILE) SO A MULTI-FILE
+003320*- RUN ACCUMULATES ONE RESULT RECORD/TRACE PER FILE INSTEAD OF THE
+003330*- LATER FILES OVERWRITING THE EARLIER ONES' OUTPUT.
+003340   IF WK-VALIDATE NOT = 'Y'
+003350     THEN
+003360       OPEN OUTPUT F3OUT
+003370       OPEN OUTPUT F6REJECT
+003380       IF WK-EXPLAIN = 'Y'
+003390         THEN
+003400           OPEN OUTPUT F4TRACE
+003410       END-IF
+003420   END-IF.
+003430   IF WK-MULTI = 'Y'
+003440     THEN
+003450       OPEN INPUT F5LIST
+003460       PERFORM UNTIL WK-LIST-FST NOT = '00'
+003470         READ F5LIST
+003480           AT END
+003490             CONTINUE
+003500           NOT AT END
+003510             IF F5RECORD NOT = SPACE
+003520               THEN
+003530                 MOVE SPACE     TO WK-FILENAME
+003540                 MOVE F5RECORD  TO WK-FILENAME
+003550                 PERFORM B10-PROCESS-ONE-FILE
+003560             END-IF
+003570         END-READ
+003580       END-PERFORM
+003590       CLOSE F5LIST
+003600     ELSE
+003610       PERFORM B10-PROCESS-ONE-FILE
+003620   END-IF.
+003630   IF WK-VALIDATE NOT = 'Y'
+003640     THEN
+003650       CLOSE F3OUT
+003660       CLOSE F6REJECT
+003670       IF WK-EXPLAIN = 'Y'
+003680         THEN
+003690           CLOSE F4TRACE
+003700       END-IF
+003710     ELSE
+003720       IF WK-VLD-BAD = 'Y'
+003730         THEN
+003740           MOVE 1         TO RETURN-CODE
+003750         ELSE
+003760           MOVE ZERO      TO RETURN-CODE
+003770       END-IF
+003780       GOBACK
+003790   END-IF.
+003800   GO TO A00-EXIT.
+003810 A00-EXIT.
+003820*- DON'T STOMP A RETURN-CODE A FATAL PATH ABOVE ALREADY SET (E.G.
+003830*- RULE-SET-NOT-FOUND OR A REAL F1INPUT I/O ERROR, BOTH -1). ONLY
+003840*- THE ORDINARY SUCCESSFUL-COMPLETION FALL-THROUGH GETS HERE WITH
+003850*- RETURN-CODE STILL AT ITS INITIAL ZERO.
+003860   IF RETURN-CODE = ZERO
+003870     THEN
+003880       MOVE ZERO TO RETURN-CODE
+003890   END-IF.
+003900   GOBACK.
+003910*--------------------------------------------------------------
+003920*- LOAD AND, UNLESS VALIDATE-ONLY, EXEC ONE RULE-TABLE FILE
+003930*- (WK-FILENAME). CALLED ONCE FOR A SINGLE PCHECKTBL_FILE, OR
+003940*- ONCE PER LINE OF PCHECKTBL_LIST IN MULTI-FILE MODE. THE STACK
+003950*- AND MEMORY POOL ARE RE-INITIALIZED (FUNC='INIT') EVERY TIME
+003960*- THIS PARAGRAPH RUNS, SO ONE FILE'S LEFTOVER STATE NEVER BLEEDS
+003970*- INTO THE NEXT.
+003980*--------------------------------------------------------------
+003990 B10-PROCESS-ONE-FILE SECTION.
+004000   DISPLAY 'TEST-MAIN:PROCESSING FILE=' WK-FILENAME.
+004010   MOVE SPACE         TO PVCODE-PRM.
+004011*- MOVE SPACE ABOVE LEAVES PVCODE-TBLMAX (A COMP FIELD) HOLDING
+004012*- THE RAW SPACE-FILL BYTES RATHER THAN ZERO, WHICH SUBVCODE'S
+004013*- B00-INIT WOULD MISREAD AS A HUGE CEILING AND CLAMP TO 9999.
+004014*- ZERO IT EXPLICITLY SO THE INTENDED "USE RVCODEAREA'S DEFAULT"
+004015*- BEHAVIOR (PVCODE-TBLMAX = ZERO) ACTUALLY TAKES EFFECT.
+004016   MOVE ZERO          TO PVCODE-TBLMAX.
+004020   MOVE 'INIT'        TO PVCODE-FUNC.
+004030   CALL 'SUBVCODE' USING PVCODE-PRM
+004040                         IN100
+004050                         IN200
+004060                         IN300
+004070                         IN400
+004080                         IN500
+004090                         OUT00.
+004100   MOVE ZERO          TO WK-CNT-READ.
+004110   MOVE ZERO          TO WK-CNT-OK.
+004120   MOVE ZERO          TO WK-CNT-NG.
+004130   MOVE ZERO          TO WK-TRL-CNT.
+004140   MOVE ZERO          TO WK-CKPT-POS.
+004150   MOVE ZERO          TO WK-SKIP-CNT.
+004160*- CHECKPOINT/RESTART IS A SINGLE-FILE FEATURE ONLY: ONE SHARED
+004170*- CHECKPOINT FILE CANNOT TELL WHICH OF SEVERAL DIFFERENT
+004180*- MULTI-FILE-MODE RULE-TABLE FILES A SAVED POSITION BELONGS TO.
+004190   IF WK-MULTI NOT = 'Y'
+004200     THEN
+004210       OPEN INPUT F2CKPT
+004220       IF WK-CKPT-FST = '00'
+004230         THEN
+004240           READ F2CKPT
+004250             AT END
+004260               CONTINUE
+004270             NOT AT END
+004280               MOVE F2RECORD      TO WK-SKIP-CNT
+004290               MOVE F2RECORD      TO WK-CKPT-POS
+004300           END-READ
+004310           CLOSE F2CKPT
+004320       END-IF
+004330       IF WK-SKIP-CNT > ZERO
+004340         THEN
+004350           DISPLAY 'TEST-MAIN:RESUMING FROM CHECKPOINT. SKIP='
+004360                   WK-SKIP-CNT
+004370       END-IF
+004380   END-IF.
+004390   OPEN  INPUT  F1INPUT.
+004400*- BLANK RULESET_ID: START AT THE LOWEST KEY AND READ NEXT
+004410*- THROUGH EVERY RULE-SET IN THE FILE, AS BEFORE. A RULESET_ID:
+004420*- START ON THAT EXACT KEY SO ONLY ITS OWN ROWS ARE READ.
+004430   IF WK-RSID NOT = SPACE
+004440     THEN
+004450       MOVE WK-RSID       TO F1RSID
+004460       START F1INPUT KEY IS = F1RSID
+004470         INVALID KEY
+004480           DISPLAY 'TEST-MAIN:RULE-SET NOT FOUND. ID=' WK-RSID
+004490           MOVE -1          TO RETURN-CODE
+004500           GO TO A00-EXIT
+004510       END-START
+004520     ELSE
+004530       MOVE SPACE         TO F1RSID
+004540       START F1INPUT KEY IS NOT LESS THAN F1RSID
+004550         INVALID KEY
+004560           CONTINUE
+004570       END-START
+004580   END-IF.
+004590   PERFORM UNTIL FST NOT = '00'
+004600     READ F1INPUT NEXT RECORD
+004610       END
+004620         CONTINUE
+004630       NOT END
+004640         IF WK-RSID NOT = SPACE AND F1RSID NOT = WK-RSID
+004650           THEN
+004660*-           PAST THE END OF THIS RULE-SET'S KEY RANGE.
+004670             MOVE '10'      TO FST
+004680           ELSE
+004690         EVALUATE F1BODY(1:5)
+004700         WHEN 'HDR__'
+004710           DISPLAY 'RULE-SET HEADER: NAME=' F1BODY(6:6)
+004720                   ' VER=' F1BODY(12:2)
+004730                   ' DATE=' F1BODY(14:4)
+004740         WHEN 'TRL__'
+004750           MOVE F1BODY(6:5) TO WK-TRL-CNT
+004760         WHEN OTHER
+004770           ADD 1              TO WK-CKPT-POS
+004780           IF WK-SKIP-CNT > ZERO
+004790             THEN
+004800*-             ALREADY LOADED ON AN EARLIER, ABENDED ATTEMPT.
+004810               SUBTRACT 1     FROM WK-SKIP-CNT
+004820             ELSE
+004830               MOVE SPACE         TO PVCODE-PRM
+004840               MOVE 'LOAD'        TO PVCODE-FUNC
+004850               MOVE F1BODY        TO PVCODE
+004860               CALL 'SUBVCODE' USING PVCODE-PRM
+004870                                     IN100
+004880                                     IN200
+004890                                     IN300
+004900                                     IN400
+004910                                     IN500
+004920                                     OUT00
+004930               ADD 1              TO WK-CNT-READ
+004940               IF PVCODE-COD < ZERO
+004950                 THEN
+004960                   ADD 1          TO WK-CNT-NG
+004970                 ELSE
+004980                   ADD 1          TO WK-CNT-OK
+004990               END-IF
+005000           END-IF
+005010           IF WK-MULTI NOT = 'Y'
+005020             THEN
+005030               DIVIDE WK-CKPT-POS BY WK-CKPT-INTERVAL
+005040                 GIVING WK-CKPT-DIV REMAINDER WK-CKPT-REM
+005050               IF WK-CKPT-REM = ZERO
+005060                 THEN
+005070                   PERFORM B00-CKPT-SAVE
+005080               END-IF
+005090           END-IF
+005100         END-EVALUATE
+005110         END-IF
+005120     END-READ
+005130   END-PERFORM.
+005140   DISPLAY '===================================='.
+005150   DISPLAY 'TEST-MAIN RESULT: READ=' WK-CNT-READ
+005160           ' OK=' WK-CNT-OK ' NG=' WK-CNT-NG.
+005170   DISPLAY '===================================='.
+005180*- TRAILER SELF-VALIDATION: IF A TRL__ RECORD WAS PRESENT, ITS ROW
+005190*- COUNT SHOULD MATCH HOW MANY RULE ROWS THIS RULE-SET ACTUALLY
+005200*- HAS. COMPARE AGAINST WK-CKPT-POS, NOT WK-CNT-READ: WK-CKPT-POS
+005210*- COUNTS EVERY RULE ROW INCLUDING ONES SKIPPED ON A CHECKPOINT
+005220*- RESUME, WHILE WK-CNT-READ ONLY COUNTS ROWS FRESHLY LOADED THIS
+005230*- RUN, SO A RESUMED RUN WOULD OTHERWISE ALWAYS LOOK SHORT BY
+005240*- EXACTLY THE SKIPPED COUNT.
+005250   IF WK-TRL-CNT NOT = ZERO
+005260     THEN
+005270       IF WK-TRL-CNT NOT = WK-CKPT-POS
+005280         THEN
+005290           DISPLAY 'TEST-MAIN:TRAILER COUNT MISMATCH. TRL='
+005300                   WK-TRL-CNT ' READ=' WK-CKPT-POS
+005310         ELSE
+005320           DISPLAY 'TEST-MAIN:TRAILER COUNT OK. TRL='
+005330                   WK-TRL-CNT
+005340       END-IF
+005350   END-IF.
+005360*- FST='10' IS NORMAL EOF. ANYTHING ELSE IS A REAL I/O ERROR,
+005370*- NOT JUST END OF DATA, SO TREAT IT AS FATAL.
+005380   IF FST NOT = '10'
+005390     THEN
+005400       DISPLAY 'TEST-MAIN:F1INPUT READ ERROR STATUS=' FST
+005410       MOVE -1             TO RETURN-CODE
+005420       GO TO A00-EXIT
+005430   END-IF.
+005440*- THE WHOLE LOAD COMPLETED CLEANLY, SO THE CHECKPOINT IS NO
+005450*- LONGER NEEDED. RESET IT SO THE NEXT FRESH RUN STARTS AT ZERO.
+005460   IF WK-MULTI NOT = 'Y'
+005470     THEN
+005480       MOVE ZERO            TO WK-CKPT-POS
+005490       PERFORM B00-CKPT-SAVE
+005500   END-IF.
+005510   CLOSE F1INPUT.
+005520*- VALIDATE-ONLY: CHECK THE LOADED VCODE-TBL AND GO ON TO THE NEXT
+005530*- FILE (IF ANY). NO EXEC, NO DOWNSTREAM INTERFACE FILE, NO
+005540*- EXPLAIN TRACE, FOR THIS FILE.
+005550   IF WK-VALIDATE = 'Y'
+005560     THEN
+005570       PERFORM C00-VALIDATE-RUN
+005580       IF PVCODE-VLD-CNT > ZERO
+005590         THEN
+005600           MOVE 'Y'       TO WK-VLD-BAD
+005610       END-IF
+005620       GO TO B10-PROCESS-ONE-FILE-EXIT
+005630   END-IF.
+005640   MOVE SPACE         TO PVCODE-PRM.
+005650   MOVE 'EXEC'        TO PVCODE-FUNC.
+005660   MOVE WK-EXPLAIN    TO PVCODE-EXPLAIN.
+005670   CALL 'SUBVCODE' USING PVCODE-PRM
+005680                         IN100
+005690                         IN200
+005700                         IN300
+005710                         IN400
+005720                         IN500
+005730                         OUT00.
+005740   DISPLAY 'RES:(' OUT00 ')'.
+005750*- TAGGED PUT__ OUTPUT: A RULE CAN PUT__ SEVERAL NAMED VALUES
+005760*- INSTEAD OF JUST THE ONE FLAT OUT00 BUFFER ABOVE. SHOW EACH.
+005770   IF PVCODE-OUT-CNT > ZERO
+005780     THEN
+005790       PERFORM VARYING WKB00I FROM 1 BY 1
+005800         UNTIL WKB00I > PVCODE-OUT-CNT
+005810           DISPLAY 'OUT:' PVCODE-OUT-TAG(WKB00I)
+005820                   ':(' PVCODE-OUT-VAL(WKB00I) ')'
+005830       END-PERFORM
+005840   END-IF.
+005850*- EXPLAIN MODE: SHOW EACH RECORDED TRUE/FALSE CONDITION SO AN
+005860*- ANALYST CAN SEE EXACTLY WHAT TRIPPED THIS RULE-SET'S RESULT.
+005870   IF WK-EXPLAIN = 'Y' AND PVCODE-TRACE-CNT > ZERO
+005880     THEN
+005890       DISPLAY '---- EXPLAIN TRACE ----'
+005900       PERFORM VARYING WKB00I FROM 1 BY 1
+005910         UNTIL WKB00I > PVCODE-TRACE-CNT
+005920           DISPLAY PVCODE-TRACE-LINE(WKB00I)
+005930           MOVE PVCODE-TRACE-LINE(WKB00I) TO F4RECORD
+005940           WRITE F4RECORD
+005950       END-PERFORM
+005960       DISPLAY '------------------------'
+005970   END-IF.
+005980*- WRITE ONE RESULT RECORD TO THE DOWNSTREAM INTERFACE FILE FOR
+005990*- THIS EXEC RUN.
+006000   IF WK-RSID = SPACE
+006010     THEN
+006020       MOVE 'ALLRULES'    TO F3-RSID
+006030     ELSE
+006040       MOVE WK-RSID       TO F3-RSID
+006050   END-IF.
+006060   IF PVCODE-COD < ZERO
+006070     THEN
+006080       MOVE 'FAIL'        TO F3-STATUS
+006090     ELSE
+006100       MOVE 'PASS'        TO F3-STATUS
+006110   END-IF.
+006120   MOVE OUT00               TO F3-OUT.
+006130   WRITE F3RECORD.
+006140   ADD 1                    TO WK-EXEC-SEQ.
+006150   IF F3-STATUS = 'FAIL'
+006160     THEN
+006170       PERFORM B11-WRITE-REJECT
+006180   END-IF.
+006190*-DEBUG:
+006200   MOVE 'DUMP'        TO PVCODE-FUNC.
+006210   CALL 'SUBVCODE' USING PVCODE-PRM
+006220                         IN100
+006230                         IN200
+006240                         IN300
+006250                         IN400
+006260                         IN500
+006270                         OUT00.
+006280 B10-PROCESS-ONE-FILE-EXIT.
+006290   EXIT.
+006300*--------------------------------------------------------------
+006310*- APPEND ONE REJECT-LOG RECORD FOR THE EXEC RESULT JUST WRITTEN
+006320*- TO F3RECORD. F3-RSID/PVCODE-MSG/IN100 THRU IN500/OUT00 ARE ALL
+006330*- ALREADY SET BY THE CALLER AT THIS POINT.
+006340*--------------------------------------------------------------
+006350 B11-WRITE-REJECT SECTION.
+006360   MOVE WK-EXEC-SEQ         TO F6-SEQ.
+006370   MOVE F3-RSID             TO F6-RSID.
+006380   MOVE IN100               TO F6-IN100.
+006390   MOVE IN200               TO F6-IN200.
+006400   MOVE IN300               TO F6-IN300.
+006410   MOVE IN400               TO F6-IN400.
+006420   MOVE IN500               TO F6-IN500.
+006430   MOVE OUT00               TO F6-OUT.
+006440   MOVE PVCODE-MSG          TO F6-REASON.
+006450   WRITE F6RECORD.
+006460 B11-WRITE-REJECT-EXIT.
+006470   EXIT.
+006480*--------------------------------------------------------------
+006490*- CHECKPOINT: OVERWRITE F2CKPT WITH THE CURRENT WK-CKPT-POS.
+006500*--------------------------------------------------------------
+006510 B00-CKPT-SAVE SECTION.
+006520   OPEN OUTPUT F2CKPT.
+006530   MOVE WK-CKPT-POS          TO F2RECORD.
+006540   WRITE F2RECORD.
+006550   CLOSE F2CKPT.
+006560 B00-CKPT-SAVE-EXIT.
+006570   EXIT.
+006580*--------------------------------------------------------------
+006590*- RESIDENT MODE, PASS 1: LOAD EVERY ID IN WK-RESID-RAW INTO ITS
+006600*- OWN RESIDENT SLOT, THEN PASS 2: ACTIVATE EACH SLOT IN TURN AND
+006610*- EXEC AGAINST IT, WRITING ONE TAGGED F3RECORD PER ID. F1INPUT IS
+006620*- OPENED ONCE FOR ALL OF PASS 1, NOT REOPENED PER ID.
+006630*--------------------------------------------------------------
+006640 B20-PROCESS-RESIDENT-SETS SECTION.
+006650   DISPLAY 'TEST-MAIN:RESIDENT MODE. RSIDS=' WK-RESID-RAW.
+006660   MOVE ZERO          TO WK-RESID-CNT.
+006670   PERFORM VARYING WK-RESID-I FROM 1 BY 1
+006680     UNTIL WK-RESID-I > WK-RESID-MAX
+006690       MOVE SPACE         TO WK-RESID-IDS(WK-RESID-I)
+006700   END-PERFORM.
+006710   UNSTRING WK-RESID-RAW DELIMITED BY ALL SPACE
+006720     INTO WK-RESID-IDS(1) WK-RESID-IDS(2) WK-RESID-IDS(3)
+006730          WK-RESID-IDS(4) WK-RESID-IDS(5) WK-RESID-IDS(6)
+006740          WK-RESID-IDS(7) WK-RESID-IDS(8) WK-RESID-IDS(9)
+006750          WK-RESID-IDS(10)
+006760     TALLYING IN WK-RESID-CNT.
+006770   MOVE SPACE         TO PVCODE-PRM.
+006771*- SEE B10-PROCESS-ONE-FILE'S COMMENT ABOVE ITS OWN FUNC='INIT'
+006772*- CALL: MOVE SPACE DOES NOT ZERO THE COMP PVCODE-TBLMAX FIELD.
+006773   MOVE ZERO          TO PVCODE-TBLMAX.
+006780   MOVE 'INIT'        TO PVCODE-FUNC.
+006790   CALL 'SUBVCODE' USING PVCODE-PRM
+006800                         IN100
+006810                         IN200
+006820                         IN300
+006830                         IN400
+006840                         IN500
+006850                         OUT00.
+006860   OPEN OUTPUT F3OUT.
+006870   OPEN OUTPUT F6REJECT.
+006880   OPEN INPUT  F1INPUT.
+006890   PERFORM VARYING WK-RESID-I FROM 1 BY 1
+006900     UNTIL WK-RESID-I > WK-RESID-CNT
+006910       IF WK-RESID-IDS(WK-RESID-I) NOT = SPACE
+006920         THEN
+006930           PERFORM B21-LOAD-ONE-RESIDENT-SET
+006940       END-IF
+006950   END-PERFORM.
+006960   CLOSE F1INPUT.
+006970   PERFORM VARYING WK-RESID-I FROM 1 BY 1
+006980     UNTIL WK-RESID-I > WK-RESID-CNT
+006990       IF WK-RESID-IDS(WK-RESID-I) NOT = SPACE
+007000         THEN
+007010           PERFORM B22-USE-AND-EXEC-ONE-RESIDENT-SET
+007020       END-IF
+007030   END-PERFORM.
+007040   CLOSE F3OUT.
+007050   CLOSE F6REJECT.
+007060 B20-PROCESS-RESIDENT-SETS-EXIT.
+007070   EXIT.
+007080*--------------------------------------------------------------
+007090*- RESIDENT MODE, PASS 1 HELPER: START/READ F1INPUT FOR ONE RSID,
+007100*- LOADING EVERY ROW (HDR__/TRL__ SKIPPED, AS ELSEWHERE) INTO THE
+007110*- RESIDENT SLOT NAMED BY THAT RSID VIA FUNC='LOAD'+PVCODE-SETID.
+007120*--------------------------------------------------------------
+007130 B21-LOAD-ONE-RESIDENT-SET SECTION.
+007140   MOVE WK-RESID-IDS(WK-RESID-I) TO F1RSID.
+007150   START F1INPUT KEY IS = F1RSID
+007160     INVALID KEY
+007170       DISPLAY 'TEST-MAIN:RESIDENT RULE-SET NOT FOUND. ID='
+007180               WK-RESID-IDS(WK-RESID-I)
+007190       GO TO B21-EXIT
+007200   END-START.
+007210   PERFORM UNTIL FST NOT = '00'
+007220     READ F1INPUT NEXT RECORD
+007230       END
+007240         CONTINUE
+007250       NOT END
+007260         IF F1RSID NOT = WK-RESID-IDS(WK-RESID-I)
+007270           THEN
+007280             MOVE '10'      TO FST
+007290           ELSE
+007300             IF F1BODY(1:5) = 'HDR__' OR F1BODY(1:5) = 'TRL__'
+007310               THEN
+007320                 CONTINUE
+007330               ELSE
+007340                 MOVE SPACE     TO PVCODE-PRM
+007350                 MOVE 'LOAD'    TO PVCODE-FUNC
+007360                 MOVE WK-RESID-IDS(WK-RESID-I) TO PVCODE-SETID
+007370                 MOVE F1BODY    TO PVCODE
+007380                 CALL 'SUBVCODE' USING PVCODE-PRM
+007390                                       IN100
+007400                                       IN200
+007410                                       IN300
+007420                                       IN400
+007430                                       IN500
+007440                                       OUT00
+007450             END-IF
+007460         END-IF
+007470     END-READ
+007480   END-PERFORM.
+007481*- FST='10' HERE MEANS EITHER GENUINE END-OF-FILE OR THE
+007482*- ARTIFICIAL '10' THIS PARAGRAPH SETS ABOVE ONCE F1RSID ROLLS
+007483*- PAST THIS RESIDENT SET'S ROWS - BOTH ARE NORMAL. ANYTHING
+007484*- ELSE IS A REAL I/O ERROR, NOT JUST END OF DATA, SO TREAT IT
+007485*- AS FATAL THE SAME WAY B10-PROCESS-ONE-FILE DOES.
+007486   IF FST NOT = '10'
+007487     THEN
+007488       DISPLAY 'TEST-MAIN:F1INPUT READ ERROR STATUS=' FST
+007489       MOVE -1             TO RETURN-CODE
+007490       GO TO A00-EXIT
+007491   END-IF.
+007492 B21-EXIT.
+007500   EXIT.
+007510*--------------------------------------------------------------
+007520*- RESIDENT MODE, PASS 2 HELPER: ACTIVATE ONE RESIDENT SLOT
+007530*- (FUNC='USE_') AND EXEC AGAINST IT, WRITING ONE TAGGED F3RECORD.
+007540*--------------------------------------------------------------
+007550 B22-USE-AND-EXEC-ONE-RESIDENT-SET SECTION.
+007560   MOVE SPACE         TO PVCODE-PRM.
+007570   MOVE 'USE_'        TO PVCODE-FUNC.
+007580   MOVE WK-RESID-IDS(WK-RESID-I) TO PVCODE-SETID.
+007590   CALL 'SUBVCODE' USING PVCODE-PRM
+007600                         IN100
+007610                         IN200
+007620                         IN300
+007630                         IN400
+007640                         IN500
+007650                         OUT00.
+007660   IF PVCODE-COD NOT = ZERO
+007670     THEN
+007680       DISPLAY 'TEST-MAIN:RESIDENT SET ACTIVATE FAILED. ID='
+007690               WK-RESID-IDS(WK-RESID-I) ' ' PVCODE-MSG
+007700       GO TO B22-EXIT
+007710   END-IF.
+007720   MOVE SPACE         TO PVCODE-PRM.
+007730   MOVE 'EXEC'        TO PVCODE-FUNC.
+007740   MOVE WK-EXPLAIN    TO PVCODE-EXPLAIN.
+007750   CALL 'SUBVCODE' USING PVCODE-PRM
+007760                         IN100
+007770                         IN200
+007780                         IN300
+007790                         IN400
+007800                         IN500
+007810                         OUT00.
+007820   DISPLAY 'RES:(' WK-RESID-IDS(WK-RESID-I) ')(' OUT00 ')'.
+007830   MOVE WK-RESID-IDS(WK-RESID-I) TO F3-RSID.
+007840   IF PVCODE-COD < ZERO
+007850     THEN
+007860       MOVE 'FAIL'        TO F3-STATUS
+007870     ELSE
+007880       MOVE 'PASS'        TO F3-STATUS
+007890   END-IF.
+007900   MOVE OUT00         TO F3-OUT.
+007910   WRITE F3RECORD.
+007920   ADD 1              TO WK-EXEC-SEQ.
+007930   IF F3-STATUS = 'FAIL'
+007940     THEN
+007950       PERFORM B11-WRITE-REJECT
+007960   END-IF.
+007970 B22-EXIT.
+007980   EXIT.
+007990*--------------------------------------------------------------
+008000*- VALIDATE-ONLY RUN: CALL SUBVCODE'S FUNC='VLDT' AGAINST THE
+008010*- VCODE-TBL JUST LOADED FOR THE CURRENT FILE AND DISPLAY WHAT IT
+008020*- FOUND. THE CALLER (B10-PROCESS-ONE-FILE) DECIDES THE FINAL
+008030*- RETURN-CODE, SINCE IN MULTI-FILE MODE ONE BAD FILE MUST NOT
+008040*- STOP THE REST OF THE LIST FROM BEING CHECKED.
+008050*--------------------------------------------------------------
+008060 C00-VALIDATE-RUN SECTION.
+008070   MOVE SPACE         TO PVCODE-PRM.
+008080   MOVE 'VLDT'        TO PVCODE-FUNC.
+008090   CALL 'SUBVCODE' USING PVCODE-PRM
+008100                         IN100
+008110                         IN200
+008120                         IN300
+008130                         IN400
+008140                         IN500
+008150                         OUT00.
+008160   DISPLAY '===================================='.
+008170   DISPLAY 'TEST-MAIN VALIDATE RESULT: PROBLEMS='
+008180           PVCODE-VLD-CNT.
+008190   DISPLAY '===================================='.
+008200   IF PVCODE-VLD-CNT > ZERO
+008210     THEN
+008220       PERFORM VARYING WKB00I FROM 1 BY 1
+008230         UNTIL WKB00I > PVCODE-VLD-CNT
+008240           DISPLAY PVCODE-VLD-LINE(WKB00I)
+008250       END-PERFORM
+008260     ELSE
+008270       DISPLAY 'TEST-MAIN:VALIDATION OK, NO PROBLEMS FOUND.'
+008280   END-IF.
+008290 C00-VALIDATE-RUN-EXIT.
+008300   EXIT.
+008310
\ No newline at end of file
