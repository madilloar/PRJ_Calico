@@ -7,6 +7,7 @@
 000070*--------------------------------------------------------------
 000080*- ABEND時の手がかり用。
 000090*--------------------------------------------------------------
+000091   COPY   RRETCODE.
 000100 01       WK000             SYNC.
 000110   03     WK000MYNAME.
 000120     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
@@ -18,6 +19,9 @@
 000180 01       WK                SYNC.
 000190   03     WKNXP             PIC 9(5).
 000200   03     WKCNT             PIC 9(5).
+000201   03     WKI               PIC 9(5).
+000202   03     WKP               PIC 9(5).
+000203   03     WKREQ             PIC 9(3).
 000210 LINKAGE SECTION.
 000220*--------------------------------------------------------------
 000230*- スタックパラメータ引数。
@@ -64,9 +68,13 @@
 000890   WHEN 'PEEK' PERFORM D00-PEEK
 000910   WHEN 'POP_' PERFORM E00-POP
 000911   WHEN 'GET_' PERFORM F00-GET
+000913   WHEN 'SIZE' PERFORM G00-SIZE
+000914   WHEN 'MARK' PERFORM H00-MARK
+000915   WHEN 'RLSE' PERFORM I00-RELEASE
+000916   WHEN 'MGET' PERFORM J00-MGET
 000912   WHEN OTHER
 000920        MOVE 'A00-010.'     TO WK000SECTION
-000930        MOVE -1             TO PSTACK-COD
+000930        MOVE -3             TO PSTACK-COD
 000940        STRING WK000MYNAME SPACE ',ABNORMAL END.'
 000950                            INTO PSTACK-MSG
 000960   END-EVALUATE.
@@ -81,6 +89,20 @@
 001050   MOVE 'B00-010.'          TO WK000SECTION.
 001060   MOVE 1                   TO PSTACK-CNT.
 001070   MOVE ZERO                TO PSTACK-ADRIDX.
+001071*- ADRTBLの最大格納件数。未指定(ゼロ)ならOCCURS上限を既定とする。
+001072*- OCCURS上限(500)を超える指定は、ADRTBLの実サイズに合わせて
+001073*- 500に切り詰める(さもないと添字がADRTBLの実領域を越える)。
+001072   IF PSTACK-ADR-SZE        = ZERO
+001073     THEN
+001074       MOVE 500             TO PSTACK-ADR-MAX
+001075     ELSE
+001076       IF PSTACK-ADR-SZE      > 500
+001077         THEN
+001078           MOVE 500           TO PSTACK-ADR-MAX
+001079         ELSE
+001080           MOVE PSTACK-ADR-SZE  TO PSTACK-ADR-MAX
+001081       END-IF
+001082   END-IF.
 001080   MOVE PSTACK-MEM-SZE      TO PSTACK-SZE.
 001090   MOVE ALL HIGH-VALUE      TO PSTACK-MEM(1:PSTACK-SZE).
 001100 B00-EXIT.
@@ -99,11 +121,19 @@
 001230   IF WKNXP > PSTACK-SZE
 001240     THEN
 001250*- メモリーサイズを超えたら異常。呼び出し元でＡＢＥＮＤのこと。
-001960      MOVE -1               TO PSTACK-COD
+001960      MOVE -2               TO PSTACK-COD
 001970      STRING WK000MYNAME SPACE ',ABNORMAL END.'
 001980                          INTO PSTACK-MSG
 001980      GO TO C00-EXIT
 001270   END-IF.
+001271*- アドレス管理テーブルの件数も上限グェックする
+001272   IF PSTACK-ADRIDX + 1     > PSTACK-ADR-MAX
+001273     THEN
+001274      MOVE -2               TO PSTACK-COD
+001275      STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001276                          INTO PSTACK-MSG
+001277      GO TO C00-EXIT
+001278   END-IF.
 001280*- 引数の値をカレントポインターからセットする。
 001290   MOVE PSTACK-VAL(1:PSTACK-VLL)
 001300                       TO PSTACK-MEM(PSTACK-CNT:PSTACK-VLL).
@@ -199,6 +229,107 @@
 001948   STRING WK000MYNAME SPACE ',NORMAL END.  '
 001949                            INTO PSTACK-MSG.
 001950   EXIT.
+001951 G00-SIZE SECTION.
+001952*--------------------------------------------------------------
+001953*- 現在のスタック格納件数(PSTACK-ADRIDX)をPSTACK-VLLへ返す。
+001954*--------------------------------------------------------------
+001955 G00-010.
+001956   MOVE 'G00-010.'          TO WK000SECTION.
+001957   MOVE PSTACK-ADRIDX       TO PSTACK-VLL.
+001958 G00-EXIT.
+001959   MOVE ZERO                TO PSTACK-COD.
+001960   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001961                            INTO PSTACK-MSG.
+001962   EXIT.
+001963 H00-MARK SECTION.
+001964*--------------------------------------------------------------
+001965*- 現在のPSTACK-ADRIDXをPSTACK-VLIへ返す。呼び出し側はこの値を
+001966*- 覚えておき、RLSEで渡すことで、このマーク時点までロール
+001967*- バックできる。
+001968*--------------------------------------------------------------
+001969 H00-010.
+001970   MOVE 'H00-010.'          TO WK000SECTION.
+001971   MOVE PSTACK-ADRIDX       TO PSTACK-VLI.
+001972 H00-EXIT.
+001973   MOVE ZERO                TO PSTACK-COD.
+001974   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001975                            INTO PSTACK-MSG.
+001976   EXIT.
+001977 I00-RELEASE SECTION.
+001978*--------------------------------------------------------------
+001979*- PSTACK-VLIで指定されたマーク(PSTACK-ADRIDXの値)まで、
+001980*- スタックの先頭から1件ずつPOPしてロールバックする。
+001981*--------------------------------------------------------------
+001982 I00-010.
+001983   MOVE 'I00-010.'          TO WK000SECTION.
+001984   PERFORM UNTIL PSTACK-ADRIDX <= PSTACK-VLI
+001985     MOVE PSTACK-ADRTBL(PSTACK-ADRIDX)
+001986                            TO WKNXP
+001987     MOVE ZERO              TO WKCNT
+001988     INSPECT PSTACK-MEM(WKNXP:PSTACK-SZE)
+001989       TALLYING WKCNT FOR CHARACTERS BEFORE HIGH-VALUE
+001990     MOVE WKCNT             TO PSTACK-VLL
+001991     MOVE ALL HIGH-VALUE    TO PSTACK-MEM(WKNXP:WKCNT)
+001992     ADD -1                 TO PSTACK-ADRIDX
+001993     COMPUTE WKNXP = PSTACK-CNT - PSTACK-VLL - 1
+001994     MOVE WKNXP             TO PSTACK-CNT
+001995   END-PERFORM.
+001996   MOVE SPACE               TO PSTACK-VAL.
+001997   MOVE ZERO                TO PSTACK-VLL.
+001998 I00-EXIT.
+001999   MOVE ZERO                TO PSTACK-COD.
+002000   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002001                            INTO PSTACK-MSG.
+002002   EXIT.
+002003 J00-MGET SECTION.
+002004*--------------------------------------------------------------
+002005*- GET STACK RANGE BY INDEX(複数件一括)。
+002006*- PSTACK-VLIを開始位置、PSTACK-VLCを要求件数として、スタック
+002007*- 上の値を要求件数分まとめて取得する。取得した値はHIGH-VALUEで
+002008*- 区切ってPSTACK-VALに詰め、実際に取得できた件数をPSTACK-VLCに
+002009*- (要求件数かスタック残数の小さい方)、詰めた全バイト数を
+002010*- PSTACK-VLLに返す。IN-list評価のように連続した範囲をまとめて
+002011*- 取得したい場合、1件ずつGET_するよりCALL回数を減らせる。
+002012*--------------------------------------------------------------
+002013 J00-010.
+002014   MOVE 'J00-010.'          TO WK000SECTION.
+002015   MOVE SPACE               TO PSTACK-VAL.
+002016   MOVE ZERO                TO WKP.
+002017   MOVE PSTACK-VLC          TO WKREQ.
+002018   MOVE ZERO                TO PSTACK-VLC.
+002019   IF PSTACK-VLI <= ZERO OR WKREQ = ZERO
+002020     THEN
+002021       MOVE ZERO            TO PSTACK-VLL
+002022       GO TO J00-EXIT
+002022   END-IF.
+002022*- F00-GETと同じガード。開始位置がスタック深さを超えている
+002022*- 場合、下のPERFORM VARYINGは一度も回らずWKPがZEROのままに
+002022*- なり、次のCOMPUTE PSTACK-VLL = WKP - 1が符号無しの
+002022*- PSTACK-VLLへ-1を格納してしまう。ここで弾いてZEROを返す。
+002022   IF PSTACK-VLI > PSTACK-ADRIDX
+002022     THEN
+002022       MOVE ZERO            TO PSTACK-VLL
+002022       GO TO J00-EXIT
+002022   END-IF.
+002023   PERFORM VARYING WKI FROM PSTACK-VLI BY 1
+002024   UNTIL WKI > PSTACK-ADRIDX
+002025   OR    PSTACK-VLC >= WKREQ
+002026     MOVE PSTACK-ADRTBL(WKI)
+002027                            TO WKNXP
+002028     MOVE ZERO              TO WKCNT
+002029     INSPECT PSTACK-MEM(WKNXP:PSTACK-SZE)
+002030       TALLYING WKCNT FOR CHARACTERS BEFORE HIGH-VALUE
+002031     MOVE PSTACK-MEM(WKNXP:WKCNT)
+002032                            TO PSTACK-VAL(WKP + 1:WKCNT)
+002033     COMPUTE WKP = WKP + WKCNT + 1
+002034     ADD 1                  TO PSTACK-VLC
+002035   END-PERFORM.
+002036   COMPUTE PSTACK-VLL = WKP - 1.
+002037 J00-EXIT.
+002038   MOVE ZERO                TO PSTACK-COD.
+002039   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002040                            INTO PSTACK-MSG.
+002041   EXIT.
 001951 S00-INIT SECTION.
 001952*--------------------------------------------------------------
 001953*- 初期化。
