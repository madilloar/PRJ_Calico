@@ -7,6 +7,7 @@
 000070*--------------------------------------------------------------
 000080*- ABEND���̎肪����p�B
 000090*--------------------------------------------------------------
+000091   COPY   RRETCODE.
 000100 01       WK000             SYNC.
 000110   03     WK000MYNAME.
 000120     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
@@ -94,7 +95,7 @@
 000890   WHEN 'GET_' PERFORM E00-GET
 000900   WHEN OTHER
 000910        MOVE 'A00-010.'     TO WK000SECTION
-000920        MOVE -1             TO PMEM-COD
+000920        MOVE -3             TO PMEM-COD
 000930        STRING WK000MYNAME SPACE ',ABNORMAL END.'
 000940                            INTO PMEM-MSG
 000950   END-EVALUATE.
@@ -116,7 +117,7 @@
 001220   IF PMEM-PNXT > PMEM-SZE
 001230     THEN
 001240*- �������[�T�C�Y�𒴂�����`�a�d�m�c
-001250       MOVE -1              TO PMEM-COD
+001250       MOVE -2              TO PMEM-COD
 001251       STRING WK000MYNAME SPACE ',ABNORMAL END.'
 001252                            INTO PMEM-MSG
 001253       GO TO B00-EXIT
@@ -144,12 +145,23 @@
 001170*--------------------------------------------------------------
 001180 D00-010.
 001190   MOVE 'D00-010.'          TO WK000SECTION.
+001195*- PMEM-VLLは符号無し(9(5))なので負数は表現できないが、ゼロ
+001195*- (呼び出し元のバグで長さを設定し忘れた等)はあり得る。ポインター
+001195*- 計算の前にここで弾かないと、実際はメモリー不足ではないのに
+001195*- 同じ容量超過ABENDと見分けが付かなくなる。
+001196   IF PMEM-VLL              = ZERO
+001197     THEN
+001198       MOVE -4              TO PMEM-COD
+001199       STRING WK000MYNAME SPACE ',ABNORMAL END. INVALID LENGTH.'
+001199                            INTO PMEM-MSG
+001199       GO TO D00-EXIT
+001199   END-IF.
 001200*- ���̃|�C���^�[���v�Z����
 001210   COMPUTE WKNXP = PMEM-PNXT + PMEM-VLL + 1.
 001220   IF WKNXP > PMEM-SZE
 001230     THEN
 001240*- �������[�T�C�Y�𒴂�����`�a�d�m�c
-001250       MOVE -1              TO PMEM-COD
+001250       MOVE -2              TO PMEM-COD
 001251       STRING WK000MYNAME SPACE ',ABNORMAL END.'
 001252                            INTO PMEM-MSG
 001253       GO TO D00-EXIT
