@@ -8,912 +8,2429 @@
 000080*--------------------------------------------------------------
 000090*- その他ワーク。
 000100*--------------------------------------------------------------
-000110 01       WK000             SYNC.
-000120   03     WK000MYNAME.
-000130     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
-000140     05   FILLER            PIC X(8)  VALUE 'SUBMYALU'.
-000150     05   WK000SECTION      PIC X(8).
-000160 01       WKB00             SYNC.
-000170   03     WKB00I            PIC 9(5).
-000180   03     WKB00J            PIC 9(5).
-000190   03     WKB00K            PIC 9(5).
-000200 01       WKC00             SYNC.
-000210   03     WKC00IS-END       PIC 9(5).
-000220   03     WKC00LEFT-9       PIC 9(5).
-000230   03     WKC00RIGHT-9      PIC 9(5).
-000240   03     WKC00LEFT-X       PIC X(100).
-000250   03     WKC00RIGHT-X      PIC X(100).
-000260   03     WKC00RIGH2-X      PIC X(100).
-000270   03     WKC00LEFT-LL      PIC 9(5).
-000280   03     WKC00RIGHT-LL     PIC 9(5).
-000290   03     WKC00RIGH2-LL     PIC 9(5).
-000300 LINKAGE SECTION.
-000310*--------------------------------------------------------------
-000133*- 仮想コード:仮想コードモジュールCALLパラメータ。
-000330*--------------------------------------------------------------
-000340 01  PVCODE-PRM.
-000201   COPY   RVCODE-PRM.
-000132*--------------------------------------------------------------
-000133*- スタック:スタックモジュールCALLパラメータ。
-000134*--------------------------------------------------------------
-000500 01       PSTACK-PRM.
-000340   COPY   RSTACK-PRM.
-000144*--------------------------------------------------------------
-000145*- スタック:右辺と左辺データを格納したアドレス情報(9(5))を、
-000145*- POPやPUSHするときの受け渡しエリア。
-000146*--------------------------------------------------------------
-000580 01       PSTACK-VAL.
-000590   03     FILLER            PIC X(5).
-000149*--------------------------------------------------------------
-000150*- スタック:スタック内部制御情報。
-000151*--------------------------------------------------------------
-000600 01       PSTACK-CTR.
-000340   COPY   RSTACK-CTR.
-000161*--------------------------------------------------------------
-000162*- スタック：内部メモリエリア。呼び出し側で十分なサイズが取得
-000162*- されている前提でX(1)となっている。
-000178*--------------------------------------------------------------
-000660 01       PSTACK-MEM.
-000670   03     FILLER            PIC X(1).
-000680*--------------------------------------------------------------
-000690*- メモリ:メモリモジュールCALLパラメータ。
-000700*--------------------------------------------------------------
-000710 01       PMYMEM-PRM.
-000340   COPY   RMYMEM-PRM.
-000144*--------------------------------------------------------------
-000145*- メモリ:定数値やアドレス情報を受け渡しするエリア。
-000146*--------------------------------------------------------------
-000790 01       PMYMEM-VAL.
-000800   03     FILLER            PIC X(1).
-000161*--------------------------------------------------------------
-000162*- メモリ：内部メモリエリア。呼び出し側で十分なサイズが取得
-000162*- されている前提でX(1)となっている。
-000178*--------------------------------------------------------------
-000840 01       PMYMEM-MEM.
-000850   03     FILLER            PIC X(1).
-000860*--------------------------------------------------------------
-000870*- 仮想コード。
-000880*--------------------------------------------------------------
-000890 01       PVCODEAREA.
-000340   COPY   RVCODEAREA.
+000110   COPY   RRETCODE.
+000120 01       WK000             SYNC.
+000130   03     WK000MYNAME.
+000140     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
+000150     05   FILLER            PIC X(8)  VALUE 'SUBMYALU'.
+000160     05   WK000SECTION      PIC X(8).
+000170 01       WKB00             SYNC.
+000180   03     WKB00I            PIC 9(5).
+000190   03     WKB00J            PIC 9(5).
+000200   03     WKB00K            PIC 9(5).
+000210 01       WKC00             SYNC.
+000220   03     WKC00IS-END       PIC 9(5).
+000230   03     WKC00LEFT-9       PIC 9(5).
+000240   03     WKC00RIGHT-9      PIC 9(5).
+000250   03     WKC00LEFT-X       PIC X(100).
+000260   03     WKC00RIGHT-X      PIC X(100).
+000270   03     WKC00RIGH2-X      PIC X(100).
+000280   03     WKC00LEFT-LL      PIC 9(5).
+000290   03     WKC00RIGHT-LL     PIC 9(5).
+000300   03     WKC00RIGH2-LL     PIC 9(5).
+000310   03     WKC00LEFT-N       PIC S9(11)V9(4).
+000320   03     WKC00RIGHT-N      PIC S9(11)V9(4).
+000330   03     WKC00LEFT-U       PIC X(100).
+000340   03     WKC00RIGHT-U      PIC X(100).
+000350   03     WKC00LIKE-TI      PIC 9(5).
+000360   03     WKC00LIKE-PI      PIC 9(5).
+000370   03     WKC00LIKE-SI      PIC 9(5).
+000380   03     WKC00LIKE-SM      PIC 9(5).
+000390   03     WKC00LIKE-OK      PIC 9(1).
+000400   03     WKC00RESULT-N     PIC S9(11)V9(4).
+000410   03     WKC00RESULT-E     PIC -(11)9.9999.
+000420   03     WKC00RESULT-X     PIC X(100).
+000430   03     WKC00RESULT-LL    PIC 9(5).
+000440*- SET TO 1 BY C25-CONCAT WHEN THE CONCATENATED LENGTH WOULD
+000450*- EXCEED WKC00RESULT-X'S 100-BYTE CAPACITY (LEFT+RIGHT ARE
+000460*- EACH INDEPENDENTLY UP TO 100 BYTES, SO THE SUM CAN RUN PAST
+000470*- IT), MIRRORING C90-PUT'S OWN WKC90-TRUNC CONVENTION.
+000480   03     WKC00RESULT-TRUNC PIC 9(1).
+000490   03     WKC00FOR-PC       PIC 9(5).
+000500   03     WKC00FOR-ADR      PIC 9(5).
+000510   03     WKC00FOR-CNT      PIC 9(5).
+000520   03     WKC00FOR-IX       PIC 9(5).
+000530   03     WKC00FOR-FROM     PIC 9(5).
+000540   03     WKC00FOR-UNTO     PIC 9(5).
+000550   03     WKC00IN-MARK      PIC 9(5).
+000560   03     WKC00IN-CNT       PIC 9(3).
+000570   03     WKC00IN-POS       PIC 9(3).
+000580   03     WKC00IN-LEN       PIC 9(3).
+000590   03     WKC00IN-ADRLIST   PIC X(100).
+000600   03     WKC00IN-BYTES     PIC 9(3) COMP.
+000610*--------------------------------------------------------------
+000620*- EXPLAIN MODE TRACE WORK. S10-TRUE/S20-FALSE BUILD ONE
+000630*- PVCODE-TRACE-LINE ENTRY EACH, WHEN PVCODE-EXPLAIN = 'Y'.
+000640*--------------------------------------------------------------
+000650 01       WKZ10             SYNC.
+000660   03     WKZ10-LEFT        PIC X(15).
+000670   03     WKZ10-RIGHT       PIC X(15).
+000680   03     WKZ10-RESULT      PIC X(5).
+000690*--------------------------------------------------------------
+000700*- PUT WORK. C90-PUT BUILDS ONE FLATTENED RESULT HERE, THEN
+000710*- ROUTES IT TO EITHER POUT00 (UNTAGGED, THE ORIGINAL BEHAVIOR)
+000720*- OR THE NEXT PVCODE-OUT-TBL SLOT (TAGGED, VIA VCODE-RSV).
+000730*--------------------------------------------------------------
+000740 01       WKC90             SYNC.
+000750   03     WKC90-VAL         PIC X(100).
+000760*- SET TO 1 IF ANY VALUE HAD TO BE TRUNCATED TO FIT WKC90-VAL'S
+000770*- FIXED SIZE, SO THE CALLER CAN BE TOLD RATHER THAN LETTING THE
+000780*- OVERRUN HAPPEN SILENTLY.
+000790   03     WKC90-TRUNC       PIC 9(1).
+000800*--------------------------------------------------------------
+000810*- PUTN WORK. C91-PUTN POPS THE SAME WAY C90-PUT DOES, BUT
+000820*- EDITS EACH VALUE THROUGH ONE OF THESE PICTURE-EDITED FIELDS
+000830*- (SELECTED PER-ROW BY VCODE-FMT) BEFORE HANDING IT TO THE
+000840*- SAME DELIMITER/BOUNDS-CHECK/ROUTING LOGIC C90-PUT USES.
+000850*--------------------------------------------------------------
+000860 01       WKC91             SYNC.
+000870   03     WKC91-E1          PIC -(10)9.99.
+000880*- COMMA-GROUPED, 2 DECIMALS.
+000890   03     WKC91-E2          PIC -,---,---,--9.99.
+000900*- INTEGER ONLY, NO DECIMALS.
+000910   03     WKC91-E3          PIC -(11)9.
+000920*- COMMA-GROUPED CURRENCY, 2 DECIMALS.
+000930   03     WKC91-E4          PIC $,$$$,$$$,$$9.99.
+000940 LINKAGE SECTION.
+000950*--------------------------------------------------------------
+000960*- 仮想コード:仮想コードモジュールCALLパラメータ。
+000970*--------------------------------------------------------------
+000980 01  PVCODE-PRM.
+000990   COPY   RVCODE-PRM.
 001000*--------------------------------------------------------------
-001001*- IN1
-001002*--------------------------------------------------------------
-001003 01       PIN100.
-001004   03     FILLER            PIC X(1).
-001005*--------------------------------------------------------------
-001006*- IN2
-001007*--------------------------------------------------------------
-001008 01       PIN200.
-001009   03     FILLER            PIC X(1).
-001010*--------------------------------------------------------------
-001011*- IN3
-001012*--------------------------------------------------------------
-001013 01       PIN300.
-001014   03     FILLER            PIC X(1).
-001015*--------------------------------------------------------------
-001016*- OUT
-001017*--------------------------------------------------------------
-001018 01       POUT00.
-001019   03     FILLER            PIC X(1).
+001010*- スタック:スタックモジュールCALLパラメータ。
 001020*--------------------------------------------------------------
-001021*-
-001022*--------------------------------------------------------------
-001030 PROCEDURE DIVISION USING   PVCODE-PRM
-001040                            PSTACK-PRM
-001050                            PSTACK-VAL
-001060                            PSTACK-CTR
-001070                            PSTACK-MEM
-001080                            PMYMEM-PRM
-001090                            PMYMEM-VAL
-001110                            PMYMEM-MEM
-001120                            PVCODEAREA
-001121                            PIN100
-001122                            PIN200
-001123                            PIN300
-001124                            POUT00.
-001130 A00-MAIN SECTION.
-001140*--------------------------------------------------------------
-001150*-
+001030 01       PSTACK-PRM.
+001040   COPY   RSTACK-PRM.
+001050*--------------------------------------------------------------
+001060*- スタック:右辺と左辺データを格納したアドレス情報(9(5))を、
+001070*- POPやPUSHするときの受け渡しエリア。
+001080*--------------------------------------------------------------
+001090 01       PSTACK-VAL.
+001100   03     FILLER            PIC X(5).
+001110*--------------------------------------------------------------
+001120*- スタック:スタック内部制御情報。
+001130*--------------------------------------------------------------
+001140 01       PSTACK-CTR.
+001150   COPY   RSTACK-CTR.
 001160*--------------------------------------------------------------
-001170
-001180 A00-010.
-001190   MOVE 'A00-010.'          TO WK000SECTION.
-001200   PERFORM C00-EXECUTE.
-001210 A00-EXIT.
-001220   MOVE ZERO TO RETURN-CODE.
-001230   GOBACK.
-001240 C00-EXECUTE SECTION.
-001250*--------------------------------------------------------------
-001260*- 仮想コードを実行する。
+001170*- スタック：内部メモリエリア。呼び出し側で十分なサイズが取得
+001180*- されている前提でX(1)となっている。
+001190*--------------------------------------------------------------
+001200 01       PSTACK-MEM.
+001210   03     FILLER            PIC X(1).
+001220*--------------------------------------------------------------
+001230*- メモリ:メモリモジュールCALLパラメータ。
+001240*--------------------------------------------------------------
+001250 01       PMYMEM-PRM.
+001260   COPY   RMYMEM-PRM.
 001270*--------------------------------------------------------------
-001280 C00-010.
-001290   MOVE 'C00-010.'          TO WK000SECTION.
-001300*-
-001310   PERFORM VARYING VCODE-PC FROM 1 BY 1
-001320   UNTIL VCODE-PC > VCODE-TBL-SZE
-001330     EVALUATE VCODE-OPR(VCODE-PC)
-001340     WHEN 'PUSHV'
-001350       PERFORM C10-PUSHV
-001360     WHEN 'PUSHL'
-001370       PERFORM C15-PUSHL
-001380     WHEN 'LT___'
-001390       PERFORM C31-LT
-001400     WHEN 'LE___'
-001410       PERFORM C32-LE
-001420     WHEN 'GT___'
-001430       PERFORM C33-GT
-001440     WHEN 'GE___'
-001450       PERFORM C34-GE
-001460     WHEN 'EQ___'
-001470       PERFORM C35-EQ
-001480     WHEN 'NOTEQ'
-001490       PERFORM C36-NE
-001500     WHEN 'IN___'
-001510       PERFORM C41-IN
-001520     WHEN 'ISBLK'
-001530       PERFORM C42-IS-BLANK
-001540     WHEN 'LIKE_'
-001550       PERFORM C43-LIKE
-001560     WHEN 'BTWN_'
-001570       PERFORM C44-BETWEEN
-001580     WHEN 'NOT__'
-001590       PERFORM C50-NOT
-001600     WHEN 'AND__'
-001610       PERFORM C60-AND
-001620     WHEN 'OR___'
-001630       PERFORM C70-OR
-001640     WHEN 'JPZ__'
-001650       PERFORM C80-JPZ
-001660     WHEN 'PUT__'
-001670       PERFORM C90-PUT
-001680     END-EVALUATE
-001690   END-PERFORM
-001700*-
-001710   MOVE ZERO                TO PVCODE-COD.
-001720   STRING WK000MYNAME SPACE ',NORMAL END.  '
-001730                            INTO PVCODE-MSG.
-001740 C00-EXIT.
-001750     EXIT.
-001760 C10-PUSHV SECTION.
-001770*--------------------------------------------------------------
-001780*- PUSHV
-001790*--------------------------------------------------------------
-001800 C10-010.
-001810   MOVE 'C10-010.'          TO WK000SECTION.
-001820*-
-001830   PERFORM S30-PUSH.
-001840*-
-001850   MOVE ZERO                TO PVCODE-COD.
-001860   STRING WK000MYNAME SPACE ',NORMAL END.  '
-001870                            INTO PVCODE-MSG.
-001880 C10-EXIT.
-001890     EXIT.
-001900 C15-PUSHL SECTION.
-001910*--------------------------------------------------------------
-001920*- PUSHL
-001930*--------------------------------------------------------------
-001940 C15-010.
-001950   MOVE 'C15-010.'          TO WK000SECTION.
-001960*-
-001970   PERFORM S30-PUSH.
-001980*-
-001990   MOVE ZERO                TO PVCODE-COD.
-002000   STRING WK000MYNAME SPACE ',NORMAL END.  '
-002010                            INTO PVCODE-MSG.
-002020 C15-EXIT.
-002030     EXIT.
-002040 C31-LT SECTION.
+001280*- メモリ:定数値やアドレス情報を受け渡しするエリア。
+001290*--------------------------------------------------------------
+001300 01       PMYMEM-VAL.
+001310   03     FILLER            PIC X(1).
+001320*--------------------------------------------------------------
+001330*- メモリ：内部メモリエリア。呼び出し側で十分なサイズが取得
+001340*- されている前提でX(1)となっている。
+001350*--------------------------------------------------------------
+001360 01       PMYMEM-MEM.
+001370   03     FILLER            PIC X(1).
+001380*--------------------------------------------------------------
+001390*- 仮想コード。
+001400*--------------------------------------------------------------
+001410 01       PVCODEAREA.
+001420   COPY   RVCODEAREA.
+001430*--------------------------------------------------------------
+001440*- IN1
+001450*--------------------------------------------------------------
+001460 01       PIN100.
+001470   03     FILLER            PIC X(1).
+001480*--------------------------------------------------------------
+001490*- IN2
+001500*--------------------------------------------------------------
+001510 01       PIN200.
+001520   03     FILLER            PIC X(1).
+001530*--------------------------------------------------------------
+001540*- IN3
+001550*--------------------------------------------------------------
+001560 01       PIN300.
+001570   03     FILLER            PIC X(1).
+001580*--------------------------------------------------------------
+001590*- IN4
+001600*--------------------------------------------------------------
+001610 01       PIN400.
+001620   03     FILLER            PIC X(1).
+001630*--------------------------------------------------------------
+001640*- IN5
+001650*--------------------------------------------------------------
+001660 01       PIN500.
+001670   03     FILLER            PIC X(1).
+001680*--------------------------------------------------------------
+001690*- OUT
+001700*--------------------------------------------------------------
+001710 01       POUT00.
+001720   03     FILLER            PIC X(1).
+001730*--------------------------------------------------------------
+001740*-
+001750*--------------------------------------------------------------
+001760 PROCEDURE DIVISION USING   PVCODE-PRM
+001770                            PSTACK-PRM
+001780                            PSTACK-VAL
+001790                            PSTACK-CTR
+001800                            PSTACK-MEM
+001810                            PMYMEM-PRM
+001820                            PMYMEM-VAL
+001830                            PMYMEM-MEM
+001840                            PVCODEAREA
+001850                            PIN100
+001860                            PIN200
+001870                            PIN300
+001880                            PIN400
+001890                            PIN500
+001900                            POUT00.
+001910 A00-MAIN SECTION.
+001920*--------------------------------------------------------------
+001930*-
+001940*--------------------------------------------------------------
+001950
+001960 A00-010.
+001970   MOVE 'A00-010.'          TO WK000SECTION.
+001980   PERFORM C00-EXECUTE.
+001990 A00-EXIT.
+002000   MOVE ZERO TO RETURN-CODE.
+002010   GOBACK.
+002020 C00-EXECUTE SECTION.
+002030*--------------------------------------------------------------
+002040*- 仮想コードを実行する。
 002050*--------------------------------------------------------------
-002060*- LT
-002070*--------------------------------------------------------------
-002080 C31-010.
-002090   MOVE 'C31-010.'          TO WK000SECTION.
-002100*-
-002110   PERFORM S40-GET2ITEM.
-002120   DISPLAY 'L:(' WKC00LEFT-X ')'.
-002130   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-002140   DISPLAY '< '.
-002150   IF WKC00LEFT-X        < WKC00RIGHT-X
-002160    THEN
-002170     PERFORM S10-TRUE
-002180    ELSE
-002190     PERFORM S20-FALSE
-002200   END-IF.
-002210*-
-002220   MOVE ZERO                TO PVCODE-COD.
-002230   STRING WK000MYNAME SPACE ',NORMAL END.  '
-002240                            INTO PVCODE-MSG.
-002250 C31-EXIT.
-002260   EXIT.
-002270 C32-LE SECTION.
-002280*--------------------------------------------------------------
-002290*- LE
-002300*--------------------------------------------------------------
-002310 C32-010.
-002320   MOVE 'C32-010.'          TO WK000SECTION.
-002330*-
-002340   PERFORM S40-GET2ITEM.
-002350   DISPLAY 'L:(' WKC00LEFT-X ')'.
-002360   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-002370   DISPLAY '<='.
-002380   IF WKC00LEFT-X           <= WKC00RIGHT-X
-002390    THEN
-002400     PERFORM S10-TRUE
-002410    ELSE
-002420     PERFORM S20-FALSE
-002430   END-IF.
+002060 C00-010.
+002070   MOVE 'C00-010.'          TO WK000SECTION.
+002080*-
+002090*- VCODE-TBL-SZEがゼロ(空テーブル)の場合は下のループが一度も回らず
+002100*- この既定値がそのまま結果になる。テーブルが空でなければ、
+002110*- 各命令がS80-DISPATCH経由でPVCODE-COD/PVCODE-MSGを
+002120*- 都度更新するので、この既定値は最後に実行された
+002130*- 命令の結果に上書きされる。
+002140   MOVE ZERO                TO PVCODE-COD.
+002150   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002160                            INTO PVCODE-MSG.
+002170*-
+002180   PERFORM VARYING VCODE-PC FROM 1 BY 1
+002190   UNTIL VCODE-PC > VCODE-TBL-SZE
+002200     PERFORM S80-DISPATCH
+002210   END-PERFORM.
+002220 C00-EXIT.
+002230     EXIT.
+002240 C10-PUSHV SECTION.
+002250*--------------------------------------------------------------
+002260*- PUSHV
+002270*--------------------------------------------------------------
+002280 C10-010.
+002290   MOVE 'C10-010.'          TO WK000SECTION.
+002300*-
+002310   PERFORM S30-PUSH.
+002320*-
+002330   MOVE ZERO                TO PVCODE-COD.
+002340   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002350                            INTO PVCODE-MSG.
+002360 C10-EXIT.
+002370     EXIT.
+002380 C15-PUSHL SECTION.
+002390*--------------------------------------------------------------
+002400*- PUSHL
+002410*--------------------------------------------------------------
+002420 C15-010.
+002430   MOVE 'C15-010.'          TO WK000SECTION.
 002440*-
-002450   MOVE ZERO                TO PVCODE-COD.
-002460   STRING WK000MYNAME SPACE ',NORMAL END.  '
-002470                            INTO PVCODE-MSG.
-002480 C32-EXIT.
-002490   EXIT.
-002500 C33-GT SECTION.
-002510*--------------------------------------------------------------
-002520*- GT
-002530*--------------------------------------------------------------
-002540 C33-010.
-002550   MOVE 'C33-010.'          TO WK000SECTION.
-002560*-
-002570   PERFORM S40-GET2ITEM.
-002580   DISPLAY 'L:(' WKC00LEFT-X ')'.
-002590   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-002600   DISPLAY '> '.
-002610   IF WKC00LEFT-X        > WKC00RIGHT-X
-002620    THEN
-002630     PERFORM S10-TRUE
-002640    ELSE
-002650     PERFORM S20-FALSE
-002660   END-IF.
-002670*-
-002680   MOVE ZERO                TO PVCODE-COD.
-002690   STRING WK000MYNAME SPACE ',NORMAL END.  '
-002700                            INTO PVCODE-MSG.
-002710 C33-EXIT.
-002720   EXIT.
-002730 C34-GE SECTION.
-002740*--------------------------------------------------------------
-002750*- GE
-002760*--------------------------------------------------------------
-002770 C34-010.
-002780   MOVE 'C34-010.'          TO WK000SECTION.
-002790*-
-002800   PERFORM S40-GET2ITEM.
-002810   DISPLAY 'L:(' WKC00LEFT-X ')'.
-002820   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-002830   DISPLAY '>='.
-002840   IF WKC00LEFT-X           >= WKC00RIGHT-X
-002850    THEN
-002860     PERFORM S10-TRUE
-002870    ELSE
-002880     PERFORM S20-FALSE
-002890   END-IF.
-002900*-
-002910   MOVE ZERO                TO PVCODE-COD.
-002920   STRING WK000MYNAME SPACE ',NORMAL END.  '
-002930                            INTO PVCODE-MSG.
-002940 C34-EXIT.
-002950   EXIT.
-002960 C35-EQ SECTION.
-002970*--------------------------------------------------------------
-002980*- EQ
-002990*--------------------------------------------------------------
-003000 C35-010.
-003010   MOVE 'C35-010.'          TO WK000SECTION.
-003020*-
-003030   PERFORM S40-GET2ITEM.
-003040   DISPLAY 'L:(' WKC00LEFT-X ')'.
-003050   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-003060   DISPLAY '=='.
-003070   IF WKC00LEFT-X            = WKC00RIGHT-X
-003080    THEN
-003090     PERFORM S10-TRUE
-003100    ELSE
-003110     PERFORM S20-FALSE
-003120   END-IF.
-003130*-
-003140   MOVE ZERO                TO PVCODE-COD.
-003150   STRING WK000MYNAME SPACE ',NORMAL END.  '
-003160                            INTO PVCODE-MSG.
-003170 C35-EXIT.
-003180   EXIT.
-003190 C36-NE SECTION.
-003200*--------------------------------------------------------------
-003210*- NE
-003220*--------------------------------------------------------------
-003230 C36-010.
-003240   MOVE 'C36-010.'          TO WK000SECTION.
-003250*-
-003260   PERFORM S40-GET2ITEM.
-003270   DISPLAY 'L:(' WKC00LEFT-X ')'.
-003280   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-003290   DISPLAY '!='.
-003300   IF WKC00LEFT-X            = WKC00RIGHT-X
-003310    THEN
-003320     PERFORM S20-FALSE
-003330    ELSE
-003340     PERFORM S10-TRUE
-003350   END-IF.
-003360*-
-003370   MOVE ZERO                TO PVCODE-COD.
-003380   STRING WK000MYNAME SPACE ',NORMAL END.  '
-003390                            INTO PVCODE-MSG.
-003400 C36-EXIT.
-003410   EXIT.
-003420 C41-IN SECTION.
+002450*- THE LITERAL TEXT LIVES IN THE LITERAL POOL (VCODE-LIT), NOT IN
+002460*- VCODE-ADR. REGISTER IT WITH SUBMYMEM NOW SO ITS ADDRESS CAN GO
+002470*- ON THE STACK THE SAME WAY A PUSHV'S ADDRESS DOES.
+002480   MOVE SPACE               TO PMYMEM-PRM.
+002490   MOVE 'SET_'              TO PMYMEM-FNC.
+002500   MOVE VCODE-LIT(VCODE-PC) TO PMYMEM-VAL.
+002510   MOVE VCODE-LIT-LEN(VCODE-PC)
+002520                            TO PMYMEM-VLL.
+002530   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+002540                               PMYMEM-VAL
+002550                               PMYMEM-MEM
+002560                               PIN100
+002570                               PIN200
+002580                               PIN300
+002590                               PIN400
+002600                               PIN500
+002610                               POUT00.
+002620   IF PMYMEM-COD           NOT = ZERO
+002630     THEN
+002640       MOVE -5              TO PVCODE-COD
+002650       STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+002660                            ',ABNORMAL END.'
+002670                             INTO PVCODE-MSG
+002680       GO TO C15-EXIT
+002690   END-IF.
+002700   MOVE PMYMEM-VLI          TO VCODE-ADR(VCODE-PC).
+002710*-
+002720   PERFORM S30-PUSH.
+002730*-
+002740   MOVE ZERO                TO PVCODE-COD.
+002750   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002760                            INTO PVCODE-MSG.
+002770 C15-EXIT.
+002780     EXIT.
+002790 C21-ADD SECTION.
+002800*--------------------------------------------------------------
+002810*- ADD. スタック上の左辺・右辺を数値として足し算し、結果を
+002820*- メモリに登録してスタックに積み直す。
+002830*--------------------------------------------------------------
+002840 C21-010.
+002850   MOVE 'C21-010.'          TO WK000SECTION.
+002860*-
+002870   PERFORM S40-GET2ITEM.
+002880   PERFORM S60-TONUMERIC.
+002890   COMPUTE WKC00RESULT-N = WKC00LEFT-N + WKC00RIGHT-N.
+002900   DISPLAY 'L:(' WKC00LEFT-N ')'.
+002910   DISPLAY 'R:(' WKC00RIGHT-N ')'.
+002920   DISPLAY 'ADD:(' WKC00RESULT-N ')'.
+002930   PERFORM S70-PUSHRESULT.
+002940*-
+002950   MOVE ZERO                TO PVCODE-COD.
+002960   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002970                            INTO PVCODE-MSG.
+002980 C21-EXIT.
+002990     EXIT.
+003000 C22-SUB SECTION.
+003010*--------------------------------------------------------------
+003020*- SUB. 左辺から右辺を引く。
+003030*--------------------------------------------------------------
+003040 C22-010.
+003050   MOVE 'C22-010.'          TO WK000SECTION.
+003060*-
+003070   PERFORM S40-GET2ITEM.
+003080   PERFORM S60-TONUMERIC.
+003090   COMPUTE WKC00RESULT-N = WKC00LEFT-N - WKC00RIGHT-N.
+003100   DISPLAY 'L:(' WKC00LEFT-N ')'.
+003110   DISPLAY 'R:(' WKC00RIGHT-N ')'.
+003120   DISPLAY 'SUB:(' WKC00RESULT-N ')'.
+003130   PERFORM S70-PUSHRESULT.
+003140*-
+003150   MOVE ZERO                TO PVCODE-COD.
+003160   STRING WK000MYNAME SPACE ',NORMAL END.  '
+003170                            INTO PVCODE-MSG.
+003180 C22-EXIT.
+003190     EXIT.
+003200 C23-MUL SECTION.
+003210*--------------------------------------------------------------
+003220*- MUL. 左辺と右辺を掛け算する。
+003230*--------------------------------------------------------------
+003240 C23-010.
+003250   MOVE 'C23-010.'          TO WK000SECTION.
+003260*-
+003270   PERFORM S40-GET2ITEM.
+003280   PERFORM S60-TONUMERIC.
+003290   COMPUTE WKC00RESULT-N = WKC00LEFT-N * WKC00RIGHT-N.
+003300   DISPLAY 'L:(' WKC00LEFT-N ')'.
+003310   DISPLAY 'R:(' WKC00RIGHT-N ')'.
+003320   DISPLAY 'MUL:(' WKC00RESULT-N ')'.
+003330   PERFORM S70-PUSHRESULT.
+003340*-
+003350   MOVE ZERO                TO PVCODE-COD.
+003360   STRING WK000MYNAME SPACE ',NORMAL END.  '
+003370                            INTO PVCODE-MSG.
+003380 C23-EXIT.
+003390     EXIT.
+003400 C24-DIV SECTION.
+003410*--------------------------------------------------------------
+003420*- DIV. 左辺を右辺で割る。右辺が0の場合はＡＢＥＮＤとする。
 003430*--------------------------------------------------------------
-003440*- IN SENTENCE.
-003450*--------------------------------------------------------------
-003460 C41-010.
-003470   MOVE 'C41-010.'          TO WK000SECTION.
-003480*- 右辺の要素数を取りだす
-003490   MOVE 'POP_'              TO PSTACK-FNC.
-003500   CALL 'SUBSTACK'       USING PSTACK-PRM
-003510                               PSTACK-VAL
-003520                               PSTACK-CTR
-003530                               PSTACK-MEM.
-003540   MOVE PSTACK-VAL(1:PSTACK-VLL)
-003550                            TO WKC00RIGHT-9.
-003560   MOVE 'GET_'              TO PMYMEM-FNC.
-003570   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
-003580   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-003590                               PMYMEM-VAL
-003610                               PMYMEM-MEM
-003611                               PIN100
-003612                               PIN200
-003613                               PIN300
-003614                               POUT00.
-003620   MOVE ZERO                TO WKC00RIGHT-9.
-003630   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-003640                            TO WKB00K.
-003650*- 左辺を取りだす
-003660   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K.
-003670   MOVE WKB00J              TO PSTACK-VLI.
-003680   MOVE 'GET_'              TO PSTACK-FNC.
-003690   CALL 'SUBSTACK'       USING PSTACK-PRM
-003700                               PSTACK-VAL
-003710                               PSTACK-CTR
-003720                               PSTACK-MEM
-003730   MOVE PSTACK-VAL(1:PSTACK-VLL)
-003740                            TO WKC00LEFT-9.
-003750   MOVE 'GET_'              TO PMYMEM-FNC.
-003760   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
-003770   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-003780                               PMYMEM-VAL
-003800                               PMYMEM-MEM
-003801                               PIN100
-003802                               PIN200
-003803                               PIN300
-003804                               POUT00.
-003810   MOVE SPACE               TO WKC00LEFT-X.
-003820   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-003830                            TO WKC00LEFT-X.
-003840   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
-003850*- 右辺を一つずつ取りだし、左辺と比べる
-003860   MOVE ZERO                TO WKC00IS-END.
-003870   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K + 1.
-003880   PERFORM VARYING WKB00I FROM WKB00J BY 1
-003890   UNTIL WKB00I > PSTACK-ADRIDX
-003900   OR    WKC00IS-END = 1
-003910     MOVE 'GET_'            TO PSTACK-FNC
-003920     MOVE WKB00I            TO PSTACK-VLI
-003930     CALL 'SUBSTACK'     USING PSTACK-PRM
-003940                               PSTACK-VAL
-003950                               PSTACK-CTR
-003960                               PSTACK-MEM
-003970     MOVE PSTACK-VAL(1:PSTACK-VLL)
-003980                            TO WKC00RIGHT-9
-003990     MOVE 'GET_'            TO PMYMEM-FNC
-004000     MOVE WKC00RIGHT-9      TO PMYMEM-VLI
-004010     CALL 'SUBMYMEM'     USING PMYMEM-PRM
-004020                               PMYMEM-VAL
-004040                               PMYMEM-MEM
-004041                               PIN100
-004042                               PIN200
-004043                               PIN300
-004044                               POUT00
-004050     MOVE SPACE             TO WKC00RIGHT-X
-004060     MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-004070                            TO WKC00RIGHT-X
-004080     MOVE PMYMEM-VLL        TO WKC00RIGHT-LL
-004090
-004100     DISPLAY 'L:(' WKC00LEFT-X ')'
-004110     DISPLAY 'R:(' WKC00RIGHT-X ')'
-004120     DISPLAY 'IN'
-004130     IF WKC00LEFT-X          = WKC00RIGHT-X
-004140      THEN
-004150       MOVE 1               TO WKC00IS-END
-004160     END-IF
-004170   END-PERFORM.
-004180*- 一通り評価し終わったのでスタックをクリア
-004190*- +1するのは左辺の分もＰＯＰするため
-004200   ADD 1                    TO WKB00K.
-004210   PERFORM VARYING WKB00I FROM WKB00K BY -1
-004220   UNTIL WKB00I = ZERO
-004230     MOVE 'POP_'            TO PSTACK-FNC
-004240     CALL 'SUBSTACK'     USING PSTACK-PRM
-004250                               PSTACK-VAL
-004260                               PSTACK-CTR
-004270                               PSTACK-MEM
-004280   END-PERFORM.
-004290*- 結果をスタックにPUSH
-004300   IF WKC00IS-END            = 1
-004310    THEN
-004320      PERFORM S10-TRUE
-004330    ELSE
-004340      PERFORM S20-FALSE
-004350   END-IF.
-004360*-
-004370   MOVE ZERO                TO PVCODE-COD.
-004380   STRING WK000MYNAME SPACE ',NORMAL END.  '
-004390                            INTO PVCODE-MSG.
-004400 C41-EXIT.
-004410   EXIT.
-004420 C42-IS-BLANK SECTION.
-004430*--------------------------------------------------------------
-004440*- IS BLANK
-004450*--------------------------------------------------------------
-004460 C42-010.
-004470   MOVE 'C42-010.'          TO WK000SECTION.
-004480*-
-004490   MOVE 'POP_'              TO PSTACK-FNC.
-004500   CALL 'SUBSTACK'       USING PSTACK-PRM
-004510                               PSTACK-VAL
-004520                               PSTACK-CTR
-004530                               PSTACK-MEM.
-004540   MOVE PSTACK-VAL(1:PSTACK-VLL)
-004550                            TO WKC00LEFT-9.
-004560   MOVE 'GET_'              TO PMYMEM-FNC.
-004570   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
-004580   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-004590                               PMYMEM-VAL
-004610                               PMYMEM-MEM
-004611                               PIN100
-004612                               PIN200
-004613                               PIN300
-004614                               POUT00.
-004620   MOVE SPACE               TO WKC00LEFT-X.
-004630   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-004640                            TO WKC00LEFT-X.
-004650   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
-004660   DISPLAY 'L:(' WKC00LEFT-X ')'.
-004670   DISPLAY 'R:(SPACE)'.
-004680   DISPLAY 'IS BLANK'.
-004690   IF WKC00LEFT-X            = SPACE
-004700    THEN
-004710     PERFORM S10-TRUE
-004720    ELSE
-004730     PERFORM S20-FALSE
-004740   END-IF.
-004750*-
-004760   MOVE ZERO                TO PVCODE-COD.
-004770   STRING WK000MYNAME SPACE ',NORMAL END.  '
-004780                            INTO PVCODE-MSG.
-004790 C42-EXIT.
-004800   EXIT.
-004810 C43-LIKE SECTION.
-004820*--------------------------------------------------------------
-004830*- LIKE
+003440 C24-010.
+003450   MOVE 'C24-010.'          TO WK000SECTION.
+003460*-
+003470   PERFORM S40-GET2ITEM.
+003480   PERFORM S60-TONUMERIC.
+003490   IF WKC00RIGHT-N           = ZERO
+003500    THEN
+003510      MOVE -4              TO PVCODE-COD
+003520      STRING WK000MYNAME SPACE ',ABNORMAL END.'
+003530                           INTO PVCODE-MSG
+003540      GO TO C24-EXIT
+003550   END-IF.
+003560   COMPUTE WKC00RESULT-N = WKC00LEFT-N / WKC00RIGHT-N.
+003570   DISPLAY 'L:(' WKC00LEFT-N ')'.
+003580   DISPLAY 'R:(' WKC00RIGHT-N ')'.
+003590   DISPLAY 'DIV:(' WKC00RESULT-N ')'.
+003600   PERFORM S70-PUSHRESULT.
+003610*-
+003620   MOVE ZERO                TO PVCODE-COD.
+003630   STRING WK000MYNAME SPACE ',NORMAL END.  '
+003640                            INTO PVCODE-MSG.
+003650 C24-EXIT.
+003660     EXIT.
+003670 C25-CONCAT SECTION.
+003680*--------------------------------------------------------------
+003690*- CONCT. 左辺の後ろに右辺をつなげる。
+003700*--------------------------------------------------------------
+003710 C25-010.
+003720   MOVE 'C25-010.'          TO WK000SECTION.
+003730*-
+003740   PERFORM S40-GET2ITEM.
+003750   MOVE SPACE               TO WKC00RESULT-X.
+003760*- LEFT/RIGHT ARE EACH INDEPENDENTLY UP TO 100 BYTES, SO THEIR
+003770*- COMBINED LENGTH CAN EXCEED WKC00RESULT-X'S OWN 100-BYTE
+003780*- CAPACITY. CLAMP THE STORED LENGTH TO WHAT THE STRING BELOW
+003790*- CAN ACTUALLY HOLD, SAME AS C90-PUT'S WKC90-TRUNC BOUNDS
+003800*- CHECK, SO A LATER REF-MOD OFF WKC00RESULT-LL NEVER RUNS
+003810*- PAST THE FIELD.
+003820   COMPUTE WKB00I = WKC00LEFT-LL + WKC00RIGHT-LL.
+003830   IF WKB00I              > 100
+003840     THEN
+003850       MOVE 1               TO WKC00RESULT-TRUNC
+003860       MOVE 100             TO WKC00RESULT-LL
+003870     ELSE
+003880       MOVE ZERO            TO WKC00RESULT-TRUNC
+003890       MOVE WKB00I          TO WKC00RESULT-LL
+003900   END-IF.
+003910   STRING WKC00LEFT-X(1:WKC00LEFT-LL)
+003920           WKC00RIGHT-X(1:WKC00RIGHT-LL)
+003930                            INTO WKC00RESULT-X.
+003940   DISPLAY 'CONCT:(' WKC00RESULT-X(1:WKC00RESULT-LL) ')'.
+003950   PERFORM S71-PUSHTEXT.
+003960*-
+003970*- A TRUNCATED RESULT IS NON-FATAL, SO IT GETS PVCODE-COD=1
+003980*- (NOT AN ABEND) THE SAME WAY C90-PUT FLAGS A TRUNCATED
+003990*- OUTPUT VALUE, RATHER THAN THE USUAL NORMAL-END CODE.
+004000   IF WKC00RESULT-TRUNC   = 1
+004010     THEN
+004020       MOVE 1               TO PVCODE-COD
+004030       STRING WK000MYNAME SPACE ',CONCAT VALUE TRUNCATED.'
+004040                            INTO PVCODE-MSG
+004050     ELSE
+004060       MOVE ZERO            TO PVCODE-COD
+004070       STRING WK000MYNAME SPACE ',NORMAL END.  '
+004080                            INTO PVCODE-MSG
+004090   END-IF.
+004100 C25-EXIT.
+004110     EXIT.
+004120 C26-SUBSTR SECTION.
+004130*--------------------------------------------------------------
+004140*- SUBST. スタックは、下から順に文字列・開始位置・取出長を
+004150*- PUSHしておく(取出長が一番上)。
+004160*--------------------------------------------------------------
+004170 C26-010.
+004180   MOVE 'C26-010.'          TO WK000SECTION.
+004190*-
+004200   PERFORM S45-GET3ITEM.
+004210   COMPUTE WKB00I = FUNCTION NUMVAL(WKC00RIGH2-X(1:WKC00RIGH2-LL)).
+004220   COMPUTE WKB00J = FUNCTION NUMVAL(WKC00RIGHT-X(1:WKC00RIGHT-LL)).
+004230   IF WKB00I              < 1
+004240    OR WKB00I + WKB00J - 1 > WKC00LEFT-LL
+004250    THEN
+004260      MOVE -4              TO PVCODE-COD
+004270      STRING WK000MYNAME SPACE ',ABNORMAL END.'
+004280                           INTO PVCODE-MSG
+004290      GO TO C26-EXIT
+004300   END-IF.
+004310   MOVE SPACE               TO WKC00RESULT-X.
+004320   MOVE WKC00LEFT-X(WKB00I:WKB00J)
+004330                            TO WKC00RESULT-X(1:WKB00J).
+004340   MOVE WKB00J              TO WKC00RESULT-LL.
+004350   DISPLAY 'SUBST:(' WKC00RESULT-X(1:WKC00RESULT-LL) ')'.
+004360   PERFORM S71-PUSHTEXT.
+004370*-
+004380   MOVE ZERO                TO PVCODE-COD.
+004390   STRING WK000MYNAME SPACE ',NORMAL END.  '
+004400                            INTO PVCODE-MSG.
+004410 C26-EXIT.
+004420     EXIT.
+004430 C27-UPPER SECTION.
+004440*--------------------------------------------------------------
+004450*- UPPER. 取り出した値を大文字化してスタックに積み直す。
+004460*--------------------------------------------------------------
+004470 C27-010.
+004480   MOVE 'C27-010.'          TO WK000SECTION.
+004490*-
+004500   PERFORM S41-GET1ITEM.
+004510   MOVE SPACE               TO WKC00RESULT-X.
+004520   MOVE FUNCTION UPPER-CASE(WKC00LEFT-X(1:WKC00LEFT-LL))
+004530                            TO WKC00RESULT-X(1:WKC00LEFT-LL).
+004540   MOVE WKC00LEFT-LL        TO WKC00RESULT-LL.
+004550   DISPLAY 'UPPER:(' WKC00RESULT-X(1:WKC00RESULT-LL) ')'.
+004560   PERFORM S71-PUSHTEXT.
+004570*-
+004580   MOVE ZERO                TO PVCODE-COD.
+004590   STRING WK000MYNAME SPACE ',NORMAL END.  '
+004600                            INTO PVCODE-MSG.
+004610 C27-EXIT.
+004620     EXIT.
+004630 C28-LOWER SECTION.
+004640*--------------------------------------------------------------
+004650*- LOWER. 取り出した値を小文字化してスタックに積み直す。
+004660*--------------------------------------------------------------
+004670 C28-010.
+004680   MOVE 'C28-010.'          TO WK000SECTION.
+004690*-
+004700   PERFORM S41-GET1ITEM.
+004710   MOVE SPACE               TO WKC00RESULT-X.
+004720   MOVE FUNCTION LOWER-CASE(WKC00LEFT-X(1:WKC00LEFT-LL))
+004730                            TO WKC00RESULT-X(1:WKC00LEFT-LL).
+004740   MOVE WKC00LEFT-LL        TO WKC00RESULT-LL.
+004750   DISPLAY 'LOWER:(' WKC00RESULT-X(1:WKC00RESULT-LL) ')'.
+004760   PERFORM S71-PUSHTEXT.
+004770*-
+004780   MOVE ZERO                TO PVCODE-COD.
+004790   STRING WK000MYNAME SPACE ',NORMAL END.  '
+004800                            INTO PVCODE-MSG.
+004810 C28-EXIT.
+004820     EXIT.
+004830 C29-TRIM SECTION.
 004840*--------------------------------------------------------------
-004850 C43-010.
-004860   MOVE 'C43-010.'          TO WK000SECTION.
-004870*-
-004880   PERFORM S40-GET2ITEM.
-004890   INSPECT WKC00RIGHT-X REPLACING ALL '*'
-004900                            BY HIGH-VALUE.
-004910
-004920   DISPLAY 'L:(' WKC00LEFT-X ')'.
-004930   DISPLAY 'R:(' WKC00RIGHT-X ')'.
-004940   DISPLAY 'LIKE'.
-004950
-004960   MOVE ZERO                TO WKC00IS-END.
-004970   PERFORM VARYING WKB00I FROM 1 BY 1
-004980   UNTIL WKB00I > WKC00RIGHT-LL
-004990   OR    WKC00IS-END = 1
-005000     IF WKC00RIGHT-X(WKB00I:1)
-005010                         NOT = HIGH-VALUE
-005020      AND WKC00LEFT-X(WKB00I:1)
-005030                         NOT = WKC00RIGHT-X(WKB00I:1)
-005040      THEN
-005050       MOVE 1             TO WKC00IS-END
-005060     END-IF
-005070   END-PERFORM.
-005080   IF WKC00IS-END            = ZERO
-005090    THEN
-005100     PERFORM S10-TRUE
-005110    ELSE
-005120     PERFORM S20-FALSE
-005130   END-IF.
-005140*-
-005150   MOVE ZERO                TO PVCODE-COD.
-005160   STRING WK000MYNAME SPACE ',NORMAL END.  '
-005170                            INTO PVCODE-MSG.
-005180 C43-EXIT.
-005190   EXIT.
-005200 C44-BETWEEN SECTION.
-005210*--------------------------------------------------------------
-005220*- BETWEEN SENTENCE.
-005230*--------------------------------------------------------------
-005240 C44-010.
-005250   MOVE 'C44-010.'          TO WK000SECTION.
-005260*- 右辺を2つ取りだし、左辺と比べる
-005270   MOVE 'POP_'              TO PSTACK-FNC.
-005280   CALL 'SUBSTACK'       USING PSTACK-PRM
-005290                               PSTACK-VAL
-005300                               PSTACK-CTR
-005310                               PSTACK-MEM
-005320   MOVE PSTACK-VAL(1:PSTACK-VLL)
-005330                            TO WKC00RIGHT-9.
-005340   MOVE 'GET_'              TO PMYMEM-FNC.
-005350   MOVE WKC00RIGHT-9         TO PMYMEM-VLI.
-005360   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-005370                               PMYMEM-VAL
-005390                               PMYMEM-MEM
-005391                               PIN100
-005392                               PIN200
-005393                               PIN300
-005394                               POUT00.
-005400   MOVE SPACE               TO WKC00RIGHT-X.
-005410   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-005420                            TO WKC00RIGHT-X.
-005430   MOVE PMYMEM-VLL          TO WKC00RIGHT-LL.
-005440*-
-005450   MOVE 'POP_'              TO PSTACK-FNC
-005460   CALL 'SUBSTACK'       USING PSTACK-PRM
-005470                               PSTACK-VAL
-005480                               PSTACK-CTR
-005490                               PSTACK-MEM.
-005500   MOVE PSTACK-VAL(1:PSTACK-VLL)
-005510                            TO WKC00RIGHT-9.
-005520   MOVE 'GET_'              TO PMYMEM-FNC.
-005530   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
-005540   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-005550                               PMYMEM-VAL
-005570                               PMYMEM-MEM
-005571                               PIN100
-005572                               PIN200
-005573                               PIN300
-005574                               POUT00.
-005580   MOVE SPACE               TO WKC00RIGH2-X.
-005590   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-005600                            TO WKC00RIGH2-X.
-005610   MOVE PMYMEM-VLL          TO WKC00RIGH2-LL.
-005620*- 左辺を取りだす
-005630   MOVE 'POP_'              TO PSTACK-FNC
-005640   CALL 'SUBSTACK'       USING PSTACK-PRM
-005650                               PSTACK-VAL
-005660                               PSTACK-CTR
-005670                               PSTACK-MEM.
-005680   MOVE PSTACK-VAL(1:PSTACK-VLL)
-005690                            TO WKC00LEFT-9.
-005700   MOVE 'GET_'              TO PMYMEM-FNC.
-005710   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
-005720   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-005730                               PMYMEM-VAL
-005750                               PMYMEM-MEM
-005751                               PIN100
-005752                               PIN200
-005753                               PIN300
-005754                               POUT00.
-005760   MOVE SPACE               TO WKC00LEFT-X.
-005770   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-005780                            TO WKC00LEFT-X.
-005790   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
-005800*-
-005810   DISPLAY 'R2:(' WKC00RIGH2-X ')'.
-005820   DISPLAY 'L :(' WKC00LEFT-X ')'.
-005830   DISPLAY 'R1:(' WKC00RIGHT-X ')'.
-005840   DISPLAY 'BETWEEN'.
-005850   IF   WKC00RIGH2-X <= WKC00LEFT-X
-005860    AND WKC00LEFT-X  <= WKC00RIGHT-X
-005870    THEN
-005880      PERFORM S10-TRUE
-005890    ELSE
-005900      PERFORM S20-FALSE
-005910   END-IF.
-005920*-
-005930   MOVE ZERO                TO PVCODE-COD.
-005940   STRING WK000MYNAME SPACE ',NORMAL END.  '
-005950                            INTO PVCODE-MSG.
-005960 C41-EXIT.
-005970   EXIT.
-005980 C50-NOT SECTION.
-005990*--------------------------------------------------------------
-006000*- NOT
-006010*--------------------------------------------------------------
-006020 C50-010.
-006030   MOVE 'C50-010.'          TO WK000SECTION.
-006040*-
-006050   MOVE 'POP_'              TO PSTACK-FNC.
-006060   CALL 'SUBSTACK'       USING PSTACK-PRM
-006070                               PSTACK-VAL
-006080                               PSTACK-CTR
-006090                               PSTACK-MEM.
-006100   MOVE PSTACK-VAL(1:PSTACK-VLL)
-006110                            TO WKC00RIGHT-9.
-006120   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
-006130   DISPLAY 'NOT'.
-006140   IF WKC00RIGHT-9           = 1
-006150    THEN
-006160     PERFORM S20-FALSE
-006170    ELSE
-006180     PERFORM S10-TRUE
-006190   END-IF.
-006200*-
-006210   MOVE ZERO                TO PVCODE-COD.
-006220   STRING WK000MYNAME SPACE ',NORMAL END.  '
-006230                            INTO PVCODE-MSG.
-006240 C50-EXIT.
-006250   EXIT.
-006260 C60-AND SECTION.
-006270*--------------------------------------------------------------
-006280*- AND
-006290*--------------------------------------------------------------
-006300 C60-010.
-006310   MOVE 'C60-010.'          TO WK000SECTION.
-006320*-
-006330   PERFORM S50-POP2STACK.
-006340   DISPLAY 'L:(' WKC00LEFT-9 ')'.
-006350   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
-006360   DISPLAY 'AND'.
-006370   IF WKC00LEFT-9        = 1
-006380    AND WKC00RIGHT-9     = 1
-006390    THEN
-006400     PERFORM S10-TRUE
-006410    ELSE
-006420     PERFORM S20-FALSE
-006430   END-IF.
-006440*-
-006450   MOVE ZERO                TO PVCODE-COD.
-006460   STRING WK000MYNAME SPACE ',NORMAL END.  '
-006470                            INTO PVCODE-MSG.
-006480 C60-EXIT.
-006490   EXIT.
-006500 C70-OR SECTION.
-006510*--------------------------------------------------------------
-006520*- OR
-006530*--------------------------------------------------------------
-006540 C70-010.
-006550   MOVE 'C70-010.'          TO WK000SECTION.
-006560*-
-006570   PERFORM S50-POP2STACK.
-006580   DISPLAY 'L:(' WKC00LEFT-9 ')'.
-006590   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
-006600   DISPLAY 'OR_'.
-006610   IF WKC00LEFT-9        = 1
-006620    OR WKC00RIGHT-9     = 1
-006630    THEN
-006640     PERFORM S10-TRUE
-006650    ELSE
-006660     PERFORM S20-FALSE
-006670   END-IF.
-006680*-
-006690   MOVE ZERO                TO PVCODE-COD.
-006700   STRING WK000MYNAME SPACE ',NORMAL END.  '
-006710                            INTO PVCODE-MSG.
-006720 C70-EXIT.
-006730   EXIT.
-006740 C80-JPZ SECTION.
-006750*--------------------------------------------------------------
-006760*- JPZ
-006770*--------------------------------------------------------------
-006780 C80-010.
-006790   MOVE 'C80-010.'          TO WK000SECTION.
-006800*-
-006810   MOVE 'POP_'              TO PSTACK-FNC.
-006820   CALL 'SUBSTACK'       USING PSTACK-PRM
-006830                               PSTACK-VAL
-006840                               PSTACK-CTR
-006850                               PSTACK-MEM.
-006860   MOVE PSTACK-VAL(1:PSTACK-VLL)
-006870                            TO WKC00RIGHT-9.
-006880   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
-006890   DISPLAY 'JPZ'.
-006900   IF WKC00RIGHT-9           = ZERO
-006910    THEN
-006920     MOVE  VCODE-TBL-SZE    TO VCODE-PC
-006930   END-IF.
-006940*-
-006950   MOVE ZERO                TO PVCODE-COD.
-006960   STRING WK000MYNAME SPACE ',NORMAL END.  '
-006970                            INTO PVCODE-MSG.
-006980 C80-EXIT.
-006990   EXIT.
-007000 C90-PUT SECTION.
-007010*--------------------------------------------------------------
-007020*- PUT
-007030*--------------------------------------------------------------
-007040 C90-010.
-007050   MOVE 'C90-010.'          TO WK000SECTION.
-007060*-
-007061   MOVE SPACE               TO POUT00.
-007070   MOVE ZERO                TO WKB00J.
-007071   MOVE 1                   TO WKB00K.
-007073   MOVE ZERO                TO WKC00IS-END.
-007080   PERFORM VARYING WKB00I FROM 1 BY 1
-007090   UNTIL WKC00IS-END = 1
-007100     MOVE 'POP_'            TO PSTACK-FNC
-007110     CALL 'SUBSTACK'     USING PSTACK-PRM
-007120                               PSTACK-VAL
-007130                               PSTACK-CTR
-007140                               PSTACK-MEM
-007150     IF PSTACK-VLL           = ZERO
-007160      THEN
-007170       MOVE 1               TO WKC00IS-END
-007180      ELSE
-007190       MOVE PSTACK-VAL(1:PSTACK-VLL)
-007200                            TO WKC00LEFT-9
-007210       MOVE 'GET_'          TO PMYMEM-FNC
-007220       MOVE WKC00LEFT-9     TO PMYMEM-VLI
-007230       CALL 'SUBMYMEM'   USING PMYMEM-PRM
-007240                               PMYMEM-VAL
-007260                               PMYMEM-MEM
-007261                               PIN100
-007262                               PIN200
-007263                               PIN300
-007264                               POUT00
-007270       MOVE SPACE           TO WKC00LEFT-X
-007280       MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-007290                            TO WKC00LEFT-X
-007300       MOVE PMYMEM-VLL      TO WKC00LEFT-LL
-007310*- ちょっとトリッキーなコード
-007311*- スタックから取り出した値を1行の文字列にしている
-007316       COMPUTE WKB00K = WKC00LEFT-LL + 1
-007317       STRING POUT00(WKB00J:1)
-007318              WKC00LEFT-X(1:WKC00LEFT-LL)
-007319                          INTO POUT00(WKB00J:WKB00K)
-007320       COMPUTE WKB00J = WKB00J + WKC00LEFT-LL
-007321     END-IF
-007330   END-PERFORM.
-007341*-
-007350   MOVE ZERO                TO PVCODE-COD.
-007360   STRING WK000MYNAME SPACE ',NORMAL END.  '
-007370                            INTO PVCODE-MSG.
-007380 C90-EXIT.
-007390   EXIT.
-007400 S10-TRUE SECTION.
-007410*--------------------------------------------------------------
-007420*- TRUE.
-007430*--------------------------------------------------------------
-007440 S10-010.
-007450   MOVE 'S10-010.'          TO WK000SECTION.
-007460*-
-007461   DISPLAY 'TRUE!'.
-007470   MOVE 'PUSH'              TO PSTACK-FNC.
-007480   MOVE '1'                 TO PSTACK-VAL.
-007490   MOVE 1                   TO PSTACK-VLL.
-007500   CALL 'SUBSTACK'       USING PSTACK-PRM
-007510                               PSTACK-VAL
-007520                               PSTACK-CTR
-007530                               PSTACK-MEM.
-007540*-
-007550   MOVE ZERO                TO PVCODE-COD.
-007560   STRING WK000MYNAME SPACE ',NORMAL END.  '
-007570                            INTO PVCODE-MSG.
-007580 S10-EXIT.
-007590     EXIT.
-007600 S20-FALSE SECTION.
-007610*--------------------------------------------------------------
-007620*- FALSE
-007630*--------------------------------------------------------------
-007640 S20-010.
-007650   MOVE 'S20-010.'          TO WK000SECTION.
-007660*-
-007670   DISPLAY 'FALSE!'.
-007671   MOVE 'PUSH'              TO PSTACK-FNC.
-007680   MOVE '0'                 TO PSTACK-VAL.
-007690   MOVE 1                   TO PSTACK-VLL.
-007700   CALL 'SUBSTACK'       USING PSTACK-PRM
-007710                               PSTACK-VAL
-007720                               PSTACK-CTR
-007730                               PSTACK-MEM.
-007740*-
-007750   MOVE ZERO                TO PVCODE-COD.
-007760   STRING WK000MYNAME SPACE ',NORMAL END.  '
-007770                            INTO PVCODE-MSG.
-007780 S20-EXIT.
-007790     EXIT.
-007800 S30-PUSH SECTION.
-007810*--------------------------------------------------------------
-007820*- PUSH
-007830*--------------------------------------------------------------
-007840 S30-010.
-007850   MOVE 'S30-010.'          TO WK000SECTION.
-007860*-
-007870   MOVE 'PUSH'              TO PSTACK-FNC.
-007880   MOVE VCODE-ADR(VCODE-PC) TO PSTACK-VAL.
-007895   MOVE 5                   TO PSTACK-VLL.
-007900   CALL 'SUBSTACK'       USING PSTACK-PRM
-007910                               PSTACK-VAL
-007920                               PSTACK-CTR
-007930                               PSTACK-MEM.
-007940*-
-007950   MOVE ZERO                TO PVCODE-COD.
-007960   STRING WK000MYNAME SPACE ',NORMAL END.  '
-007970                            INTO PVCODE-MSG.
-007980 S30-EXIT.
-007990     EXIT.
-008000 S40-GET2ITEM SECTION.
-008010*--------------------------------------------------------------
-008020*- GET 2 ITEM.
-008030*--------------------------------------------------------------
-008040 S40-010.
-008050   MOVE 'S40-010.'          TO WK000SECTION.
-008060*-
-008070   MOVE 'POP_'              TO PSTACK-FNC.
-008080   CALL 'SUBSTACK'       USING PSTACK-PRM
-008090                               PSTACK-VAL
-008100                               PSTACK-CTR
-008110                               PSTACK-MEM.
-008120   MOVE PSTACK-VAL(1:PSTACK-VLL)
-008130                            TO WKC00RIGHT-9.
-008140   MOVE 'GET_'              TO PMYMEM-FNC.
-008150   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
-008160   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-008170                               PMYMEM-VAL
-008190                               PMYMEM-MEM
-008191                               PIN100
-008192                               PIN200
-008193                               PIN300
-008194                               POUT00.
-008200   MOVE SPACE               TO WKC00RIGHT-X.
-008210   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-008220                            TO WKC00RIGHT-X.
-008230   MOVE PMYMEM-VLL          TO WKC00RIGHT-LL.
-008240*-
-008250   MOVE 'POP_'              TO PSTACK-FNC.
-008260   CALL 'SUBSTACK'       USING PSTACK-PRM
-008270                               PSTACK-VAL
-008280                               PSTACK-CTR
-008290                               PSTACK-MEM.
-008300   MOVE PSTACK-VAL(1:PSTACK-VLL)
-008310                            TO WKC00LEFT-9.
-008320   MOVE 'GET_'              TO PMYMEM-FNC.
-008330   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
-008340   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-008350                               PMYMEM-VAL
-008370                               PMYMEM-MEM
-008371                               PIN100
-008372                               PIN200
-008373                               PIN300
-008374                               POUT00.
-008380   MOVE SPACE               TO WKC00LEFT-X.
-008390   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
-008400                            TO WKC00LEFT-X.
-008410   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
-008420*-
-008430   MOVE ZERO                TO PVCODE-COD.
-008440   STRING WK000MYNAME SPACE ',NORMAL END.  '
-008450                            INTO PVCODE-MSG.
-008460 S40-EXIT.
-008470     EXIT.
-008480 S50-POP2STACK SECTION.
-008490*--------------------------------------------------------------
-008500*- POP 2 STACK.
-008510*--------------------------------------------------------------
-008520 S50-010.
-008530   MOVE 'S50-010.'          TO WK000SECTION.
-008540*-
-008550   MOVE 'POP_'              TO PSTACK-FNC.
-008560   CALL 'SUBSTACK'       USING PSTACK-PRM
-008570                               PSTACK-VAL
-008580                               PSTACK-CTR
-008590                               PSTACK-MEM.
-008600   MOVE PSTACK-VAL(1:PSTACK-VLL)
-008610                            TO WKC00RIGHT-9.
-008620*-
-008630   MOVE 'POP_'              TO PSTACK-FNC.
-008640   CALL 'SUBSTACK'       USING PSTACK-PRM
-008650                               PSTACK-VAL
-008660                               PSTACK-CTR
-008670                               PSTACK-MEM.
-008680   MOVE PSTACK-VAL(1:PSTACK-VLL)
-008690                            TO WKC00LEFT-9.
-008700*-
-008710   MOVE ZERO                TO PVCODE-COD.
-008720   STRING WK000MYNAME SPACE ',NORMAL END.  '
-008730                            INTO PVCODE-MSG.
-008740 S50-EXIT.
-008750     EXIT.
+004850*- TRIM_. 取り出した値の前後空白を除いてスタックに積み直す。
+004860*--------------------------------------------------------------
+004870 C29-010.
+004880   MOVE 'C29-010.'          TO WK000SECTION.
+004890*-
+004900   PERFORM S41-GET1ITEM.
+004910   MOVE SPACE               TO WKC00RESULT-X.
+004920   MOVE FUNCTION TRIM(WKC00LEFT-X(1:WKC00LEFT-LL))
+004930                            TO WKC00RESULT-X.
+004940   MOVE ZERO                TO WKC00RESULT-LL.
+004950   INSPECT WKC00RESULT-X
+004960     TALLYING WKC00RESULT-LL FOR CHARACTERS BEFORE SPACE.
+004970   DISPLAY 'TRIM_:(' WKC00RESULT-X(1:WKC00RESULT-LL) ')'.
+004980   PERFORM S71-PUSHTEXT.
+004990*-
+005000   MOVE ZERO                TO PVCODE-COD.
+005010   STRING WK000MYNAME SPACE ',NORMAL END.  '
+005020                            INTO PVCODE-MSG.
+005030 C29-EXIT.
+005040     EXIT.
+005050 C31-LT SECTION.
+005060*--------------------------------------------------------------
+005070*- LT
+005080*--------------------------------------------------------------
+005090 C31-010.
+005100   MOVE 'C31-010.'          TO WK000SECTION.
+005110*-
+005120   PERFORM S40-GET2ITEM.
+005130   DISPLAY '< '.
+005140   IF VCODE-OPT(VCODE-PC)  = 'N'
+005150    THEN
+005160     PERFORM S60-TONUMERIC
+005170     IF WKC00LEFT-N        < WKC00RIGHT-N
+005180      THEN
+005190       PERFORM S10-TRUE
+005200      ELSE
+005210       PERFORM S20-FALSE
+005220     END-IF
+005230    ELSE
+005240     IF WKC00LEFT-X        < WKC00RIGHT-X
+005250      THEN
+005260       PERFORM S10-TRUE
+005270      ELSE
+005280       PERFORM S20-FALSE
+005290     END-IF
+005300   END-IF.
+005310*-
+005320   MOVE ZERO                TO PVCODE-COD.
+005330   STRING WK000MYNAME SPACE ',NORMAL END.  '
+005340                            INTO PVCODE-MSG.
+005350 C31-EXIT.
+005360   EXIT.
+005370 C32-LE SECTION.
+005380*--------------------------------------------------------------
+005390*- LE
+005400*--------------------------------------------------------------
+005410 C32-010.
+005420   MOVE 'C32-010.'          TO WK000SECTION.
+005430*-
+005440   PERFORM S40-GET2ITEM.
+005450   DISPLAY '<='.
+005460   IF VCODE-OPT(VCODE-PC)  = 'N'
+005470    THEN
+005480     PERFORM S60-TONUMERIC
+005490     IF WKC00LEFT-N        <= WKC00RIGHT-N
+005500      THEN
+005510       PERFORM S10-TRUE
+005520      ELSE
+005530       PERFORM S20-FALSE
+005540     END-IF
+005550    ELSE
+005560     IF WKC00LEFT-X           <= WKC00RIGHT-X
+005570      THEN
+005580       PERFORM S10-TRUE
+005590      ELSE
+005600       PERFORM S20-FALSE
+005610     END-IF
+005620   END-IF.
+005630*-
+005640   MOVE ZERO                TO PVCODE-COD.
+005650   STRING WK000MYNAME SPACE ',NORMAL END.  '
+005660                            INTO PVCODE-MSG.
+005670 C32-EXIT.
+005680   EXIT.
+005690 C33-GT SECTION.
+005700*--------------------------------------------------------------
+005710*- GT
+005720*--------------------------------------------------------------
+005730 C33-010.
+005740   MOVE 'C33-010.'          TO WK000SECTION.
+005750*-
+005760   PERFORM S40-GET2ITEM.
+005770   DISPLAY '> '.
+005780   IF VCODE-OPT(VCODE-PC)  = 'N'
+005790    THEN
+005800     PERFORM S60-TONUMERIC
+005810     IF WKC00LEFT-N        > WKC00RIGHT-N
+005820      THEN
+005830       PERFORM S10-TRUE
+005840      ELSE
+005850       PERFORM S20-FALSE
+005860     END-IF
+005870    ELSE
+005880     IF WKC00LEFT-X        > WKC00RIGHT-X
+005890      THEN
+005900       PERFORM S10-TRUE
+005910      ELSE
+005920       PERFORM S20-FALSE
+005930     END-IF
+005940   END-IF.
+005950*-
+005960   MOVE ZERO                TO PVCODE-COD.
+005970   STRING WK000MYNAME SPACE ',NORMAL END.  '
+005980                            INTO PVCODE-MSG.
+005990 C33-EXIT.
+006000   EXIT.
+006010 C34-GE SECTION.
+006020*--------------------------------------------------------------
+006030*- GE
+006040*--------------------------------------------------------------
+006050 C34-010.
+006060   MOVE 'C34-010.'          TO WK000SECTION.
+006070*-
+006080   PERFORM S40-GET2ITEM.
+006090   DISPLAY '>='.
+006100   IF VCODE-OPT(VCODE-PC)  = 'N'
+006110    THEN
+006120     PERFORM S60-TONUMERIC
+006130     IF WKC00LEFT-N        >= WKC00RIGHT-N
+006140      THEN
+006150       PERFORM S10-TRUE
+006160      ELSE
+006170       PERFORM S20-FALSE
+006180     END-IF
+006190    ELSE
+006200     IF WKC00LEFT-X           >= WKC00RIGHT-X
+006210      THEN
+006220       PERFORM S10-TRUE
+006230      ELSE
+006240       PERFORM S20-FALSE
+006250     END-IF
+006260   END-IF.
+006270*-
+006280   MOVE ZERO                TO PVCODE-COD.
+006290   STRING WK000MYNAME SPACE ',NORMAL END.  '
+006300                            INTO PVCODE-MSG.
+006310 C34-EXIT.
+006320   EXIT.
+006330 C35-EQ SECTION.
+006340*--------------------------------------------------------------
+006350*- EQ
+006360*--------------------------------------------------------------
+006370 C35-010.
+006380   MOVE 'C35-010.'          TO WK000SECTION.
+006390*-
+006400   PERFORM S40-GET2ITEM.
+006410   DISPLAY '=='.
+006420   EVALUATE VCODE-OPT(VCODE-PC)
+006430   WHEN 'N'
+006440     PERFORM S60-TONUMERIC
+006450     IF WKC00LEFT-N         = WKC00RIGHT-N
+006460      THEN
+006470       PERFORM S10-TRUE
+006480      ELSE
+006490       PERFORM S20-FALSE
+006500     END-IF
+006510   WHEN 'I'
+006520     PERFORM S61-TOUPPERTRIM
+006530     IF WKC00LEFT-U            = WKC00RIGHT-U
+006540      THEN
+006550       PERFORM S10-TRUE
+006560      ELSE
+006570       PERFORM S20-FALSE
+006580     END-IF
+006590   WHEN OTHER
+006600     IF WKC00LEFT-X            = WKC00RIGHT-X
+006610      THEN
+006620       PERFORM S10-TRUE
+006630      ELSE
+006640       PERFORM S20-FALSE
+006650     END-IF
+006660   END-EVALUATE.
+006670*-
+006680   MOVE ZERO                TO PVCODE-COD.
+006690   STRING WK000MYNAME SPACE ',NORMAL END.  '
+006700                            INTO PVCODE-MSG.
+006710 C35-EXIT.
+006720   EXIT.
+006730 C36-NE SECTION.
+006740*--------------------------------------------------------------
+006750*- NE
+006760*--------------------------------------------------------------
+006770 C36-010.
+006780   MOVE 'C36-010.'          TO WK000SECTION.
+006790*-
+006800   PERFORM S40-GET2ITEM.
+006810   DISPLAY '!='.
+006820   EVALUATE VCODE-OPT(VCODE-PC)
+006830   WHEN 'N'
+006840     PERFORM S60-TONUMERIC
+006850     IF WKC00LEFT-N         = WKC00RIGHT-N
+006860      THEN
+006870       PERFORM S20-FALSE
+006880      ELSE
+006890       PERFORM S10-TRUE
+006900     END-IF
+006910   WHEN 'I'
+006920     PERFORM S61-TOUPPERTRIM
+006930     IF WKC00LEFT-U            = WKC00RIGHT-U
+006940      THEN
+006950       PERFORM S20-FALSE
+006960      ELSE
+006970       PERFORM S10-TRUE
+006980     END-IF
+006990   WHEN OTHER
+007000     IF WKC00LEFT-X            = WKC00RIGHT-X
+007010      THEN
+007020       PERFORM S20-FALSE
+007030      ELSE
+007040       PERFORM S10-TRUE
+007050     END-IF
+007060   END-EVALUATE.
+007070*-
+007080   MOVE ZERO                TO PVCODE-COD.
+007090   STRING WK000MYNAME SPACE ',NORMAL END.  '
+007100                            INTO PVCODE-MSG.
+007110 C36-EXIT.
+007120   EXIT.
+007130 C41-IN SECTION.
+007140*--------------------------------------------------------------
+007150*- IN SENTENCE.
+007160*--------------------------------------------------------------
+007170 C41-010.
+007180   MOVE 'C41-010.'          TO WK000SECTION.
+007190*- 右辺の要素数を取りだす
+007200   MOVE 'POP_'              TO PSTACK-FNC.
+007210   CALL 'SUBSTACK'       USING PSTACK-PRM
+007220                               PSTACK-VAL
+007230                               PSTACK-CTR
+007240                               PSTACK-MEM.
+007250  IF PSTACK-COD           NOT = ZERO
+007260   THEN
+007270     MOVE -5              TO PVCODE-COD
+007280     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+007290                          ',ABNORMAL END.'
+007300                           INTO PVCODE-MSG
+007310     GO TO C41-EXIT
+007320  END-IF.
+007330   MOVE PSTACK-VAL(1:PSTACK-VLL)
+007340                            TO WKC00RIGHT-9.
+007350   MOVE 'GET_'              TO PMYMEM-FNC.
+007360   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+007370   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+007380                               PMYMEM-VAL
+007390                               PMYMEM-MEM
+007400                               PIN100
+007410                               PIN200
+007420                               PIN300
+007430                               PIN400
+007440                               PIN500
+007450                               POUT00.
+007460   MOVE ZERO                TO WKC00RIGHT-9.
+007470   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+007480                            TO WKB00K.
+007490*- 評価完了後にスタックを一括で巻き戻すため、ここでマークしておく
+007500   MOVE 'MARK'              TO PSTACK-FNC.
+007510   CALL 'SUBSTACK'       USING PSTACK-PRM
+007520                               PSTACK-VAL
+007530                               PSTACK-CTR
+007540                               PSTACK-MEM.
+007550  IF PSTACK-COD           NOT = ZERO
+007560   THEN
+007570     MOVE -5              TO PVCODE-COD
+007580     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+007590                          ',ABNORMAL END.'
+007600                           INTO PVCODE-MSG
+007610     GO TO C41-EXIT
+007620  END-IF.
+007630   MOVE PSTACK-VLI          TO WKC00IN-MARK.
+007640*- 左辺を取りだす
+007650   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K.
+007660   MOVE WKB00J              TO PSTACK-VLI.
+007670   MOVE 'GET_'              TO PSTACK-FNC.
+007680   CALL 'SUBSTACK'       USING PSTACK-PRM
+007690                               PSTACK-VAL
+007700                               PSTACK-CTR
+007710                               PSTACK-MEM
+007720  IF PSTACK-COD           NOT = ZERO
+007730   THEN
+007740     MOVE -5              TO PVCODE-COD
+007750     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+007760                          ',ABNORMAL END.'
+007770                           INTO PVCODE-MSG
+007780     GO TO C41-EXIT
+007790  END-IF
+007800   MOVE PSTACK-VAL(1:PSTACK-VLL)
+007810                            TO WKC00LEFT-9.
+007820   MOVE 'GET_'              TO PMYMEM-FNC.
+007830   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+007840   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+007850                               PMYMEM-VAL
+007860                               PMYMEM-MEM
+007870                               PIN100
+007880                               PIN200
+007890                               PIN300
+007900                               PIN400
+007910                               PIN500
+007920                               POUT00.
+007930   MOVE SPACE               TO WKC00LEFT-X.
+007940   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+007950                            TO WKC00LEFT-X.
+007960   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+007970*- 右辺をMGETでまとめて取りだし、左辺と比べる
+007980   MOVE ZERO                TO WKC00IS-END.
+007990   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K + 1.
+008000*- スタック上の右辺要素(アドレス)をまとめて一括取得する
+008010   MOVE 'MGET'              TO PSTACK-FNC.
+008020   MOVE WKB00J              TO PSTACK-VLI.
+008030   COMPUTE PSTACK-VLC = PSTACK-ADRIDX - WKB00J + 1.
+008040   CALL 'SUBSTACK'       USING PSTACK-PRM
+008050                               PSTACK-VAL
+008060                               PSTACK-CTR
+008070                               PSTACK-MEM.
+008080  IF PSTACK-COD            NOT = ZERO
+008090   THEN
+008100     MOVE -5              TO PVCODE-COD
+008110     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+008120                          ',ABNORMAL END.'
+008130                           INTO PVCODE-MSG
+008140     GO TO C41-EXIT
+008150  END-IF.
+008160*- 取得したアドレス(HIGH-VALUE区切り)を、SUBMYMEMへのMGET用に
+008170*- 5桁固定で詰め直す
+008180   MOVE ZERO                TO WKC00IN-POS.
+008190   MOVE SPACE               TO WKC00IN-ADRLIST.
+008200   MOVE PSTACK-VLC          TO WKC00IN-CNT.
+008210   PERFORM VARYING WKB00I FROM 1 BY 1
+008220   UNTIL WKB00I > WKC00IN-CNT
+008230     MOVE ZERO              TO WKC00IN-LEN
+008240     INSPECT PSTACK-VAL(WKC00IN-POS + 1:PSTACK-VLL - WKC00IN-POS)
+008250       TALLYING WKC00IN-LEN FOR CHARACTERS BEFORE HIGH-VALUE
+008260     MOVE PSTACK-VAL(WKC00IN-POS + 1:WKC00IN-LEN)
+008270                            TO WKC00RIGHT-9
+008280     MOVE WKC00RIGHT-9      TO WKC00IN-ADRLIST(WKB00I * 5 - 4:5)
+008290     COMPUTE WKC00IN-POS = WKC00IN-POS + WKC00IN-LEN + 1
+008300   END-PERFORM.
+008310*- アドレス一覧からMGETでまとめて値を取得する
+008320   COMPUTE WKC00IN-BYTES = WKC00IN-CNT * 5.
+008330   MOVE 'MGET'              TO PMYMEM-FNC.
+008340   MOVE WKC00IN-ADRLIST(1:WKC00IN-BYTES)
+008350                            TO PMYMEM-VAL(1:WKC00IN-BYTES).
+008360   MOVE WKC00IN-CNT         TO PMYMEM-VLC.
+008370   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+008380                               PMYMEM-VAL
+008390                               PMYMEM-MEM
+008400                               PIN100
+008410                               PIN200
+008420                               PIN300
+008430                               PIN400
+008440                               PIN500
+008450                               POUT00.
+008460*- 取得した値(HIGH-VALUE区切り)を一つずつ左辺と比べる
+008470   MOVE ZERO                TO WKC00IN-POS.
+008480   PERFORM VARYING WKB00I FROM 1 BY 1
+008490   UNTIL WKB00I > WKC00IN-CNT
+008500   OR    WKC00IS-END = 1
+008510     MOVE ZERO              TO WKC00IN-LEN
+008520     INSPECT PMYMEM-VAL(WKC00IN-POS + 1:PMYMEM-VLL - WKC00IN-POS)
+008530       TALLYING WKC00IN-LEN FOR CHARACTERS BEFORE HIGH-VALUE
+008540     MOVE SPACE             TO WKC00RIGHT-X
+008550     MOVE PMYMEM-VAL(WKC00IN-POS + 1:WKC00IN-LEN)
+008560                            TO WKC00RIGHT-X
+008570     MOVE WKC00IN-LEN       TO WKC00RIGHT-LL
+008580     COMPUTE WKC00IN-POS = WKC00IN-POS + WKC00IN-LEN + 1
+008590     DISPLAY 'IN'
+008600     IF WKC00LEFT-X          = WKC00RIGHT-X
+008610      THEN
+008620       MOVE 1               TO WKC00IS-END
+008630     END-IF
+008640   END-PERFORM.
+008650*- 一通り評価し終わったのでスタックを一括で巻き戻す
+008660*- (マークしておいた位置までROLLBACKする)
+008670   COMPUTE WKB00J = WKC00IN-MARK - WKB00K - 1.
+008680   MOVE WKB00J              TO PSTACK-VLI.
+008690   MOVE 'RLSE'              TO PSTACK-FNC.
+008700   CALL 'SUBSTACK'       USING PSTACK-PRM
+008710                               PSTACK-VAL
+008720                               PSTACK-CTR
+008730                               PSTACK-MEM.
+008740  IF PSTACK-COD           NOT = ZERO
+008750   THEN
+008760     MOVE -5              TO PVCODE-COD
+008770     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+008780                          ',ABNORMAL END.'
+008790                           INTO PVCODE-MSG
+008800     GO TO C41-EXIT
+008810  END-IF.
+008820*- 結果をスタックにPUSH
+008830   IF WKC00IS-END            = 1
+008840    THEN
+008850      PERFORM S10-TRUE
+008860    ELSE
+008870      PERFORM S20-FALSE
+008880   END-IF.
+008890*-
+008900   MOVE ZERO                TO PVCODE-COD.
+008910   STRING WK000MYNAME SPACE ',NORMAL END.  '
+008920                            INTO PVCODE-MSG.
+008930 C41-EXIT.
+008940   EXIT.
+008950 C42-IS-BLANK SECTION.
+008960*--------------------------------------------------------------
+008970*- IS BLANK
+008980*--------------------------------------------------------------
+008990 C42-010.
+009000   MOVE 'C42-010.'          TO WK000SECTION.
+009010*-
+009020   MOVE 'POP_'              TO PSTACK-FNC.
+009030   CALL 'SUBSTACK'       USING PSTACK-PRM
+009040                               PSTACK-VAL
+009050                               PSTACK-CTR
+009060                               PSTACK-MEM.
+009070  IF PSTACK-COD           NOT = ZERO
+009080   THEN
+009090     MOVE -5              TO PVCODE-COD
+009100     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+009110                          ',ABNORMAL END.'
+009120                           INTO PVCODE-MSG
+009130     GO TO C42-EXIT
+009140  END-IF.
+009150   MOVE PSTACK-VAL(1:PSTACK-VLL)
+009160                            TO WKC00LEFT-9.
+009170   MOVE 'GET_'              TO PMYMEM-FNC.
+009180   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+009190   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+009200                               PMYMEM-VAL
+009210                               PMYMEM-MEM
+009220                               PIN100
+009230                               PIN200
+009240                               PIN300
+009250                               PIN400
+009260                               PIN500
+009270                               POUT00.
+009280   MOVE SPACE               TO WKC00LEFT-X.
+009290   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+009300                            TO WKC00LEFT-X.
+009310   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+009320   DISPLAY 'IS BLANK'.
+009330   IF WKC00LEFT-X            = SPACE
+009340    THEN
+009350     PERFORM S10-TRUE
+009360    ELSE
+009370     PERFORM S20-FALSE
+009380   END-IF.
+009390*-
+009400   MOVE ZERO                TO PVCODE-COD.
+009410   STRING WK000MYNAME SPACE ',NORMAL END.  '
+009420                            INTO PVCODE-MSG.
+009430 C42-EXIT.
+009440   EXIT.
+009450 C43-LIKE SECTION.
+009460*--------------------------------------------------------------
+009470*- LIKE
+009480*--------------------------------------------------------------
+009490 C43-010.
+009500   MOVE 'C43-010.'          TO WK000SECTION.
+009510*-
+009520   PERFORM S40-GET2ITEM.
+009530*-
+009540   DISPLAY 'LIKE'.
+009550*- '*'は0文字以上の任意文字列、'?'は任意の1文字に一致する。
+009560*- '*'が複数あるパターンに対応するため、バックトラック付きの
+009570*- 2ポインタ走査で判定する。
+009580   MOVE 1                   TO WKC00LIKE-TI.
+009590   MOVE 1                   TO WKC00LIKE-PI.
+009600   MOVE ZERO                TO WKC00LIKE-SI.
+009610   MOVE ZERO                TO WKC00LIKE-SM.
+009620   MOVE 1                   TO WKC00LIKE-OK.
+009630   PERFORM UNTIL WKC00LIKE-TI > WKC00LEFT-LL
+009640     EVALUATE TRUE
+009650     WHEN WKC00LIKE-PI NOT > WKC00RIGHT-LL
+009660      AND (WKC00RIGHT-X(WKC00LIKE-PI:1) = '?'
+009670       OR  WKC00RIGHT-X(WKC00LIKE-PI:1)
+009680                         = WKC00LEFT-X(WKC00LIKE-TI:1))
+009690       ADD 1             TO WKC00LIKE-TI
+009700       ADD 1             TO WKC00LIKE-PI
+009710     WHEN WKC00LIKE-PI NOT > WKC00RIGHT-LL
+009720      AND WKC00RIGHT-X(WKC00LIKE-PI:1) = '*'
+009730       MOVE WKC00LIKE-PI   TO WKC00LIKE-SI
+009740       MOVE WKC00LIKE-TI   TO WKC00LIKE-SM
+009750       ADD 1             TO WKC00LIKE-PI
+009760     WHEN WKC00LIKE-SI > ZERO
+009770       ADD 1             TO WKC00LIKE-SM
+009780       COMPUTE WKC00LIKE-PI = WKC00LIKE-SI + 1
+009790       MOVE WKC00LIKE-SM   TO WKC00LIKE-TI
+009800     WHEN OTHER
+009810       MOVE ZERO           TO WKC00LIKE-OK
+009820       COMPUTE WKC00LIKE-TI = WKC00LEFT-LL + 1
+009830     END-EVALUATE
+009840   END-PERFORM.
+009850   IF WKC00LIKE-OK           = 1
+009860     PERFORM UNTIL WKC00LIKE-PI > WKC00RIGHT-LL
+009870       OR WKC00RIGHT-X(WKC00LIKE-PI:1) NOT = '*'
+009880       ADD 1             TO WKC00LIKE-PI
+009890     END-PERFORM
+009900     IF WKC00LIKE-PI         > WKC00RIGHT-LL
+009910      THEN
+009920       PERFORM S10-TRUE
+009930      ELSE
+009940       PERFORM S20-FALSE
+009950     END-IF
+009960    ELSE
+009970     PERFORM S20-FALSE
+009980   END-IF.
+009990*-
+010000   MOVE ZERO                TO PVCODE-COD.
+010010   STRING WK000MYNAME SPACE ',NORMAL END.  '
+010020                            INTO PVCODE-MSG.
+010030 C43-EXIT.
+010040   EXIT.
+010050 C44-BETWEEN SECTION.
+010060*--------------------------------------------------------------
+010070*- BETWEEN SENTENCE.
+010080*--------------------------------------------------------------
+010090 C44-010.
+010100   MOVE 'C44-010.'          TO WK000SECTION.
+010110*- 右辺を2つ・左辺を1つ取りだす
+010120   PERFORM S45-GET3ITEM.
+010130*-
+010140   DISPLAY 'BETWEEN'.
+010150   IF   WKC00RIGH2-X <= WKC00LEFT-X
+010160    AND WKC00LEFT-X  <= WKC00RIGHT-X
+010170    THEN
+010180      PERFORM S10-TRUE
+010190    ELSE
+010200      PERFORM S20-FALSE
+010210   END-IF.
+010220*-
+010230   MOVE ZERO                TO PVCODE-COD.
+010240   STRING WK000MYNAME SPACE ',NORMAL END.  '
+010250                            INTO PVCODE-MSG.
+010260 C44-EXIT.
+010270   EXIT.
+010280 C45-BTWNX SECTION.
+010290*--------------------------------------------------------------
+010300*- BETWEEN SENTENCE(EXCLUSIVE BOUNDS).
+010310*--------------------------------------------------------------
+010320 C45-010.
+010330   MOVE 'C45-010.'          TO WK000SECTION.
+010340*- 右辺を2つ・左辺を1つ取りだす
+010350   PERFORM S45-GET3ITEM.
+010360*-
+010370   DISPLAY 'R2:(' WKC00RIGH2-X ')'.
+010380   DISPLAY 'L :(' WKC00LEFT-X ')'.
+010390   DISPLAY 'R1:(' WKC00RIGHT-X ')'.
+010400   DISPLAY 'BTWNX'.
+010410   IF   WKC00RIGH2-X <  WKC00LEFT-X
+010420    AND WKC00LEFT-X  <  WKC00RIGHT-X
+010430    THEN
+010440      PERFORM S10-TRUE
+010450    ELSE
+010460      PERFORM S20-FALSE
+010470   END-IF.
+010480*-
+010490   MOVE ZERO                TO PVCODE-COD.
+010500   STRING WK000MYNAME SPACE ',NORMAL END.  '
+010510                            INTO PVCODE-MSG.
+010520 C45-EXIT.
+010530   EXIT.
+010540 C46-NOTIN SECTION.
+010550*--------------------------------------------------------------
+010560*- NOT IN SENTENCE.
+010570*--------------------------------------------------------------
+010580 C46-010.
+010590   MOVE 'C46-010.'          TO WK000SECTION.
+010600*- 右辺の要素数を取りだす
+010610   MOVE 'POP_'              TO PSTACK-FNC.
+010620   CALL 'SUBSTACK'       USING PSTACK-PRM
+010630                               PSTACK-VAL
+010640                               PSTACK-CTR
+010650                               PSTACK-MEM.
+010660  IF PSTACK-COD           NOT = ZERO
+010670   THEN
+010680     MOVE -5              TO PVCODE-COD
+010690     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+010700                          ',ABNORMAL END.'
+010710                           INTO PVCODE-MSG
+010720     GO TO C46-EXIT
+010730  END-IF.
+010740   MOVE PSTACK-VAL(1:PSTACK-VLL)
+010750                            TO WKC00RIGHT-9.
+010760   MOVE 'GET_'              TO PMYMEM-FNC.
+010770   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+010780   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+010790                               PMYMEM-VAL
+010800                               PMYMEM-MEM
+010810                               PIN100
+010820                               PIN200
+010830                               PIN300
+010840                               PIN400
+010850                               PIN500
+010860                               POUT00.
+010870   MOVE ZERO                TO WKC00RIGHT-9.
+010880   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+010890                            TO WKB00K.
+010900*- 評価完了後にスタックを一括で巻き戻すため、ここでマークしておく
+010910   MOVE 'MARK'              TO PSTACK-FNC.
+010920   CALL 'SUBSTACK'       USING PSTACK-PRM
+010930                               PSTACK-VAL
+010940                               PSTACK-CTR
+010950                               PSTACK-MEM.
+010960  IF PSTACK-COD           NOT = ZERO
+010970   THEN
+010980     MOVE -5              TO PVCODE-COD
+010990     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+011000                          ',ABNORMAL END.'
+011010                           INTO PVCODE-MSG
+011020     GO TO C46-EXIT
+011030  END-IF.
+011040   MOVE PSTACK-VLI          TO WKC00IN-MARK.
+011050*- 左辺を取りだす
+011060   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K.
+011070   MOVE WKB00J              TO PSTACK-VLI.
+011080   MOVE 'GET_'              TO PSTACK-FNC.
+011090   CALL 'SUBSTACK'       USING PSTACK-PRM
+011100                               PSTACK-VAL
+011110                               PSTACK-CTR
+011120                               PSTACK-MEM
+011130  IF PSTACK-COD           NOT = ZERO
+011140   THEN
+011150     MOVE -5              TO PVCODE-COD
+011160     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+011170                          ',ABNORMAL END.'
+011180                           INTO PVCODE-MSG
+011190     GO TO C46-EXIT
+011200  END-IF
+011210   MOVE PSTACK-VAL(1:PSTACK-VLL)
+011220                            TO WKC00LEFT-9.
+011230   MOVE 'GET_'              TO PMYMEM-FNC.
+011240   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+011250   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+011260                               PMYMEM-VAL
+011270                               PMYMEM-MEM
+011280                               PIN100
+011290                               PIN200
+011300                               PIN300
+011310                               PIN400
+011320                               PIN500
+011330                               POUT00.
+011340   MOVE SPACE               TO WKC00LEFT-X.
+011350   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+011360                            TO WKC00LEFT-X.
+011370   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+011380*- 右辺をMGETでまとめて取りだし、左辺と比べる
+011390   MOVE ZERO                TO WKC00IS-END.
+011400   COMPUTE WKB00J = PSTACK-ADRIDX - WKB00K + 1.
+011410*- スタック上の右辺要素(アドレス)をまとめて一括取得する
+011420   MOVE 'MGET'              TO PSTACK-FNC.
+011430   MOVE WKB00J              TO PSTACK-VLI.
+011440   COMPUTE PSTACK-VLC = PSTACK-ADRIDX - WKB00J + 1.
+011450   CALL 'SUBSTACK'       USING PSTACK-PRM
+011460                               PSTACK-VAL
+011470                               PSTACK-CTR
+011480                               PSTACK-MEM.
+011490  IF PSTACK-COD            NOT = ZERO
+011500   THEN
+011510     MOVE -5              TO PVCODE-COD
+011520     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+011530                          ',ABNORMAL END.'
+011540                           INTO PVCODE-MSG
+011550     GO TO C46-EXIT
+011560  END-IF.
+011570*- 取得したアドレス(HIGH-VALUE区切り)を、SUBMYMEMへのMGET用に
+011580*- 5桁固定で詰め直す
+011590   MOVE ZERO                TO WKC00IN-POS.
+011600   MOVE SPACE               TO WKC00IN-ADRLIST.
+011610   MOVE PSTACK-VLC          TO WKC00IN-CNT.
+011620   PERFORM VARYING WKB00I FROM 1 BY 1
+011630   UNTIL WKB00I > WKC00IN-CNT
+011640     MOVE ZERO              TO WKC00IN-LEN
+011650     INSPECT PSTACK-VAL(WKC00IN-POS + 1:PSTACK-VLL - WKC00IN-POS)
+011660       TALLYING WKC00IN-LEN FOR CHARACTERS BEFORE HIGH-VALUE
+011670     MOVE PSTACK-VAL(WKC00IN-POS + 1:WKC00IN-LEN)
+011680                            TO WKC00RIGHT-9
+011690     MOVE WKC00RIGHT-9      TO WKC00IN-ADRLIST(WKB00I * 5 - 4:5)
+011700     COMPUTE WKC00IN-POS = WKC00IN-POS + WKC00IN-LEN + 1
+011710   END-PERFORM.
+011720*- アドレス一覧からMGETでまとめて値を取得する
+011730   COMPUTE WKC00IN-BYTES = WKC00IN-CNT * 5.
+011740   MOVE 'MGET'              TO PMYMEM-FNC.
+011750   MOVE WKC00IN-ADRLIST(1:WKC00IN-BYTES)
+011760                            TO PMYMEM-VAL(1:WKC00IN-BYTES).
+011770   MOVE WKC00IN-CNT         TO PMYMEM-VLC.
+011780   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+011790                               PMYMEM-VAL
+011800                               PMYMEM-MEM
+011810                               PIN100
+011820                               PIN200
+011830                               PIN300
+011840                               PIN400
+011850                               PIN500
+011860                               POUT00.
+011870*- 取得した値(HIGH-VALUE区切り)を一つずつ左辺と比べる
+011880   MOVE ZERO                TO WKC00IN-POS.
+011890   PERFORM VARYING WKB00I FROM 1 BY 1
+011900   UNTIL WKB00I > WKC00IN-CNT
+011910   OR    WKC00IS-END = 1
+011920     MOVE ZERO              TO WKC00IN-LEN
+011930     INSPECT PMYMEM-VAL(WKC00IN-POS + 1:PMYMEM-VLL - WKC00IN-POS)
+011940       TALLYING WKC00IN-LEN FOR CHARACTERS BEFORE HIGH-VALUE
+011950     MOVE SPACE             TO WKC00RIGHT-X
+011960     MOVE PMYMEM-VAL(WKC00IN-POS + 1:WKC00IN-LEN)
+011970                            TO WKC00RIGHT-X
+011980     MOVE WKC00IN-LEN       TO WKC00RIGHT-LL
+011990     COMPUTE WKC00IN-POS = WKC00IN-POS + WKC00IN-LEN + 1
+012000     DISPLAY 'NOTIN'
+012010     IF WKC00LEFT-X          = WKC00RIGHT-X
+012020      THEN
+012030       MOVE 1               TO WKC00IS-END
+012040     END-IF
+012050   END-PERFORM.
+012060*- 一通り評価し終わったのでスタックを一括で巻き戻す
+012070*- (マークしておいた位置までROLLBACKする)
+012080   COMPUTE WKB00J = WKC00IN-MARK - WKB00K - 1.
+012090   MOVE WKB00J              TO PSTACK-VLI.
+012100   MOVE 'RLSE'              TO PSTACK-FNC.
+012110   CALL 'SUBSTACK'       USING PSTACK-PRM
+012120                               PSTACK-VAL
+012130                               PSTACK-CTR
+012140                               PSTACK-MEM.
+012150  IF PSTACK-COD           NOT = ZERO
+012160   THEN
+012170     MOVE -5              TO PVCODE-COD
+012180     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+012190                          ',ABNORMAL END.'
+012200                           INTO PVCODE-MSG
+012210     GO TO C46-EXIT
+012220  END-IF.
+012230*- 結果を反転してスタックにPUSH(IN判定がTRUEならNOTINはFALSE)
+012240   IF WKC00IS-END            = 1
+012250    THEN
+012260      PERFORM S20-FALSE
+012270    ELSE
+012280      PERFORM S10-TRUE
+012290   END-IF.
+012300*-
+012310   MOVE ZERO                TO PVCODE-COD.
+012320   STRING WK000MYNAME SPACE ',NORMAL END.  '
+012330                            INTO PVCODE-MSG.
+012340 C46-EXIT.
+012350   EXIT.
+012360 C50-NOT SECTION.
+012370*--------------------------------------------------------------
+012380*- NOT
+012390*--------------------------------------------------------------
+012400 C50-010.
+012410   MOVE 'C50-010.'          TO WK000SECTION.
+012420*-
+012430   MOVE 'POP_'              TO PSTACK-FNC.
+012440   CALL 'SUBSTACK'       USING PSTACK-PRM
+012450                               PSTACK-VAL
+012460                               PSTACK-CTR
+012470                               PSTACK-MEM.
+012480  IF PSTACK-COD           NOT = ZERO
+012490   THEN
+012500     MOVE -5              TO PVCODE-COD
+012510     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+012520                          ',ABNORMAL END.'
+012530                           INTO PVCODE-MSG
+012540     GO TO C50-EXIT
+012550  END-IF.
+012560   MOVE PSTACK-VAL(1:PSTACK-VLL)
+012570                            TO WKC00RIGHT-9.
+012580   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
+012590   DISPLAY 'NOT'.
+012600   IF WKC00RIGHT-9           = 1
+012610    THEN
+012620     PERFORM S20-FALSE
+012630    ELSE
+012640     PERFORM S10-TRUE
+012650   END-IF.
+012660*-
+012670   MOVE ZERO                TO PVCODE-COD.
+012680   STRING WK000MYNAME SPACE ',NORMAL END.  '
+012690                            INTO PVCODE-MSG.
+012700 C50-EXIT.
+012710   EXIT.
+012720 C60-AND SECTION.
+012730*--------------------------------------------------------------
+012740*- AND
+012750*--------------------------------------------------------------
+012760 C60-010.
+012770   MOVE 'C60-010.'          TO WK000SECTION.
+012780*-
+012790   PERFORM S50-POP2STACK.
+012800   DISPLAY 'L:(' WKC00LEFT-9 ')'.
+012810   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
+012820   DISPLAY 'AND'.
+012830   IF WKC00LEFT-9        = 1
+012840    AND WKC00RIGHT-9     = 1
+012850    THEN
+012860     PERFORM S10-TRUE
+012870    ELSE
+012880     PERFORM S20-FALSE
+012890   END-IF.
+012900*-
+012910   MOVE ZERO                TO PVCODE-COD.
+012920   STRING WK000MYNAME SPACE ',NORMAL END.  '
+012930                            INTO PVCODE-MSG.
+012940 C60-EXIT.
+012950   EXIT.
+012960 C70-OR SECTION.
+012970*--------------------------------------------------------------
+012980*- OR
+012990*--------------------------------------------------------------
+013000 C70-010.
+013010   MOVE 'C70-010.'          TO WK000SECTION.
+013020*-
+013030   PERFORM S50-POP2STACK.
+013040   DISPLAY 'L:(' WKC00LEFT-9 ')'.
+013050   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
+013060   DISPLAY 'OR_'.
+013070   IF WKC00LEFT-9        = 1
+013080    OR WKC00RIGHT-9     = 1
+013090    THEN
+013100     PERFORM S10-TRUE
+013110    ELSE
+013120     PERFORM S20-FALSE
+013130   END-IF.
+013140*-
+013150   MOVE ZERO                TO PVCODE-COD.
+013160   STRING WK000MYNAME SPACE ',NORMAL END.  '
+013170                            INTO PVCODE-MSG.
+013180 C70-EXIT.
+013190   EXIT.
+013200 C79-JMP SECTION.
+013210*--------------------------------------------------------------
+013220*- JMP__。条件を見ずに、VCODE-ADRが指す行へ無条件にジャンプする。
+013230*- JPZ__/JPNZ_と組み合わせれば、if/elseif/elseのような分岐を
+013240*- テーブルの並び順に頼らずに書ける。
+013250*--------------------------------------------------------------
+013260 C79-010.
+013270   MOVE 'C79-010.'          TO WK000SECTION.
+013280*-
+013290   DISPLAY 'JMP__:(' VCODE-ADR(VCODE-PC) ')'.
+013300   COMPUTE VCODE-PC = VCODE-ADR(VCODE-PC) - 1.
+013310*-
+013320   MOVE ZERO                TO PVCODE-COD.
+013330   STRING WK000MYNAME SPACE ',NORMAL END.  '
+013340                            INTO PVCODE-MSG.
+013350 C79-EXIT.
+013360   EXIT.
+013370 C80-JPZ SECTION.
+013380*--------------------------------------------------------------
+013390*- JPZ
+013400*--------------------------------------------------------------
+013410 C80-010.
+013420   MOVE 'C80-010.'          TO WK000SECTION.
+013430*-
+013440   MOVE 'POP_'              TO PSTACK-FNC.
+013450   CALL 'SUBSTACK'       USING PSTACK-PRM
+013460                               PSTACK-VAL
+013470                               PSTACK-CTR
+013480                               PSTACK-MEM.
+013490  IF PSTACK-COD           NOT = ZERO
+013500   THEN
+013510     MOVE -5              TO PVCODE-COD
+013520     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+013530                          ',ABNORMAL END.'
+013540                           INTO PVCODE-MSG
+013550     GO TO C80-EXIT
+013560  END-IF.
+013570   MOVE PSTACK-VAL(1:PSTACK-VLL)
+013580                            TO WKC00RIGHT-9.
+013590   DISPLAY 'R:(' WKC00RIGHT-9 ')'.
+013600   DISPLAY 'JPZ'.
+013610   IF WKC00RIGHT-9           = ZERO
+013620    THEN
+013630     MOVE  VCODE-TBL-SZE    TO VCODE-PC
+013640   END-IF.
+013650*-
+013660   MOVE ZERO                TO PVCODE-COD.
+013670   STRING WK000MYNAME SPACE ',NORMAL END.  '
+013680                            INTO PVCODE-MSG.
+013690 C80-EXIT.
+013700   EXIT.
+013710 C81-JPNZ SECTION.
+013720*--------------------------------------------------------------
+013730*- JPNZ_。POPした値がゼロ以外なら、VCODE-ADRが指す行へジャンプ
+013740*- する。ゼロならそのまま次の行へ進む。ルールセット全体を
+013750*- 打ち切るJPZ__とは違い、こちらはJMP__と同じくVCODE-ADRの行へ
+013760*- 飛ぶ、普通の条件分岐用の命令。
+013770*--------------------------------------------------------------
+013780 C81-010.
+013790   MOVE 'C81-010.'          TO WK000SECTION.
+013800*-
+013810   MOVE 'POP_'              TO PSTACK-FNC.
+013820   CALL 'SUBSTACK'       USING PSTACK-PRM
+013830                               PSTACK-VAL
+013840                               PSTACK-CTR
+013850                               PSTACK-MEM.
+013860  IF PSTACK-COD           NOT = ZERO
+013870   THEN
+013880     MOVE -5              TO PVCODE-COD
+013890     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+013900                          ',ABNORMAL END.'
+013910                           INTO PVCODE-MSG
+013920     GO TO C81-EXIT
+013930  END-IF.
+013940   MOVE PSTACK-VAL(1:PSTACK-VLL)
+013950                            TO WKC00RIGHT-9.
+013960   DISPLAY 'JPNZ_:(' WKC00RIGHT-9 ')'.
+013970   IF WKC00RIGHT-9          NOT = ZERO
+013980    THEN
+013990     COMPUTE VCODE-PC = VCODE-ADR(VCODE-PC) - 1
+014000   END-IF.
+014010*-
+014020   MOVE ZERO                TO PVCODE-COD.
+014030   STRING WK000MYNAME SPACE ',NORMAL END.  '
+014040                            INTO PVCODE-MSG.
+014050 C81-EXIT.
+014060   EXIT.
+014070 C82-CALL SECTION.
+014080*--------------------------------------------------------------
+014090*- CALL_. 現在のVCODE-PCをスタックに積んでから、VCODE-ADRが
+014100*- 指す行へジャンプする。サブルーチン化した共通チェックを
+014110*- 呼び出すのに使う。対になるRET__で呼び出し元へ戻る。
+014120*--------------------------------------------------------------
+014130 C82-010.
+014140   MOVE 'C82-010.'          TO WK000SECTION.
+014150*-
+014160   MOVE 'PUSH'              TO PSTACK-FNC.
+014170   MOVE VCODE-PC            TO PSTACK-VAL.
+014180   MOVE 5                   TO PSTACK-VLL.
+014190   CALL 'SUBSTACK'       USING PSTACK-PRM
+014200                               PSTACK-VAL
+014210                               PSTACK-CTR
+014220                               PSTACK-MEM.
+014230  IF PSTACK-COD           NOT = ZERO
+014240   THEN
+014250     MOVE -5              TO PVCODE-COD
+014260     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+014270                          ',ABNORMAL END.'
+014280                           INTO PVCODE-MSG
+014290     GO TO C82-EXIT
+014300  END-IF.
+014310   DISPLAY 'CALL_:(' VCODE-ADR(VCODE-PC) ')'.
+014320   COMPUTE VCODE-PC = VCODE-ADR(VCODE-PC) - 1.
+014330*-
+014340   MOVE ZERO                TO PVCODE-COD.
+014350   STRING WK000MYNAME SPACE ',NORMAL END.  '
+014360                            INTO PVCODE-MSG.
+014370 C82-EXIT.
+014380   EXIT.
+014390 C83-RET SECTION.
+014400*--------------------------------------------------------------
+014410*- RET__. CALL_でスタックに積まれた戻り先行番号をPOPし、
+014420*- その次の行から実行を続ける。
+014430*--------------------------------------------------------------
+014440 C83-010.
+014450   MOVE 'C83-010.'          TO WK000SECTION.
+014460*-
+014470   MOVE 'POP_'              TO PSTACK-FNC.
+014480   CALL 'SUBSTACK'       USING PSTACK-PRM
+014490                               PSTACK-VAL
+014500                               PSTACK-CTR
+014510                               PSTACK-MEM.
+014520  IF PSTACK-COD           NOT = ZERO
+014530   THEN
+014540     MOVE -5              TO PVCODE-COD
+014550     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+014560                          ',ABNORMAL END.'
+014570                           INTO PVCODE-MSG
+014580     GO TO C83-EXIT
+014590  END-IF.
+014600   MOVE PSTACK-VAL(1:PSTACK-VLL)
+014610                            TO WKC00RIGHT-9.
+014620   DISPLAY 'RET__:(' WKC00RIGHT-9 ')'.
+014630   MOVE WKC00RIGHT-9        TO VCODE-PC.
+014640*-
+014650   MOVE ZERO                TO PVCODE-COD.
+014660   STRING WK000MYNAME SPACE ',NORMAL END.  '
+014670                            INTO PVCODE-MSG.
+014680 C83-EXIT.
+014690   EXIT.
+014700 C86-FOR SECTION.
+014710*--------------------------------------------------------------
+014720*- FOR__。スタックに積まれたリスト(要素数+各要素)を1件ずつ
+014730*- 取り出し、FOR__自身の次行からVCODE-ADRの前行までを
+014740*- マークされたブロックとして、要素1件につき1回実行する。
+014750*- 要素の値はブロックが使えるよう、ブロック実行前にスタックへ
+014760*- 積み直す(ブロックの先頭にある命令が、その値をPOPして使う
+014770*- 前提)。ブロック終了後はVCODE-ADRの前行にPCを合わせ、外側
+014780*- ループの自動インクリメントでADR行(ブロックの次)へ進む。
+014790*--------------------------------------------------------------
+014800 C86-010.
+014810   MOVE 'C86-010.'          TO WK000SECTION.
+014820*- 自身の行番号とブロック終端(ADR)を退避する
+014830   MOVE VCODE-PC            TO WKC00FOR-PC.
+014840   MOVE VCODE-ADR(VCODE-PC) TO WKC00FOR-ADR.
+014850*- リスト要素数をPOPする
+014860   MOVE 'POP_'              TO PSTACK-FNC.
+014870   CALL 'SUBSTACK'       USING PSTACK-PRM
+014880                               PSTACK-VAL
+014890                               PSTACK-CTR
+014900                               PSTACK-MEM.
+014910  IF PSTACK-COD           NOT = ZERO
+014920   THEN
+014930     MOVE -5              TO PVCODE-COD
+014940     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+014950                          ',ABNORMAL END.'
+014960                           INTO PVCODE-MSG
+014970     GO TO C86-EXIT
+014980  END-IF.
+014990   MOVE PSTACK-VAL(1:PSTACK-VLL)
+015000                            TO WKC00RIGHT-9.
+015010   MOVE 'GET_'              TO PMYMEM-FNC.
+015020   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+015030   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+015040                               PMYMEM-VAL
+015050                               PMYMEM-MEM
+015060                               PIN100
+015070                               PIN200
+015080                               PIN300
+015090                               PIN400
+015100                               PIN500
+015110                               POUT00.
+015120   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+015130                            TO WKC00FOR-CNT.
+015140*- リストの先頭要素の一つ前のスタック位置
+015150   COMPUTE WKB00J = PSTACK-ADRIDX - WKC00FOR-CNT.
+015160*- 要素を1件ずつ取り出し、ブロックを1回実行する
+015170   PERFORM VARYING WKC00FOR-IX FROM 1 BY 1
+015180   UNTIL WKC00FOR-IX > WKC00FOR-CNT
+015190     COMPUTE WKB00I = WKB00J + WKC00FOR-IX
+015200     MOVE 'GET_'            TO PSTACK-FNC
+015210     MOVE WKB00I            TO PSTACK-VLI
+015220     CALL 'SUBSTACK'     USING PSTACK-PRM
+015230                               PSTACK-VAL
+015240                               PSTACK-CTR
+015250                               PSTACK-MEM
+015260  IF PSTACK-COD           NOT = ZERO
+015270   THEN
+015280     MOVE -5              TO PVCODE-COD
+015290     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+015300                          ',ABNORMAL END.'
+015310                           INTO PVCODE-MSG
+015320     GO TO C86-EXIT
+015330  END-IF
+015340     MOVE PSTACK-VAL(1:PSTACK-VLL)
+015350                            TO WKC00RIGHT-9
+015360*- ブロックが使えるよう、要素の値をスタックへ積み直す
+015370     MOVE 'PUSH'            TO PSTACK-FNC
+015380     MOVE WKC00RIGHT-9      TO PSTACK-VAL
+015390     MOVE 5                 TO PSTACK-VLL
+015400     CALL 'SUBSTACK'     USING PSTACK-PRM
+015410                               PSTACK-VAL
+015420                               PSTACK-CTR
+015430                               PSTACK-MEM
+015440  IF PSTACK-COD           NOT = ZERO
+015450   THEN
+015460     MOVE -5              TO PVCODE-COD
+015470     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+015480                          ',ABNORMAL END.'
+015490                           INTO PVCODE-MSG
+015500     GO TO C86-EXIT
+015510  END-IF
+015520     COMPUTE WKC00FOR-FROM = WKC00FOR-PC + 1
+015530     COMPUTE WKC00FOR-UNTO = WKC00FOR-ADR - 1
+015540     PERFORM VARYING VCODE-PC FROM WKC00FOR-FROM BY 1
+015550     UNTIL VCODE-PC > WKC00FOR-UNTO
+015560       PERFORM S80-DISPATCH
+015570     END-PERFORM
+015580   END-PERFORM.
+015590*- リスト要素をスタックから取り除く
+015600   PERFORM VARYING WKB00I FROM WKC00FOR-CNT BY -1
+015610   UNTIL WKB00I = ZERO
+015620     MOVE 'POP_'            TO PSTACK-FNC
+015630     CALL 'SUBSTACK'     USING PSTACK-PRM
+015640                               PSTACK-VAL
+015650                               PSTACK-CTR
+015660                               PSTACK-MEM
+015670  IF PSTACK-COD           NOT = ZERO
+015680   THEN
+015690     MOVE -5              TO PVCODE-COD
+015700     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+015710                          ',ABNORMAL END.'
+015720                           INTO PVCODE-MSG
+015730     GO TO C86-EXIT
+015740  END-IF
+015750   END-PERFORM.
+015760*- 外側ループがADR行まで自動で進むよう、PCをADRの前行に戻す
+015770   COMPUTE VCODE-PC = WKC00FOR-ADR - 1.
+015780*-
+015790   MOVE ZERO                TO PVCODE-COD.
+015800   STRING WK000MYNAME SPACE ',NORMAL END.  '
+015810                            INTO PVCODE-MSG.
+015820 C86-EXIT.
+015830   EXIT.
+015840 C90-PUT SECTION.
+015850*--------------------------------------------------------------
+015860*- PUT
+015870*--------------------------------------------------------------
+015880 C90-010.
+015890   MOVE 'C90-010.'          TO WK000SECTION.
+015900*-
+015910   MOVE SPACE               TO WKC90-VAL.
+015920   MOVE ZERO                TO WKC90-TRUNC.
+015930   MOVE ZERO                TO WKB00J.
+015940   MOVE 1                   TO WKB00K.
+015950   MOVE ZERO                TO WKC00IS-END.
+015960   PERFORM VARYING WKB00I FROM 1 BY 1
+015970   UNTIL WKC00IS-END = 1
+015980     MOVE 'POP_'            TO PSTACK-FNC
+015990     CALL 'SUBSTACK'     USING PSTACK-PRM
+016000                               PSTACK-VAL
+016010                               PSTACK-CTR
+016020                               PSTACK-MEM
+016030  IF PSTACK-COD           NOT = ZERO
+016040   THEN
+016050     MOVE -5              TO PVCODE-COD
+016060     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+016070                          ',ABNORMAL END.'
+016080                           INTO PVCODE-MSG
+016090     GO TO C90-EXIT
+016100  END-IF
+016110     IF PSTACK-VLL           = ZERO
+016120      THEN
+016130       MOVE 1               TO WKC00IS-END
+016140      ELSE
+016150       MOVE PSTACK-VAL(1:PSTACK-VLL)
+016160                            TO WKC00LEFT-9
+016170       MOVE 'GET_'          TO PMYMEM-FNC
+016180       MOVE WKC00LEFT-9     TO PMYMEM-VLI
+016190       CALL 'SUBMYMEM'   USING PMYMEM-PRM
+016200                               PMYMEM-VAL
+016210                               PMYMEM-MEM
+016220                               PIN100
+016230                               PIN200
+016240                               PIN300
+016250                               PIN400
+016260                               PIN500
+016270                               POUT00
+016280       MOVE SPACE           TO WKC00LEFT-X
+016290       MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+016300                            TO WKC00LEFT-X
+016310       MOVE PMYMEM-VLL      TO WKC00LEFT-LL
+016320*- ちょっとトリッキーなコード
+016330*- スタックから取り出した値を1行の文字列にしている
+016340*- DELIMITER OPTION (VCODE-OPT): IF THIS ROW SET A DELIMITER
+016350*- CHARACTER, INSERT IT BEFORE EVERY VALUE AFTER THE FIRST SO
+016360*- DOWNSTREAM CONSUMERS CAN SPLIT FIELDS UNAMBIGUOUSLY.
+016370   IF WKB00J              > ZERO
+016380    AND WKB00J             < 100
+016390    AND VCODE-OPT(VCODE-PC) NOT = SPACE
+016400     THEN
+016410       STRING WKC90-VAL(WKB00J:1)
+016420              VCODE-OPT(VCODE-PC)
+016430                          INTO WKC90-VAL(WKB00J:2)
+016440       ADD 1                TO WKB00J
+016450   END-IF
+016460*- BOUNDS CHECK: DON'T LET THIS APPEND RUN PAST WKC90-VAL'S
+016470*- FIXED 100-BYTE SIZE. CLAMP WHAT STILL FITS (ZERO IF NOTHING
+016480*- DOES) AND RAISE WKC90-TRUNC RATHER THAN OVERRUNNING IT.
+016490     IF WKB00J            NOT < 100
+016500       THEN
+016510         MOVE ZERO          TO WKC00LEFT-LL
+016520         MOVE 1             TO WKC90-TRUNC
+016530       ELSE
+016540         IF WKB00J + WKC00LEFT-LL > 100
+016550           THEN
+016560             COMPUTE WKC00LEFT-LL = 100 - WKB00J
+016570             MOVE 1         TO WKC90-TRUNC
+016580         END-IF
+016590     END-IF
+016600     IF WKC00LEFT-LL        > ZERO
+016610       THEN
+016620         COMPUTE WKB00K = WKC00LEFT-LL + 1
+016630         STRING WKC90-VAL(WKB00J:1)
+016640                WKC00LEFT-X(1:WKC00LEFT-LL)
+016650                            INTO WKC90-VAL(WKB00J:WKB00K)
+016660         COMPUTE WKB00J = WKB00J + WKC00LEFT-LL
+016670     END-IF
+016680     END-IF
+016690   END-PERFORM.
+016700*- TAGGED (VCODE-RSV NOT SPACE): FILE THIS PUT__ INTO ITS OWN
+016710*- PVCODE-OUT-TBL SLOT SO A RULE CAN EMIT SEVERAL DISTINGUISHABLE
+016720*- VALUES WITHOUT THEM OVERWRITING EACH OTHER. UNTAGGED: KEEP THE
+016730*- ORIGINAL BEHAVIOR OF FLATTENING STRAIGHT INTO POUT00.
+016740   IF VCODE-RSV(VCODE-PC)     NOT = SPACE
+016750     THEN
+016760       IF PVCODE-OUT-CNT      NOT < 20
+016770         THEN
+016780           MOVE -2            TO PVCODE-COD
+016790           STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+016800                                ',ABNORMAL END.'
+016810                                INTO PVCODE-MSG
+016820           GO TO C90-EXIT
+016830       END-IF
+016840       ADD 1                  TO PVCODE-OUT-CNT
+016850       MOVE VCODE-RSV(VCODE-PC)
+016860                              TO PVCODE-OUT-TAG(PVCODE-OUT-CNT)
+016870       MOVE WKC90-VAL         TO PVCODE-OUT-VAL(PVCODE-OUT-CNT)
+016880     ELSE
+016890       MOVE WKC90-VAL         TO POUT00
+016900   END-IF.
+016910*-
+016920*- IF ANY VALUE GOT CLAMPED ABOVE, REPORT A NON-FATAL
+016930*- TRUNCATION CODE INSTEAD OF THE USUAL NORMAL-END CODE, SO
+016940*- THE CALLER CAN NOTICE WITHOUT TREATING IT AS AN ABEND.
+016950   IF WKC90-TRUNC           = 1
+016960     THEN
+016970       MOVE 1                 TO PVCODE-COD
+016980       STRING WK000MYNAME SPACE ',PUT VALUE TRUNCATED.'
+016990                              INTO PVCODE-MSG
+017000     ELSE
+017010       MOVE ZERO              TO PVCODE-COD
+017020       STRING WK000MYNAME SPACE ',NORMAL END.  '
+017030                            INTO PVCODE-MSG
+017040   END-IF.
+017050 C90-EXIT.
+017060   EXIT.
+017070 C91-PUTN SECTION.
+017080*--------------------------------------------------------------
+017090*- NUMERIC-EDITED PUT. SAME DRAIN-THE-STACK/DELIMITER/BOUNDS-
+017100*- CHECK/TAG-ROUTING LOGIC AS C90-PUT, BUT EACH POPPED VALUE IS
+017110*- RUN THROUGH FUNCTION NUMVAL AND RE-EDITED VIA VCODE-FMT'S
+017120*- PICTURE PATTERN BEFORE BEING APPENDED.
+017130*--------------------------------------------------------------
+017140 C91-010.
+017150   MOVE 'C91-010.'          TO WK000SECTION.
+017160*-
+017170   MOVE SPACE               TO WKC90-VAL.
+017180   MOVE ZERO                TO WKC90-TRUNC.
+017190   MOVE ZERO                TO WKB00J.
+017200   MOVE 1                   TO WKB00K.
+017210   MOVE ZERO                TO WKC00IS-END.
+017220   PERFORM VARYING WKB00I FROM 1 BY 1
+017230   UNTIL WKC00IS-END = 1
+017240     MOVE 'POP_'            TO PSTACK-FNC
+017250     CALL 'SUBSTACK'     USING PSTACK-PRM
+017260                               PSTACK-VAL
+017270                               PSTACK-CTR
+017280                               PSTACK-MEM
+017290  IF PSTACK-COD           NOT = ZERO
+017300   THEN
+017310     MOVE -5              TO PVCODE-COD
+017320     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+017330                          ',ABNORMAL END.'
+017340                           INTO PVCODE-MSG
+017350     GO TO C91-EXIT
+017360  END-IF
+017370     IF PSTACK-VLL           = ZERO
+017380      THEN
+017390       MOVE 1               TO WKC00IS-END
+017400      ELSE
+017410       MOVE PSTACK-VAL(1:PSTACK-VLL)
+017420                            TO WKC00LEFT-9
+017430       MOVE 'GET_'          TO PMYMEM-FNC
+017440       MOVE WKC00LEFT-9     TO PMYMEM-VLI
+017450       CALL 'SUBMYMEM'   USING PMYMEM-PRM
+017460                               PMYMEM-VAL
+017470                               PMYMEM-MEM
+017480                               PIN100
+017490                               PIN200
+017500                               PIN300
+017510                               PIN400
+017520                               PIN500
+017530                               POUT00
+017540       MOVE SPACE           TO WKC00LEFT-X
+017550       MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+017560                            TO WKC00LEFT-X
+017570       MOVE PMYMEM-VLL      TO WKC00LEFT-LL
+017580*- NUMERIC-EDIT THE POPPED VALUE PER VCODE-FMT BEFORE IT GOES
+017590*- THROUGH THE SAME DELIMITER/APPEND LOGIC C90-PUT USES.
+017600       MOVE ZERO           TO WKC00LEFT-N
+017610       COMPUTE WKC00LEFT-N =
+017620         FUNCTION NUMVAL(WKC00LEFT-X(1:WKC00LEFT-LL))
+017630       EVALUATE VCODE-FMT(VCODE-PC)
+017640       WHEN '2'
+017650         MOVE WKC00LEFT-N   TO WKC91-E2
+017660         MOVE SPACE         TO WKC00LEFT-X
+017670         MOVE FUNCTION TRIM(WKC91-E2) TO WKC00LEFT-X
+017680       WHEN '3'
+017690         MOVE WKC00LEFT-N   TO WKC91-E3
+017700         MOVE SPACE         TO WKC00LEFT-X
+017710         MOVE FUNCTION TRIM(WKC91-E3) TO WKC00LEFT-X
+017720       WHEN '4'
+017730         MOVE WKC00LEFT-N   TO WKC91-E4
+017740         MOVE SPACE         TO WKC00LEFT-X
+017750         MOVE FUNCTION TRIM(WKC91-E4) TO WKC00LEFT-X
+017760       WHEN OTHER
+017770         MOVE WKC00LEFT-N   TO WKC91-E1
+017780         MOVE SPACE         TO WKC00LEFT-X
+017790         MOVE FUNCTION TRIM(WKC91-E1) TO WKC00LEFT-X
+017800       END-EVALUATE
+017810       MOVE ZERO           TO WKC00LEFT-LL
+017820       INSPECT WKC00LEFT-X
+017830         TALLYING WKC00LEFT-LL FOR CHARACTERS BEFORE SPACE
+017840*- DELIMITER OPTION (VCODE-OPT): SAME AS C90-PUT.
+017850   IF WKB00J              > ZERO
+017860    AND WKB00J             < 100
+017870    AND VCODE-OPT(VCODE-PC) NOT = SPACE
+017880     THEN
+017890       STRING WKC90-VAL(WKB00J:1)
+017900              VCODE-OPT(VCODE-PC)
+017910                          INTO WKC90-VAL(WKB00J:2)
+017920       ADD 1                TO WKB00J
+017930   END-IF
+017940*- BOUNDS CHECK: SAME AS C90-PUT.
+017950     IF WKB00J            NOT < 100
+017960       THEN
+017970         MOVE ZERO          TO WKC00LEFT-LL
+017980         MOVE 1             TO WKC90-TRUNC
+017990       ELSE
+018000         IF WKB00J + WKC00LEFT-LL > 100
+018010           THEN
+018020             COMPUTE WKC00LEFT-LL = 100 - WKB00J
+018030             MOVE 1         TO WKC90-TRUNC
+018040         END-IF
+018050     END-IF
+018060     IF WKC00LEFT-LL        > ZERO
+018070       THEN
+018080         COMPUTE WKB00K = WKC00LEFT-LL + 1
+018090         STRING WKC90-VAL(WKB00J:1)
+018100                WKC00LEFT-X(1:WKC00LEFT-LL)
+018110                            INTO WKC90-VAL(WKB00J:WKB00K)
+018120         COMPUTE WKB00J = WKB00J + WKC00LEFT-LL
+018130     END-IF
+018140     END-IF
+018150   END-PERFORM.
+018160*- TAGGED/UNTAGGED ROUTING: SAME AS C90-PUT.
+018170   IF VCODE-RSV(VCODE-PC)     NOT = SPACE
+018180     THEN
+018190       IF PVCODE-OUT-CNT      NOT < 20
+018200         THEN
+018210           MOVE -2            TO PVCODE-COD
+018220           STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+018230                                ',ABNORMAL END.'
+018240                                INTO PVCODE-MSG
+018250           GO TO C91-EXIT
+018260       END-IF
+018270       ADD 1                  TO PVCODE-OUT-CNT
+018280       MOVE VCODE-RSV(VCODE-PC)
+018290                              TO PVCODE-OUT-TAG(PVCODE-OUT-CNT)
+018300       MOVE WKC90-VAL         TO PVCODE-OUT-VAL(PVCODE-OUT-CNT)
+018310     ELSE
+018320       MOVE WKC90-VAL         TO POUT00
+018330   END-IF.
+018340*-
+018350   IF WKC90-TRUNC           = 1
+018360     THEN
+018370       MOVE 1                 TO PVCODE-COD
+018380       STRING WK000MYNAME SPACE ',PUT VALUE TRUNCATED.'
+018390                              INTO PVCODE-MSG
+018400     ELSE
+018410       MOVE ZERO              TO PVCODE-COD
+018420       STRING WK000MYNAME SPACE ',NORMAL END.  '
+018430                            INTO PVCODE-MSG
+018440   END-IF.
+018450 C91-EXIT.
+018460   EXIT.
+018470 Z10-TRACE SECTION.
+018480*--------------------------------------------------------------
+018490*- EXPLAIN MODE. WHEN PVCODE-EXPLAIN = 'Y', RECORD THE CURRENT
+018500*- OPCODE/OPERANDS/OUTCOME AS ONE LINE IN PVCODE-TRACE-TBL, SO
+018510*- AN ANALYST CAN SEE EXACTLY WHICH CONDITION TRIPPED A RECORD
+018520*- INSTEAD OF JUST "RULE FAILED". CALLED BY S10-TRUE/S20-FALSE
+018530*- WITH WKZ10-RESULT ALREADY SET TO 'TRUE '/'FALSE'. SILENTLY
+018540*- STOPS RECORDING ONCE PVCODE-TRACE-TBL IS FULL - EXPLAIN IS A
+018550*- DIAGNOSTIC AID, NOT SOMETHING WORTH ABENDING A RUN OVER.
+018560*--------------------------------------------------------------
+018570 Z10-010.
+018580   MOVE 'Z10-010.'          TO WK000SECTION.
+018590*-
+018600   IF PVCODE-EXPLAIN         NOT = 'Y' THEN GO TO Z10-EXIT END-IF.
+018610   IF PVCODE-TRACE-CNT       NOT < 20   THEN GO TO Z10-EXIT END-IF.
+018620*-
+018630   MOVE SPACE               TO WKZ10-LEFT.
+018640   IF WKC00LEFT-LL > ZERO
+018650     MOVE WKC00LEFT-X(1:WKC00LEFT-LL)
+018660                            TO WKZ10-LEFT
+018670   END-IF.
+018680   MOVE SPACE               TO WKZ10-RIGHT.
+018690   IF WKC00RIGHT-LL > ZERO
+018700     MOVE WKC00RIGHT-X(1:WKC00RIGHT-LL)
+018710                            TO WKZ10-RIGHT
+018720   END-IF.
+018730*-
+018740   ADD 1                    TO PVCODE-TRACE-CNT.
+018750   MOVE SPACE               TO PVCODE-TRACE-LINE(PVCODE-TRACE-CNT).
+018760   STRING 'PC=' VCODE-PC
+018770          ' OPR=' VCODE-OPR(VCODE-PC)
+018780          ' L=(' WKZ10-LEFT ')'
+018790          ' R=(' WKZ10-RIGHT ')'
+018800          ' RESULT=' WKZ10-RESULT
+018810     INTO PVCODE-TRACE-LINE(PVCODE-TRACE-CNT).
+018820 Z10-EXIT.
+018830   EXIT.
+018840 S10-TRUE SECTION.
+018850*--------------------------------------------------------------
+018860*- TRUE.
+018870*--------------------------------------------------------------
+018880 S10-010.
+018890   MOVE 'S10-010.'          TO WK000SECTION.
+018900*-
+018910   MOVE 'TRUE '             TO WKZ10-RESULT.
+018920   PERFORM Z10-TRACE.
+018930   DISPLAY 'TRUE!'.
+018940   MOVE 'PUSH'              TO PSTACK-FNC.
+018950   MOVE '1'                 TO PSTACK-VAL.
+018960   MOVE 1                   TO PSTACK-VLL.
+018970   CALL 'SUBSTACK'       USING PSTACK-PRM
+018980                               PSTACK-VAL
+018990                               PSTACK-CTR
+019000                               PSTACK-MEM.
+019010  IF PSTACK-COD           NOT = ZERO
+019020   THEN
+019030     MOVE -5              TO PVCODE-COD
+019040     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+019050                          ',ABNORMAL END.'
+019060                           INTO PVCODE-MSG
+019070     GO TO S10-EXIT
+019080  END-IF.
+019090*-
+019100   MOVE ZERO                TO PVCODE-COD.
+019110   STRING WK000MYNAME SPACE ',NORMAL END.  '
+019120                            INTO PVCODE-MSG.
+019130 S10-EXIT.
+019140     EXIT.
+019150 S20-FALSE SECTION.
+019160*--------------------------------------------------------------
+019170*- FALSE
+019180*--------------------------------------------------------------
+019190 S20-010.
+019200   MOVE 'S20-010.'          TO WK000SECTION.
+019210*-
+019220   MOVE 'FALSE'             TO WKZ10-RESULT.
+019230   PERFORM Z10-TRACE.
+019240   DISPLAY 'FALSE!'.
+019250   MOVE 'PUSH'              TO PSTACK-FNC.
+019260   MOVE '0'                 TO PSTACK-VAL.
+019270   MOVE 1                   TO PSTACK-VLL.
+019280   CALL 'SUBSTACK'       USING PSTACK-PRM
+019290                               PSTACK-VAL
+019300                               PSTACK-CTR
+019310                               PSTACK-MEM.
+019320  IF PSTACK-COD           NOT = ZERO
+019330   THEN
+019340     MOVE -5              TO PVCODE-COD
+019350     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+019360                          ',ABNORMAL END.'
+019370                           INTO PVCODE-MSG
+019380     GO TO S20-EXIT
+019390  END-IF.
+019400*-
+019410   MOVE ZERO                TO PVCODE-COD.
+019420   STRING WK000MYNAME SPACE ',NORMAL END.  '
+019430                            INTO PVCODE-MSG.
+019440 S20-EXIT.
+019450     EXIT.
+019460 S30-PUSH SECTION.
+019470*--------------------------------------------------------------
+019480*- PUSH
+019490*--------------------------------------------------------------
+019500 S30-010.
+019510   MOVE 'S30-010.'          TO WK000SECTION.
+019520*-
+019530   MOVE 'PUSH'              TO PSTACK-FNC.
+019540   MOVE VCODE-ADR(VCODE-PC) TO PSTACK-VAL.
+019550   MOVE 5                   TO PSTACK-VLL.
+019560   CALL 'SUBSTACK'       USING PSTACK-PRM
+019570                               PSTACK-VAL
+019580                               PSTACK-CTR
+019590                               PSTACK-MEM.
+019600  IF PSTACK-COD           NOT = ZERO
+019610   THEN
+019620     MOVE -5              TO PVCODE-COD
+019630     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+019640                          ',ABNORMAL END.'
+019650                           INTO PVCODE-MSG
+019660     GO TO S30-EXIT
+019670  END-IF.
+019680*-
+019690   MOVE ZERO                TO PVCODE-COD.
+019700   STRING WK000MYNAME SPACE ',NORMAL END.  '
+019710                            INTO PVCODE-MSG.
+019720 S30-EXIT.
+019730     EXIT.
+019740 S40-GET2ITEM SECTION.
+019750*--------------------------------------------------------------
+019760*- GET 2 ITEM.
+019770*--------------------------------------------------------------
+019780 S40-010.
+019790   MOVE 'S40-010.'          TO WK000SECTION.
+019800*-
+019810   MOVE 'POP_'              TO PSTACK-FNC.
+019820   CALL 'SUBSTACK'       USING PSTACK-PRM
+019830                               PSTACK-VAL
+019840                               PSTACK-CTR
+019850                               PSTACK-MEM.
+019860  IF PSTACK-COD           NOT = ZERO
+019870   THEN
+019880     MOVE -5              TO PVCODE-COD
+019890     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+019900                          ',ABNORMAL END.'
+019910                           INTO PVCODE-MSG
+019920     GO TO S40-EXIT
+019930  END-IF.
+019940   MOVE PSTACK-VAL(1:PSTACK-VLL)
+019950                            TO WKC00RIGHT-9.
+019960   MOVE 'GET_'              TO PMYMEM-FNC.
+019970   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+019980   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+019990                               PMYMEM-VAL
+020000                               PMYMEM-MEM
+020010                               PIN100
+020020                               PIN200
+020030                               PIN300
+020040                               PIN400
+020050                               PIN500
+020060                               POUT00.
+020070   MOVE SPACE               TO WKC00RIGHT-X.
+020080   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+020090                            TO WKC00RIGHT-X.
+020100   MOVE PMYMEM-VLL          TO WKC00RIGHT-LL.
+020110*-
+020120   MOVE 'POP_'              TO PSTACK-FNC.
+020130   CALL 'SUBSTACK'       USING PSTACK-PRM
+020140                               PSTACK-VAL
+020150                               PSTACK-CTR
+020160                               PSTACK-MEM.
+020170  IF PSTACK-COD           NOT = ZERO
+020180   THEN
+020190     MOVE -5              TO PVCODE-COD
+020200     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+020210                          ',ABNORMAL END.'
+020220                           INTO PVCODE-MSG
+020230     GO TO S40-EXIT
+020240  END-IF.
+020250   MOVE PSTACK-VAL(1:PSTACK-VLL)
+020260                            TO WKC00LEFT-9.
+020270   MOVE 'GET_'              TO PMYMEM-FNC.
+020280   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+020290   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+020300                               PMYMEM-VAL
+020310                               PMYMEM-MEM
+020320                               PIN100
+020330                               PIN200
+020340                               PIN300
+020350                               PIN400
+020360                               PIN500
+020370                               POUT00.
+020380   MOVE SPACE               TO WKC00LEFT-X.
+020390   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+020400                            TO WKC00LEFT-X.
+020410   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+020420*-
+020430   MOVE ZERO                TO PVCODE-COD.
+020440   STRING WK000MYNAME SPACE ',NORMAL END.  '
+020450                            INTO PVCODE-MSG.
+020460 S40-EXIT.
+020470     EXIT.
+020480 S41-GET1ITEM SECTION.
+020490*--------------------------------------------------------------
+020500*- GET 1 ITEM. UPPER/LOWER/TRIM_のような単項演算子が使う、
+020510*- 1項だけをPOPして取り出す共通処理。結果はWKC00LEFT-Xに入る。
+020520*--------------------------------------------------------------
+020530 S41-010.
+020540   MOVE 'S41-010.'          TO WK000SECTION.
+020550*-
+020560   MOVE 'POP_'              TO PSTACK-FNC.
+020570   CALL 'SUBSTACK'       USING PSTACK-PRM
+020580                               PSTACK-VAL
+020590                               PSTACK-CTR
+020600                               PSTACK-MEM.
+020610  IF PSTACK-COD           NOT = ZERO
+020620   THEN
+020630     MOVE -5              TO PVCODE-COD
+020640     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+020650                          ',ABNORMAL END.'
+020660                           INTO PVCODE-MSG
+020670     GO TO S41-EXIT
+020680  END-IF.
+020690   MOVE PSTACK-VAL(1:PSTACK-VLL)
+020700                            TO WKC00LEFT-9.
+020710   MOVE 'GET_'              TO PMYMEM-FNC.
+020720   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+020730   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+020740                               PMYMEM-VAL
+020750                               PMYMEM-MEM
+020760                               PIN100
+020770                               PIN200
+020780                               PIN300
+020790                               PIN400
+020800                               PIN500
+020810                               POUT00.
+020820   MOVE SPACE               TO WKC00LEFT-X.
+020830   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+020840                            TO WKC00LEFT-X.
+020850   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+020860*-
+020870   MOVE ZERO                TO PVCODE-COD.
+020880   STRING WK000MYNAME SPACE ',NORMAL END.  '
+020890                            INTO PVCODE-MSG.
+020900 S41-EXIT.
+020910     EXIT.
+020920 S45-GET3ITEM SECTION.
+020930*--------------------------------------------------------------
+020940*- GET 3 ITEM. BETWEEN系命令(C44-BETWEEN/C45-BTWNX)が使う、
+020950*- 右辺2つ・左辺1つをPOPして取り出す共通処理。
+020960*--------------------------------------------------------------
+020970 S45-010.
+020980   MOVE 'S45-010.'          TO WK000SECTION.
+020990*- 右辺を2つ取りだす
+021000   MOVE 'POP_'              TO PSTACK-FNC.
+021010   CALL 'SUBSTACK'       USING PSTACK-PRM
+021020                               PSTACK-VAL
+021030                               PSTACK-CTR
+021040                               PSTACK-MEM.
+021050  IF PSTACK-COD           NOT = ZERO
+021060   THEN
+021070     MOVE -5              TO PVCODE-COD
+021080     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+021090                          ',ABNORMAL END.'
+021100                           INTO PVCODE-MSG
+021110     GO TO S45-EXIT
+021120  END-IF.
+021130   MOVE PSTACK-VAL(1:PSTACK-VLL)
+021140                            TO WKC00RIGHT-9.
+021150   MOVE 'GET_'              TO PMYMEM-FNC.
+021160   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+021170   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+021180                               PMYMEM-VAL
+021190                               PMYMEM-MEM
+021200                               PIN100
+021210                               PIN200
+021220                               PIN300
+021230                               PIN400
+021240                               PIN500
+021250                               POUT00.
+021260   MOVE SPACE               TO WKC00RIGHT-X.
+021270   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+021280                            TO WKC00RIGHT-X.
+021290   MOVE PMYMEM-VLL          TO WKC00RIGHT-LL.
+021300*-
+021310   MOVE 'POP_'              TO PSTACK-FNC.
+021320   CALL 'SUBSTACK'       USING PSTACK-PRM
+021330                               PSTACK-VAL
+021340                               PSTACK-CTR
+021350                               PSTACK-MEM.
+021360  IF PSTACK-COD           NOT = ZERO
+021370   THEN
+021380     MOVE -5              TO PVCODE-COD
+021390     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+021400                          ',ABNORMAL END.'
+021410                           INTO PVCODE-MSG
+021420     GO TO S45-EXIT
+021430  END-IF.
+021440   MOVE PSTACK-VAL(1:PSTACK-VLL)
+021450                            TO WKC00RIGHT-9.
+021460   MOVE 'GET_'              TO PMYMEM-FNC.
+021470   MOVE WKC00RIGHT-9        TO PMYMEM-VLI.
+021480   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+021490                               PMYMEM-VAL
+021500                               PMYMEM-MEM
+021510                               PIN100
+021520                               PIN200
+021530                               PIN300
+021540                               PIN400
+021550                               PIN500
+021560                               POUT00.
+021570   MOVE SPACE               TO WKC00RIGH2-X.
+021580   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+021590                            TO WKC00RIGH2-X.
+021600   MOVE PMYMEM-VLL          TO WKC00RIGH2-LL.
+021610*- 左辺を取りだす
+021620   MOVE 'POP_'              TO PSTACK-FNC.
+021630   CALL 'SUBSTACK'       USING PSTACK-PRM
+021640                               PSTACK-VAL
+021650                               PSTACK-CTR
+021660                               PSTACK-MEM.
+021670  IF PSTACK-COD           NOT = ZERO
+021680   THEN
+021690     MOVE -5              TO PVCODE-COD
+021700     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+021710                          ',ABNORMAL END.'
+021720                           INTO PVCODE-MSG
+021730     GO TO S45-EXIT
+021740  END-IF.
+021750   MOVE PSTACK-VAL(1:PSTACK-VLL)
+021760                            TO WKC00LEFT-9.
+021770   MOVE 'GET_'              TO PMYMEM-FNC.
+021780   MOVE WKC00LEFT-9         TO PMYMEM-VLI.
+021790   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+021800                               PMYMEM-VAL
+021810                               PMYMEM-MEM
+021820                               PIN100
+021830                               PIN200
+021840                               PIN300
+021850                               PIN400
+021860                               PIN500
+021870                               POUT00.
+021880   MOVE SPACE               TO WKC00LEFT-X.
+021890   MOVE PMYMEM-VAL(1:PMYMEM-VLL)
+021900                            TO WKC00LEFT-X.
+021910   MOVE PMYMEM-VLL          TO WKC00LEFT-LL.
+021920*-
+021930   MOVE ZERO                TO PVCODE-COD.
+021940   STRING WK000MYNAME SPACE ',NORMAL END.  '
+021950                            INTO PVCODE-MSG.
+021960 S45-EXIT.
+021970     EXIT.
+021980 S50-POP2STACK SECTION.
+021990*--------------------------------------------------------------
+022000*- POP 2 STACK.
+022010*--------------------------------------------------------------
+022020 S50-010.
+022030   MOVE 'S50-010.'          TO WK000SECTION.
+022040*-
+022050   MOVE 'POP_'              TO PSTACK-FNC.
+022060   CALL 'SUBSTACK'       USING PSTACK-PRM
+022070                               PSTACK-VAL
+022080                               PSTACK-CTR
+022090                               PSTACK-MEM.
+022100  IF PSTACK-COD           NOT = ZERO
+022110   THEN
+022120     MOVE -5              TO PVCODE-COD
+022130     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+022140                          ',ABNORMAL END.'
+022150                           INTO PVCODE-MSG
+022160     GO TO S50-EXIT
+022170  END-IF.
+022180   MOVE PSTACK-VAL(1:PSTACK-VLL)
+022190                            TO WKC00RIGHT-9.
+022200*-
+022210   MOVE 'POP_'              TO PSTACK-FNC.
+022220   CALL 'SUBSTACK'       USING PSTACK-PRM
+022230                               PSTACK-VAL
+022240                               PSTACK-CTR
+022250                               PSTACK-MEM.
+022260  IF PSTACK-COD           NOT = ZERO
+022270   THEN
+022280     MOVE -5              TO PVCODE-COD
+022290     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+022300                          ',ABNORMAL END.'
+022310                           INTO PVCODE-MSG
+022320     GO TO S50-EXIT
+022330  END-IF.
+022340   MOVE PSTACK-VAL(1:PSTACK-VLL)
+022350                            TO WKC00LEFT-9.
+022360*-
+022370   MOVE ZERO                TO PVCODE-COD.
+022380   STRING WK000MYNAME SPACE ',NORMAL END.  '
+022390                            INTO PVCODE-MSG.
+022400 S50-EXIT.
+022410     EXIT.
+022420 S60-TONUMERIC SECTION.
+022430*--------------------------------------------------------------
+022440*- 左辺・右辺の値を数値に変換する。数値モードの比較
+022450*- (LT___/LE___/GT___/GE___/EQ___/NOTEQ のVCODE-OPT='N')
+022460*- から呼び出される。
+022470*--------------------------------------------------------------
+022480 S60-010.
+022490   MOVE 'S60-010.'          TO WK000SECTION.
+022500*-
+022510   MOVE ZERO                TO WKC00LEFT-N WKC00RIGHT-N.
+022520   COMPUTE WKC00LEFT-N  =
+022530     FUNCTION NUMVAL(WKC00LEFT-X(1:WKC00LEFT-LL)).
+022540   COMPUTE WKC00RIGHT-N =
+022550     FUNCTION NUMVAL(WKC00RIGHT-X(1:WKC00RIGHT-LL)).
+022560*-
+022570   MOVE ZERO                TO PVCODE-COD.
+022580   STRING WK000MYNAME SPACE ',NORMAL END.  '
+022590                            INTO PVCODE-MSG.
+022600 S60-EXIT.
+022610     EXIT.
+022620 S61-TOUPPERTRIM SECTION.
+022630*--------------------------------------------------------------
+022640*- 左辺・右辺の値を、前後空白除去・大文字化した形に変換する。
+022650*- 大小文字・前後空白を無視する比較モード(EQ___/NOTEQ の
+022660*- VCODE-OPT='I')から呼び出される。
+022670*--------------------------------------------------------------
+022680 S61-010.
+022690   MOVE 'S61-010.'          TO WK000SECTION.
+022700*-
+022710   MOVE SPACE               TO WKC00LEFT-U WKC00RIGHT-U.
+022720   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+022730     (WKC00LEFT-X(1:WKC00LEFT-LL)))
+022740                            TO WKC00LEFT-U.
+022750   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+022760     (WKC00RIGHT-X(1:WKC00RIGHT-LL)))
+022770                            TO WKC00RIGHT-U.
+022780*-
+022790   MOVE ZERO                TO PVCODE-COD.
+022800   STRING WK000MYNAME SPACE ',NORMAL END.  '
+022810                            INTO PVCODE-MSG.
+022820 S61-EXIT.
+022830     EXIT.
+022840 S70-PUSHRESULT SECTION.
+022850*--------------------------------------------------------------
+022860*- WKC00RESULT-Nの値を文字列化してメモリに登録し、返された
+022870*- VLIをスタックに積む。ADD__/SUB__/MUL__/DIV__が使う共通処理。
+022880*--------------------------------------------------------------
+022890 S70-010.
+022900   MOVE 'S70-010.'          TO WK000SECTION.
+022910*-
+022920   MOVE WKC00RESULT-N       TO WKC00RESULT-E.
+022930   MOVE SPACE               TO WKC00RESULT-X.
+022940   MOVE FUNCTION TRIM(WKC00RESULT-E)
+022950                            TO WKC00RESULT-X.
+022960   MOVE ZERO                TO WKC00RESULT-LL.
+022970   INSPECT WKC00RESULT-X
+022980     TALLYING WKC00RESULT-LL FOR CHARACTERS BEFORE SPACE.
+022990*-
+023000   PERFORM S71-PUSHTEXT.
+023010*-
+023020   MOVE ZERO                TO PVCODE-COD.
+023030   STRING WK000MYNAME SPACE ',NORMAL END.  '
+023040                            INTO PVCODE-MSG.
+023050 S70-EXIT.
+023060     EXIT.
+023070 S71-PUSHTEXT SECTION.
+023080*--------------------------------------------------------------
+023090*- WKC00RESULT-X(1:WKC00RESULT-LL)をメモリに登録し、返された
+023100*- VLIをスタックに積む。S70-PUSHRESULTおよび文字列系の新命令
+023110*- (CONCT/SUBST/UPPER/LOWER/TRIM_)が使う共通処理。
+023120*--------------------------------------------------------------
+023130 S71-010.
+023140   MOVE 'S71-010.'          TO WK000SECTION.
+023150*-
+023160   MOVE 'SET_'              TO PMYMEM-FNC.
+023170   MOVE WKC00RESULT-X(1:WKC00RESULT-LL)
+023180                            TO PMYMEM-VAL.
+023190   MOVE WKC00RESULT-LL      TO PMYMEM-VLL.
+023200   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+023210                               PMYMEM-VAL
+023220                               PMYMEM-MEM
+023230                               PIN100
+023240                               PIN200
+023250                               PIN300
+023260                               PIN400
+023270                               PIN500
+023280                               POUT00.
+023290*-
+023300   MOVE 'PUSH'              TO PSTACK-FNC.
+023310   MOVE PMYMEM-VLI          TO PSTACK-VAL.
+023320   MOVE 5                   TO PSTACK-VLL.
+023330   CALL 'SUBSTACK'       USING PSTACK-PRM
+023340                               PSTACK-VAL
+023350                               PSTACK-CTR
+023360                               PSTACK-MEM.
+023370  IF PSTACK-COD           NOT = ZERO
+023380   THEN
+023390     MOVE -5              TO PVCODE-COD
+023400     STRING WK000MYNAME ',VCODE-PC=' VCODE-PC
+023410                          ',ABNORMAL END.'
+023420                           INTO PVCODE-MSG
+023430     GO TO S71-EXIT
+023440  END-IF.
+023450*-
+023460   MOVE ZERO                TO PVCODE-COD.
+023470   STRING WK000MYNAME SPACE ',NORMAL END.  '
+023480                            INTO PVCODE-MSG.
+023490 S71-EXIT.
+023500     EXIT.
+023510 S80-DISPATCH SECTION.
+023520*--------------------------------------------------------------
+023530*- 現在のVCODE-PCが指す命令を1つ実行する。C00-EXECUTEの
+023540*- メインループと、C86-FORがマークされたブロックを繰り返す
+023550*- 際の内側ループの両方から呼ばれる共通処理。
+023560*--------------------------------------------------------------
+023570 S80-010.
+023580   MOVE 'S80-010.'          TO WK000SECTION.
+023590*-
+023600   EVALUATE VCODE-OPR(VCODE-PC)
+023610   WHEN 'PUSHV'
+023620     PERFORM C10-PUSHV
+023630   WHEN 'PUSHL'
+023640     PERFORM C15-PUSHL
+023650   WHEN 'ADD__'
+023660     PERFORM C21-ADD
+023670   WHEN 'SUB__'
+023680     PERFORM C22-SUB
+023690   WHEN 'MUL__'
+023700     PERFORM C23-MUL
+023710   WHEN 'DIV__'
+023720     PERFORM C24-DIV
+023730   WHEN 'CONCT'
+023740     PERFORM C25-CONCAT
+023750   WHEN 'SUBST'
+023760     PERFORM C26-SUBSTR
+023770   WHEN 'UPPER'
+023780     PERFORM C27-UPPER
+023790   WHEN 'LOWER'
+023800     PERFORM C28-LOWER
+023810   WHEN 'TRIM_'
+023820     PERFORM C29-TRIM
+023830   WHEN 'LT___'
+023840     PERFORM C31-LT
+023850   WHEN 'LE___'
+023860     PERFORM C32-LE
+023870   WHEN 'GT___'
+023880     PERFORM C33-GT
+023890   WHEN 'GE___'
+023900     PERFORM C34-GE
+023910   WHEN 'EQ___'
+023920     PERFORM C35-EQ
+023930   WHEN 'NOTEQ'
+023940     PERFORM C36-NE
+023950   WHEN 'IN___'
+023960     PERFORM C41-IN
+023970   WHEN 'ISBLK'
+023980     PERFORM C42-IS-BLANK
+023990   WHEN 'LIKE_'
+024000     PERFORM C43-LIKE
+024010   WHEN 'BTWN_'
+024020     PERFORM C44-BETWEEN
+024030   WHEN 'BTWNX'
+024040     PERFORM C45-BTWNX
+024050   WHEN 'NOTIN'
+024060     PERFORM C46-NOTIN
+024070   WHEN 'NOT__'
+024080     PERFORM C50-NOT
+024090   WHEN 'AND__'
+024100     PERFORM C60-AND
+024110   WHEN 'OR___'
+024120     PERFORM C70-OR
+024130   WHEN 'JMP__'
+024140     PERFORM C79-JMP
+024150   WHEN 'JPZ__'
+024160     PERFORM C80-JPZ
+024170   WHEN 'JPNZ_'
+024180     PERFORM C81-JPNZ
+024190   WHEN 'CALL_'
+024200     PERFORM C82-CALL
+024210   WHEN 'RET__'
+024220     PERFORM C83-RET
+024230   WHEN 'FOR__'
+024240     PERFORM C86-FOR
+024250   WHEN 'PUT__'
+024260     PERFORM C90-PUT
+024270   WHEN 'PUTN_'
+024280     PERFORM C91-PUTN
+024290   END-EVALUATE.
+024300*-
+024310*- EVALUATEでPERFORMした各命令セクションが、正常/異常のどちら
+024320*- でもPVCODE-COD/PVCODE-MSGを自分で設定済みなので、ここでは
+024330*- 上書きしない。
+024340 S80-EXIT.
+024350     EXIT.
 
