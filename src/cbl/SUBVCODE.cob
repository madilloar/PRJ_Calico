@@ -0,0 +1,573 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   SUBVCODE.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080*--------------------------------------------------------------
+000090*- ABEND時の手がかり用。
+000100*--------------------------------------------------------------
+000110   COPY   RRETCODE.
+000120 01       WK000             SYNC.
+000130   03     WK000MYNAME.
+000140     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
+000150     05   FILLER            PIC X(8)  VALUE 'SUBVCODE'.
+000160     05   WK000SECTION      PIC X(8).
+000170*--------------------------------------------------------------
+000180*- WORK
+000190*--------------------------------------------------------------
+000200 01       WKB00             SYNC.
+000210   03     WKB00I            PIC 9(5).
+000220*- PMYMEMのFNC='INIT'に渡した容量(バイト)。PMYMEM-MEM(FILLER
+000230*- X(20000))の実際のサイズと合わせること。E00-DUMPの使用量
+000240*- 突合レポートでも、ここを単一のソースとして参照する。
+000250   03     WKB00-MEMSZE      PIC 9(9) COMP VALUE 20000.
+000260*--------------------------------------------------------------
+000270*- F00-VALIDATE WORK.
+000280*--------------------------------------------------------------
+000290 01       WKF00             SYNC.
+000300   03     WKF00-REASON      PIC X(40).
+000310*--------------------------------------------------------------
+000320*- C01-MLOAD/C02-SETUSE WORK. WKC01-IDX IS THE SLOT SUBSCRIPT
+000330*- WITHIN VCODE-SETS A SETID RESOLVES TO (ZERO = NOT FOUND, SO
+000340*- BOTH PARAGRAPHS CAN SHARE ONE LOOKUP PARAGRAPH, S81-FINDSET).
+000350*--------------------------------------------------------------
+000360 01       WKC01             SYNC.
+000370   03     WKC01-IDX         PIC 9(2).
+000380   03     WKC01-I           PIC 9(5).
+000390*--------------------------------------------------------------
+000400*- E00-DUMP MEMORY RECONCILIATION WORK.
+000410*--------------------------------------------------------------
+000420 01       WKE00             SYNC.
+000430   03     WKE00-USED        PIC 9(9) COMP.
+000440   03     WKE00-HWM         PIC 9(9) COMP.
+000450   03     WKE00-PCT         PIC 9(3).
+000460*--------------------------------------------------------------
+000470*- スタック:スタックモジュールCALLパラメータ。SUBVCODEが
+000480*- EXEC完了まで状態を保持する。
+000490*--------------------------------------------------------------
+000500 01       PSTACK-PRM        SYNC.
+000510   COPY   RSTACK-PRM.
+000520 01       PSTACK-VAL        SYNC.
+000530   03     FILLER            PIC X(100).
+000540 01       PSTACK-CTR        SYNC.
+000550   COPY   RSTACK-CTR.
+000560 01       PSTACK-MEM        SYNC.
+000570   03     FILLER            PIC X(5000).
+000580*--------------------------------------------------------------
+000590*- メモリ:メモリモジュールCALLパラメータ。
+000600*--------------------------------------------------------------
+000610 01       PMYMEM-PRM        SYNC.
+000620   COPY   RMYMEM-PRM.
+000630 01       PMYMEM-VAL        SYNC.
+000640   03     FILLER            PIC X(100).
+000650 01       PMYMEM-MEM        SYNC.
+000660   03     FILLER            PIC X(20000).
+000670*--------------------------------------------------------------
+000680*- 仮想コード:ロードしたVCODE-TBLを保持するエリア。
+000690*--------------------------------------------------------------
+000700 01       PVCODEAREA        SYNC.
+000710   COPY   RVCODEAREA.
+000720 LINKAGE SECTION.
+000730*--------------------------------------------------------------
+000740*- 仮想コード:仮想コードモジュールCALLパラメータ。
+000750*--------------------------------------------------------------
+000760 01       PVCODE-PRM.
+000770   COPY   RVCODE-PRM.
+000780*--------------------------------------------------------------
+000790*- IN1/IN2/IN3/OUTのそれぞれのエリア。呼び出し側で十分な
+000800*- 領域を取っている前提。
+000810*--------------------------------------------------------------
+000820 01       IN100.
+000830   03     FILLER            PIC X(1).
+000840 01       IN200.
+000850   03     FILLER            PIC X(1).
+000860 01       IN300.
+000870   03     FILLER            PIC X(1).
+000880 01       IN400.
+000890   03     FILLER            PIC X(1).
+000900 01       IN500.
+000910   03     FILLER            PIC X(1).
+000920 01       OUT00.
+000930   03     FILLER            PIC X(1).
+000940*--------------------------------------------------------------
+000950*-
+000960*--------------------------------------------------------------
+000970 PROCEDURE DIVISION USING   PVCODE-PRM
+000980                            IN100
+000990                            IN200
+001000                            IN300
+001010                            IN400
+001020                            IN500
+001030                            OUT00.
+001040 A00-MAIN SECTION.
+001050*--------------------------------------------------------------
+001060*- TEST-MAINから'INIT','LOAD','EXEC','DUMP'でCALLされる、
+001070*- 仮想コードモジュールのフロントエンド。
+001080*--------------------------------------------------------------
+001090 A00-010.
+001100   MOVE 'A00-010.'          TO WK000SECTION.
+001110   PERFORM S00-INIT.
+001120   EVALUATE PVCODE-FUNC
+001130   WHEN 'INIT' PERFORM B00-INIT
+001140   WHEN 'LOAD'
+001150     IF PVCODE-SETID      = SPACE
+001160       THEN
+001170         PERFORM C00-LOAD
+001180       ELSE
+001190         PERFORM C01-MLOAD
+001200     END-IF
+001210   WHEN 'EXEC' PERFORM D00-EXEC
+001220   WHEN 'DUMP' PERFORM E00-DUMP
+001230   WHEN 'VLDT' PERFORM F00-VALIDATE
+001240   WHEN 'USE_' PERFORM C02-SETUSE
+001250   WHEN OTHER
+001260        MOVE 'A00-010.'     TO WK000SECTION
+001270        MOVE -3             TO PVCODE-COD
+001280        STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001290                            INTO PVCODE-MSG
+001300   END-EVALUATE.
+001310 A00-EXIT.
+001320   MOVE ZERO TO RETURN-CODE.
+001330   GOBACK.
+001340 B00-INIT SECTION.
+001350*--------------------------------------------------------------
+001360*- スタック、メモリ、VCODE-TBLを初期化する。
+001370*--------------------------------------------------------------
+001380 B00-010.
+001390   MOVE 'B00-010.'          TO WK000SECTION.
+001400*-
+001410   MOVE SPACE               TO PSTACK-PRM.
+001420   MOVE 'INIT'              TO PSTACK-FNC.
+001430   MOVE 5000                TO PSTACK-MEM-SZE.
+001440   CALL 'SUBSTACK'       USING PSTACK-PRM
+001450                               PSTACK-VAL
+001460                               PSTACK-CTR
+001470                               PSTACK-MEM.
+001480*-
+001490   MOVE SPACE               TO PMYMEM-PRM.
+001500   MOVE 'INIT'              TO PMYMEM-FNC.
+001510   MOVE WKB00-MEMSZE        TO PMYMEM-MEM-SZE.
+001520   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+001530                               PMYMEM-VAL
+001540                               PMYMEM-MEM
+001550                               IN100
+001560                               IN200
+001570                               IN300
+001580                               IN400
+001590                               IN500
+001600                               OUT00.
+001610*-
+001620   MOVE ZERO                TO VCODE-PC.
+001630   MOVE ZERO                TO VCODE-TBL-SZE.
+001640*- CALLER-SUPPLIED TABLE-SIZE CEILING (PVCODE-TBLMAX). ZERO MEANS
+001650*- NOT SPECIFIED, SO KEEP RVCODEAREA'S BUILT-IN DEFAULT (500).
+001660*- A CEILING LARGER THAN VCODE-TBL'S OWN OCCURS LIMIT (9999) IS
+001670*- CLAMPED TO 9999, SO CAPACITY CHECKS CAN NEVER PASS AN INDEX
+001680*- PAST THE TABLE'S ACTUAL PHYSICAL SIZE.
+001690   IF PVCODE-TBLMAX > ZERO
+001700     THEN
+001710       IF PVCODE-TBLMAX       > 9999
+001720         THEN
+001730           MOVE 9999            TO VCODE-TBL-MAX
+001740         ELSE
+001750           MOVE PVCODE-TBLMAX   TO VCODE-TBL-MAX
+001760       END-IF
+001770   END-IF.
+001780*- RESIDENT RULE-SET SLOTS (VCODE-SETS) ARE WORKING-STORAGE, SO
+001790*- THEY SURVIVE ACROSS CALLS WITHIN A RUN UNIT JUST LIKE VCODE-TBL
+001800*- DID BEFORE THIS INIT RESET IT. CLEAR THE SLOT COUNT HERE TOO,
+001810*- OR A CALLER THAT RE-INITS MORE THAN ONCE PER RUN (E.G.
+001820*- MULTI-FILE MODE) WOULD FIND S81-FINDSET MATCHING A REUSED
+001830*- PVCODE-SETID AGAINST A STALE SLOT FROM THE PRIOR INIT.
+001840   MOVE ZERO                TO VCODE-SET-CNT.
+001850*-
+001860   MOVE ZERO                TO PVCODE-COD.
+001870   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001880                            INTO PVCODE-MSG.
+001890 B00-EXIT.
+001900   EXIT.
+001910 C00-LOAD SECTION.
+001920*--------------------------------------------------------------
+001930*- F1RECORD(18バイト)を1行読み込み、VCODE-TBLの末尾に
+001940*- 追加する。書式は、RVCODE-PRMのコメント参照。
+001950*--------------------------------------------------------------
+001960 C00-010.
+001970   MOVE 'C00-010.'          TO WK000SECTION.
+001980*-
+001990*- DON'T GROW PAST THE CONFIGURED CEILING (VCODE-TBL-MAX).
+002000   IF VCODE-TBL-SZE NOT < VCODE-TBL-MAX
+002010     THEN
+002020       MOVE -2              TO PVCODE-COD
+002030       STRING WK000MYNAME SPACE ',ABNORMAL END.'
+002040                            INTO PVCODE-MSG
+002050       GO TO C00-EXIT
+002060   END-IF.
+002070   ADD 1                    TO VCODE-TBL-SZE.
+002080   MOVE PVCODE(1:5)         TO VCODE-OPR(VCODE-TBL-SZE).
+002090   MOVE PVCODE(7:1)         TO VCODE-OPT(VCODE-TBL-SZE).
+002100   MOVE ZERO                TO VCODE-ADR(VCODE-TBL-SZE).
+002110*-
+002120   EVALUATE VCODE-OPR(VCODE-TBL-SZE)
+002130   WHEN 'PUSHV'
+002140     MOVE SPACE             TO PMYMEM-PRM
+002150     MOVE 'SET_'            TO PMYMEM-FNC
+002160     MOVE PVCODE(8:11)      TO PMYMEM-VAL
+002170     MOVE 11                TO PMYMEM-VLL
+002180     CALL 'SUBMYMEM'     USING PMYMEM-PRM
+002190                               PMYMEM-VAL
+002200                               PMYMEM-MEM
+002210                               IN100
+002220                               IN200
+002230                               IN300
+002240                               IN400
+002250                               IN500
+002260                               OUT00
+002270     MOVE PMYMEM-VLI        TO VCODE-ADR(VCODE-TBL-SZE)
+002280   WHEN 'PUSHL'
+002290*-   THE LITERAL TEXT GOES STRAIGHT INTO THE LITERAL POOL HERE.
+002300*-   SUBMYMEM ISN'T INVOLVED UNTIL EXEC TIME (C15-PUSHL), WHEN
+002310*-   THE LITERAL ACTUALLY NEEDS AN ADDRESS TO PUT ON THE STACK.
+002320     MOVE PVCODE(8:11)      TO VCODE-LIT(VCODE-TBL-SZE)
+002330     MOVE 11                TO VCODE-LIT-LEN(VCODE-TBL-SZE)
+002340   WHEN 'JMP__'
+002350   WHEN 'JPNZ_'
+002360   WHEN 'JPZ__'
+002370   WHEN 'CALL_'
+002380   WHEN 'FOR__'
+002390     MOVE PVCODE(8:5)       TO VCODE-ADR(VCODE-TBL-SZE)
+002400   WHEN 'PUT__'
+002410*-   OPTIONAL OUTPUT TAG NAME, FOR TAGGED/MULTI-FIELD PUT.
+002420*-   SPACE (NOTHING IN COLUMN 8-12 OF THE ROW) MEANS "NO TAG",
+002430*-   SO THIS PUT__ STAYS ON THE ORIGINAL FLAT-POUT00 PATH.
+002440     MOVE PVCODE(8:5)       TO VCODE-RSV(VCODE-TBL-SZE)
+002450   WHEN 'PUTN_'
+002460*-   NUMERIC-EDITED PUT. COLUMN 8 OF THE ROW IS THE EDIT-PATTERN
+002470*-   SELECTOR (VCODE-FMT), COLUMNS 9-13 ARE THE SAME OPTIONAL
+002480*-   OUTPUT TAG NAME AS PUT__ (ONE BYTE FURTHER RIGHT).
+002490     MOVE PVCODE(8:1)       TO VCODE-FMT(VCODE-TBL-SZE)
+002500     MOVE PVCODE(9:5)       TO VCODE-RSV(VCODE-TBL-SZE)
+002510   END-EVALUATE.
+002520*-
+002530   MOVE ZERO                TO PVCODE-COD.
+002540   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002550                            INTO PVCODE-MSG.
+002560 C00-EXIT.
+002570   EXIT.
+002580 C01-MLOAD SECTION.
+002590*--------------------------------------------------------------
+002600*- SAME AS C00-LOAD, BUT APPENDS THE ROW TO A NAMED RESIDENT
+002610*- RULE-SET SLOT (VCODE-SETS, KEYED BY PVCODE-SETID) INSTEAD OF
+002620*- THE ACTIVE VCODE-TBL, SO SEVERAL RULE-SETS CAN STAY LOADED AT
+002630*- ONCE. THE SLOT IS CREATED ON ITS FIRST ROW IF NOT ALREADY
+002640*- PRESENT.
+002650*--------------------------------------------------------------
+002660 C01-010.
+002670   MOVE 'C01-010.'          TO WK000SECTION.
+002680   PERFORM S81-FINDSET.
+002690   IF WKC01-IDX              = ZERO
+002700     THEN
+002710*-     NOT SEEN YET: CLAIM A NEW SLOT, IF THERE'S ROOM.
+002720       IF VCODE-SET-CNT NOT < VCODE-SET-MAX
+002730         THEN
+002740           MOVE -2          TO PVCODE-COD
+002750           STRING WK000MYNAME SPACE ',ABNORMAL END.'
+002760                            INTO PVCODE-MSG
+002770           GO TO C01-EXIT
+002780       END-IF
+002790       ADD 1                TO VCODE-SET-CNT
+002800       MOVE VCODE-SET-CNT   TO WKC01-IDX
+002810       MOVE PVCODE-SETID    TO VCODE-SET-ID(WKC01-IDX)
+002820       MOVE ZERO            TO VCODE-SET-PC(WKC01-IDX)
+002830       MOVE ZERO            TO VCODE-SET-SZE(WKC01-IDX)
+002840   END-IF.
+002850*- DON'T GROW PAST THE SAME PER-TABLE CEILING C00-LOAD USES.
+002860   IF VCODE-SET-SZE(WKC01-IDX) NOT < VCODE-TBL-MAX
+002870     THEN
+002880       MOVE -2              TO PVCODE-COD
+002890       STRING WK000MYNAME SPACE ',ABNORMAL END.'
+002900                            INTO PVCODE-MSG
+002910       GO TO C01-EXIT
+002920   END-IF.
+002930   ADD 1                    TO VCODE-SET-SZE(WKC01-IDX).
+002940   MOVE PVCODE(1:5)
+002950     TO VCODE-SET-OPR(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX)).
+002960   MOVE PVCODE(7:1)
+002970     TO VCODE-SET-OPT(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX)).
+002980   MOVE ZERO
+002990     TO VCODE-SET-ADR(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX)).
+003000*-
+003010   EVALUATE VCODE-SET-OPR(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003020   WHEN 'PUSHV'
+003030     MOVE SPACE             TO PMYMEM-PRM
+003040     MOVE 'SET_'            TO PMYMEM-FNC
+003050     MOVE PVCODE(8:11)      TO PMYMEM-VAL
+003060     MOVE 11                TO PMYMEM-VLL
+003070     CALL 'SUBMYMEM'     USING PMYMEM-PRM
+003080                               PMYMEM-VAL
+003090                               PMYMEM-MEM
+003100                               IN100
+003110                               IN200
+003120                               IN300
+003130                               IN400
+003140                               IN500
+003150                               OUT00
+003160     MOVE PMYMEM-VLI
+003170       TO VCODE-SET-ADR(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003180   WHEN 'PUSHL'
+003190     MOVE PVCODE(8:11)
+003200       TO VCODE-SET-LIT(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003210     MOVE 11
+003220       TO VCODE-SET-LIT-LEN(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003230   WHEN 'JMP__'
+003240   WHEN 'JPNZ_'
+003250   WHEN 'JPZ__'
+003260   WHEN 'CALL_'
+003270   WHEN 'FOR__'
+003280     MOVE PVCODE(8:5)
+003290       TO VCODE-SET-ADR(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003300   WHEN 'PUT__'
+003310     MOVE PVCODE(8:5)
+003320       TO VCODE-SET-RSV(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003330   WHEN 'PUTN_'
+003340     MOVE PVCODE(8:1)
+003350       TO VCODE-SET-FMT(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003360     MOVE PVCODE(9:5)
+003370       TO VCODE-SET-RSV(WKC01-IDX, VCODE-SET-SZE(WKC01-IDX))
+003380   END-EVALUATE.
+003390*-
+003400   MOVE ZERO                TO PVCODE-COD.
+003410   STRING WK000MYNAME SPACE ',NORMAL END.  '
+003420                            INTO PVCODE-MSG.
+003430 C01-EXIT.
+003440   EXIT.
+003450 C02-SETUSE SECTION.
+003460*--------------------------------------------------------------
+003470*- ACTIVATE A RESIDENT RULE-SET: COPY ITS ROWS INTO THE ACTIVE
+003480*- VCODE-TBL/VCODE-PC (AN IN-MEMORY COPY, NOT A RE-READ OF THE
+003490*- RULE-TABLE FILE) AND RESET THE STACK SO A PRIOR EXEC'S
+003500*- LEFTOVER RESULT NEVER BLEEDS INTO THE NEXT ONE. THE SUBMYMEM
+003510*- POOL IS DELIBERATELY LEFT ALONE, SINCE EVERY RESIDENT SET'S
+003520*- PUSHV ADDRESSES POINT INTO THAT SAME SHARED POOL.
+003530*--------------------------------------------------------------
+003540 C02-010.
+003550   MOVE 'C02-010.'          TO WK000SECTION.
+003560   PERFORM S81-FINDSET.
+003570   IF WKC01-IDX              = ZERO
+003580     THEN
+003590       MOVE -4              TO PVCODE-COD
+003600       STRING WK000MYNAME SPACE ',ABNORMAL END. SETID NOT FOUND.'
+003610                            INTO PVCODE-MSG
+003620       GO TO C02-EXIT
+003630   END-IF.
+003640   MOVE VCODE-SET-SZE(WKC01-IDX) TO VCODE-TBL-SZE.
+003650   MOVE VCODE-SET-PC(WKC01-IDX)  TO VCODE-PC.
+003660   PERFORM VARYING WKC01-I FROM 1 BY 1
+003670   UNTIL WKC01-I > VCODE-TBL-SZE
+003680     MOVE VCODE-SET-OPR(WKC01-IDX, WKC01-I) TO VCODE-OPR(WKC01-I)
+003690     MOVE VCODE-SET-ADR(WKC01-IDX, WKC01-I) TO VCODE-ADR(WKC01-I)
+003700     MOVE VCODE-SET-OPT(WKC01-IDX, WKC01-I) TO VCODE-OPT(WKC01-I)
+003710     MOVE VCODE-SET-FMT(WKC01-IDX, WKC01-I) TO VCODE-FMT(WKC01-I)
+003720     MOVE VCODE-SET-RSV(WKC01-IDX, WKC01-I) TO VCODE-RSV(WKC01-I)
+003730     MOVE VCODE-SET-LIT(WKC01-IDX, WKC01-I) TO VCODE-LIT(WKC01-I)
+003740     MOVE VCODE-SET-LIT-LEN(WKC01-IDX, WKC01-I)
+003750                                  TO VCODE-LIT-LEN(WKC01-I)
+003760   END-PERFORM.
+003770*-
+003780   MOVE SPACE               TO PSTACK-PRM.
+003790   MOVE 'INIT'              TO PSTACK-FNC.
+003800   MOVE 5000                TO PSTACK-MEM-SZE.
+003810   CALL 'SUBSTACK'       USING PSTACK-PRM
+003820                               PSTACK-VAL
+003830                               PSTACK-CTR
+003840                               PSTACK-MEM.
+003850  IF PSTACK-COD            NOT = ZERO
+003860   THEN
+003870     MOVE -5              TO PVCODE-COD
+003880     STRING WK000MYNAME SPACE ',ABNORMAL END.'
+003890                          INTO PVCODE-MSG
+003900     GO TO C02-EXIT
+003910  END-IF.
+003920*-
+003930   MOVE ZERO                TO PVCODE-COD.
+003940   STRING WK000MYNAME SPACE ',NORMAL END.  '
+003950                            INTO PVCODE-MSG.
+003960 C02-EXIT.
+003970   EXIT.
+003980 D00-EXEC SECTION.
+003990*--------------------------------------------------------------
+004000*- ロード済みのVCODE-TBLをALUモジュールに渡して実行する。
+004010*--------------------------------------------------------------
+004020 D00-010.
+004030   MOVE 'D00-010.'          TO WK000SECTION.
+004040*-
+004050   CALL 'SUBMYALU'       USING PVCODE-PRM
+004060                               PSTACK-PRM
+004070                               PSTACK-VAL
+004080                               PSTACK-CTR
+004090                               PSTACK-MEM
+004100                               PMYMEM-PRM
+004110                               PMYMEM-VAL
+004120                               PMYMEM-MEM
+004130                               PVCODEAREA
+004140                               IN100
+004150                               IN200
+004160                               IN300
+004170                               IN400
+004180                               IN500
+004190                               OUT00.
+004200 D00-EXIT.
+004210   EXIT.
+004220 E00-DUMP SECTION.
+004230*--------------------------------------------------------------
+004240*- VCODE-TBLの内容を先頭から順にDISPLAYする。ロードした
+004250*- ルールテーブルの内容を確認するためのデバッグ機能。
+004260*--------------------------------------------------------------
+004270 E00-010.
+004280   MOVE 'E00-010.'          TO WK000SECTION.
+004290*-
+004300   DISPLAY 'VCODE-TBL-SZE:(' VCODE-TBL-SZE ')'.
+004310   PERFORM VARYING WKB00I FROM 1 BY 1
+004320   UNTIL WKB00I > VCODE-TBL-SZE
+004330     DISPLAY 'PC:(' WKB00I ')'
+004340             ' OPR:(' VCODE-OPR(WKB00I) ')'
+004350             ' OPT:(' VCODE-OPT(WKB00I) ')'
+004360             ' ADR:(' VCODE-ADR(WKB00I) ')'
+004370   END-PERFORM.
+004380*-
+004390*- メモリ突合レポート。PMYMEM-MEM-SZEをABENDで超えるまで何も
+004400*- 分からないのでは、月末ボリュームでABENDしてから初めて気付く
+004410*- ことになる。ここでハイウォーターマークと容量を突合し、
+004420*- 使用率が高ければ事前に増枠を検討できるようにする。
+004430   MOVE SPACE               TO PMYMEM-PRM.
+004440   MOVE 'STAT'              TO PMYMEM-FNC.
+004450   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+004460                               PMYMEM-VAL
+004470                               PMYMEM-MEM
+004480                               IN100
+004490                               IN200
+004500                               IN300
+004510                               IN400
+004520                               IN500
+004530                               OUT00.
+004540   MOVE PMYMEM-VLL          TO WKE00-USED.
+004550   MOVE PMYMEM-VLI          TO WKE00-HWM.
+004560   COMPUTE WKE00-PCT = WKE00-HWM * 100 / WKB00-MEMSZE.
+004570   DISPLAY 'MEMORY RECONCILIATION: CAPACITY=' WKB00-MEMSZE
+004580           ' USED=' WKE00-USED ' HWM=' WKE00-HWM
+004590           ' HWM-PCT=' WKE00-PCT '%'.
+004600   IF WKE00-PCT             NOT < 90
+004610     THEN
+004620       DISPLAY 'SUBVCODE:WARNING, MEMORY POOL NEAR EXHAUSTION. '
+004630               'HWM-PCT=' WKE00-PCT
+004640               '%. CONSIDER RAISING PMYMEM-MEM-SZE.'
+004650   END-IF.
+004660*-
+004670   MOVE ZERO                TO PVCODE-COD.
+004680   STRING WK000MYNAME SPACE ',NORMAL END.  '
+004690                            INTO PVCODE-MSG.
+004700 E00-EXIT.
+004710   EXIT.
+004720 F00-VALIDATE SECTION.
+004730*--------------------------------------------------------------
+004740*- ロード済みVCODE-TBLの各行を検査するだけで、実行(EXEC)は
+004750*- 行わない。VCODE-OPRが既知命令か、ジャンプ系命令/PUSHVの
+004760*- VCODE-ADRが妥当な範囲かを確認し、問題があればPVCODE-VLD-TBL
+004770*- に積む。ルールテーブルを投入する前の自己診断用。
+004780*--------------------------------------------------------------
+004790 F00-010.
+004800   MOVE 'F00-010.'          TO WK000SECTION.
+004810   MOVE ZERO                TO PVCODE-VLD-CNT.
+004820   PERFORM VARYING WKB00I FROM 1 BY 1
+004830   UNTIL WKB00I > VCODE-TBL-SZE
+004840     EVALUATE VCODE-OPR(WKB00I)
+004850     WHEN 'JMP__' WHEN 'JPNZ_' WHEN 'JPZ__' WHEN 'CALL_'
+004860     WHEN 'FOR__'
+004870       IF VCODE-ADR(WKB00I) < 1
+004880       OR VCODE-ADR(WKB00I) > VCODE-TBL-SZE
+004890         THEN
+004900           MOVE 'JUMP TARGET OUT OF RANGE' TO WKF00-REASON
+004910           PERFORM F10-ADD-PROBLEM
+004920       END-IF
+004930     WHEN 'PUSHV'
+004940       IF VCODE-ADR(WKB00I) = ZERO
+004950         THEN
+004960           MOVE 'PUSHV ADDRESS NOT SET' TO WKF00-REASON
+004970           PERFORM F10-ADD-PROBLEM
+004980       END-IF
+004990     WHEN 'PUSHL' WHEN 'ADD__' WHEN 'SUB__' WHEN 'MUL__'
+005000     WHEN 'DIV__' WHEN 'CONCT' WHEN 'SUBST' WHEN 'UPPER'
+005010     WHEN 'LOWER' WHEN 'TRIM_' WHEN 'LT___' WHEN 'LE___'
+005020     WHEN 'GT___' WHEN 'GE___' WHEN 'EQ___' WHEN 'NOTEQ'
+005030     WHEN 'IN___' WHEN 'ISBLK' WHEN 'LIKE_' WHEN 'BTWN_'
+005040     WHEN 'BTWNX' WHEN 'NOTIN' WHEN 'NOT__' WHEN 'AND__'
+005050     WHEN 'OR___' WHEN 'RET__' WHEN 'PUT__' WHEN 'PUTN_'
+005060       CONTINUE
+005070     WHEN OTHER
+005080       MOVE 'UNKNOWN OPCODE'   TO WKF00-REASON
+005090       PERFORM F10-ADD-PROBLEM
+005100     END-EVALUATE
+005110   END-PERFORM.
+005120   IF PVCODE-VLD-CNT         > ZERO
+005130     THEN
+005140       MOVE 2                 TO PVCODE-COD
+005150       STRING WK000MYNAME SPACE ',VALIDATION FOUND PROBLEMS.'
+005160                             INTO PVCODE-MSG
+005170     ELSE
+005180       MOVE ZERO              TO PVCODE-COD
+005190       STRING WK000MYNAME SPACE ',NORMAL END.  '
+005200                             INTO PVCODE-MSG
+005210   END-IF.
+005220 F00-EXIT.
+005230   EXIT.
+005240 F10-ADD-PROBLEM SECTION.
+005250*--------------------------------------------------------------
+005260*- WKB00I行目・WKF00-REASONの内容を1件、PVCODE-VLD-TBLに積む。
+005270*- EXPLAIN用PVCODE-TRACE-TBLと同じ20件上限。21件目以降は黙って
+005280*- 積まない(件数はPVCODE-VLD-CNT、上限に達したかはPVCODE-VLD-CNT
+005290*- =20で判断できる)。
+005300*--------------------------------------------------------------
+005310 F10-010.
+005320   MOVE 'F10-010.'          TO WK000SECTION.
+005330   IF PVCODE-VLD-CNT         NOT < 20
+005340     THEN
+005350       GO TO F10-EXIT
+005360   END-IF.
+005370   ADD 1                    TO PVCODE-VLD-CNT.
+005380   STRING 'PC=' WKB00I
+005390          ' OPR=' VCODE-OPR(WKB00I)
+005400          ' ' WKF00-REASON
+005410                            INTO PVCODE-VLD-LINE(PVCODE-VLD-CNT).
+005420 F10-EXIT.
+005430   EXIT.
+005440  S81-FINDSET SECTION.
+005450*--------------------------------------------------------------
+005460*- PVCODE-SETIDを常駐ルールセット保管庫(VCODE-SETS)から検索し、
+005470*- 見つかった位置をWKC01-IDXにセットする(見つからなければ
+005480*- ZERO)。C01-MLOAD(新規スロット確保の要否判定)とC02-SETUSE
+005490*- (アクティブ化対象の特定)の両方から共通で使う。
+005500*--------------------------------------------------------------
+005510  S81-010.
+005520    MOVE 'S81-010.'          TO WK000SECTION.
+005530    MOVE ZERO                TO WKC01-IDX.
+005540    PERFORM VARYING WKC01-I FROM 1 BY 1
+005550    UNTIL WKC01-I > VCODE-SET-CNT
+005560      IF VCODE-SET-ID(WKC01-I) = PVCODE-SETID
+005570        THEN
+005580          MOVE WKC01-I         TO WKC01-IDX
+005590      END-IF
+005600    END-PERFORM.
+005610  S81-EXIT.
+005620    EXIT.
+005630 S00-INIT SECTION.
+005640*--------------------------------------------------------------
+005650*- 初期化。
+005660*--------------------------------------------------------------
+005670 S00-010.
+005680   MOVE 'S00-010.'          TO WK000SECTION.
+005690   MOVE -1                  TO PVCODE-COD.
+005700   STRING WK000MYNAME SPACE ',ABNORMAL END.'
+005710                            INTO PVCODE-MSG.
+005720 S00-EXIT.
+005730   EXIT.
