@@ -0,0 +1,433 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.   SUBHASH.
+000030 ENVIRONMENT    DIVISION.
+000040 CONFIGURATION  SECTION.
+000050 DATA DIVISION.
+000060 WORKING-STORAGE SECTION.
+000070*--------------------------------------------------------------
+000080*- ABEND時の手がかり用。
+000090*--------------------------------------------------------------
+000091   COPY   RRETCODE.
+000100 01       WK000             SYNC.
+000110   03     WK000MYNAME.
+000120     05   FILLER            PIC X(11) VALUE 'PROGRAM-ID:'.
+000130     05   FILLER            PIC X(8)  VALUE 'SUBHASH'.
+000140     05   WK000SECTION      PIC X(8).
+000150*--------------------------------------------------------------
+000160*- WORK
+000170*--------------------------------------------------------------
+000180 01       WK                SYNC.
+000190   03     WKI               PIC 9(4) COMP.
+000200   03     WKNODE            PIC 9(5) COMP.
+000210   03     WKPREV            PIC 9(5) COMP.
+000220   03     WKFOUND           PIC 9(1).
+000230   03     WKKLEN            PIC 9(2) COMP.
+000240   03     WKCMPKEY          PIC X(50).
+000250   03     WKCMPVAL          PIC X(100).
+000251   03     WKNEWSZE          PIC 9(4) COMP.
+000260*--------------------------------------------------------------
+000270*- キーのハッシュ値計算ワーク。
+000280*- 先頭PHASH-HASH-LEN文字(既定10文字、INIT時のPHASH-HLENで変更
+000290*- 可。KEYの最大長50まで広げられる)だけで計算する
+000300*- (衝突はG00-GET-HASH-VALのコメント参照。全文字を計算対象に
+000305*- すると長いキーで時間がかかるため)。
+000310*--------------------------------------------------------------
+000320 01       WKHASH            SYNC.
+000330   03     WKHASH-VAL        PIC 9(8) BINARY.
+000340   03     WKHASH-CHRIDX     PIC 9(2) BINARY.
+000350   03     WKHASH-CHR.
+000360     05   WKHASH-CHRVAL     PIC 9(2) BINARY.
+000370   03     WKHASH-STR        PIC X(50).
+000390*--------------------------------------------------------------
+000400*- バケットINDEX計算ワーク。
+000410*--------------------------------------------------------------
+000420 01       WKBKT             SYNC.
+000430   03     WKBKT-IDX         PIC 9(4) COMP.
+000440   03     WKBKT-DMY         PIC 9(4) COMP.
+000450 LINKAGE SECTION.
+000460*--------------------------------------------------------------
+000470*- ハッシュパラメータ引数。
+000480*--------------------------------------------------------------
+000490 01       PHASH-PRM.
+000500   COPY   RHASH-PRM.
+000510*--------------------------------------------------------------
+000520*- 値受渡引数。
+000530*- I:VALの値をVLLの長さ分PUT_する。
+000540*- O:GET_した値をVLLの長さ分VALにセットする。
+000550*- "X(1)"は、ちょっとトリッキーですが、呼び出し側で、十分な
+000560*- 領域を取っている前提。
+000570*--------------------------------------------------------------
+000580 01       PHASH-VAL.
+000590   03     FILLER            PIC X(1).
+000600*--------------------------------------------------------------
+000610*- ハッシュコントロールエリア(バケット配列・ノードチェーン)。
+000620*- 呼び出し側のWORKING-STORAGEに持たせることで、複数の独立した
+000630*- ハッシュ表を同時に扱える(SUBSTACKのPSTACK-CTRと同じ考え方)。
+000640*--------------------------------------------------------------
+000650 01       PHASH-CTR.
+000660   COPY   RHASH-CTR.
+000670*--------------------------------------------------------------
+000680*-
+000690*--------------------------------------------------------------
+000700 PROCEDURE DIVISION USING PHASH-PRM
+000710                          PHASH-VAL
+000720                          PHASH-CTR.
+000730 A00-MAIN SECTION.
+000740*--------------------------------------------------------------
+000750*-
+000760*--------------------------------------------------------------
+000770 A00-010.
+000780   MOVE 'A00-010.'          TO WK000SECTION.
+000790   PERFORM S00-INIT.
+000800   EVALUATE PHASH-FNC
+000810   WHEN 'INIT' PERFORM B00-INIT
+000820   WHEN 'PUT_' PERFORM C00-PUT
+000830   WHEN 'GET_' PERFORM D00-GET
+000840   WHEN 'DEL_' PERFORM E00-DEL
+000850   WHEN OTHER
+000860        MOVE 'A00-010.'     TO WK000SECTION
+000870        MOVE -3             TO PHASH-COD
+000880        STRING WK000MYNAME SPACE ',ABNORMAL END.'
+000890                            INTO PHASH-MSG
+000900   END-EVALUATE.
+000910 A00-EXIT.
+000920   MOVE ZERO TO RETURN-CODE.
+000930   GOBACK.
+000940 B00-INIT SECTION.
+000950*--------------------------------------------------------------
+000960*- CLEAR BUCKETS/NODES.
+000970*--------------------------------------------------------------
+000980 B00-010.
+000990   MOVE 'B00-010.'          TO WK000SECTION.
+001000*- バケット配列のサイズ。未指定(ゼロ)ならOCCURS上限を既定とする。
+001001*- OCCURS上限(503)を超える指定は、PHASH-BKTの実サイズに合わせて
+001002*- 503に切り詰める(さもないと添字がPHASH-BKTの実領域を越える)。
+001010   IF PHASH-BKT-SZE         = ZERO
+001020     THEN
+001030       MOVE 503             TO PHASH-BKT-ARYSZE
+001040     ELSE
+001041       IF PHASH-BKT-SZE       > 503
+001042         THEN
+001043           MOVE 503            TO PHASH-BKT-ARYSZE
+001044         ELSE
+001050           MOVE PHASH-BKT-SZE   TO PHASH-BKT-ARYSZE
+001051       END-IF
+001060   END-IF.
+001070   MOVE ZERO                TO PHASH-ND-CNT.
+001080   MOVE ZERO                TO PHASH-ND-FREE.
+001081   MOVE ZERO                TO PHASH-ACT-CNT.
+001082*- ハッシュ対象文字数。未指定(ゼロ)なら10文字を既定とする。
+001083   IF PHASH-HLEN            = ZERO
+001084     THEN
+001085       MOVE 10              TO PHASH-HASH-LEN
+001086     ELSE
+001087       MOVE PHASH-HLEN      TO PHASH-HASH-LEN
+001088   END-IF.
+001090   PERFORM VARYING WKI FROM 1 BY 1 UNTIL WKI > PHASH-BKT-ARYSZE
+001100     MOVE ZERO              TO PHASH-BKT(WKI)
+001110   END-PERFORM.
+001120 B00-EXIT.
+001130   MOVE ZERO                TO PHASH-COD.
+001140   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001150                            INTO PHASH-MSG.
+001160   EXIT.
+001170 C00-PUT SECTION.
+001180*--------------------------------------------------------------
+001190*- PUT KEY/VALUE(新規登録、既存キーなら値を上書き)。
+001200*--------------------------------------------------------------
+001210 C00-010.
+001220   MOVE 'C00-010.'          TO WK000SECTION.
+001230   PERFORM H00-GET-BUCKET-INDEX.
+001240   PERFORM F10-FINDCHAIN.
+001250   IF WKFOUND               = 1
+001260     THEN
+001270*- 既存キーが見つかったので、値だけ上書きする。
+001280       MOVE SPACE           TO WKCMPVAL
+001290       MOVE PHASH-VAL(1:PHASH-VLL)
+001300                            TO WKCMPVAL(1:PHASH-VLL)
+001310       MOVE WKCMPVAL        TO PHASH-ND-VAL(WKNODE)
+001320       MOVE PHASH-VLL       TO PHASH-ND-VLL(WKNODE)
+001330     ELSE
+001340*- フリーリストがあれば再利用、なければ新規ノードを確保する。
+001350       IF PHASH-ND-FREE     NOT = ZERO
+001360         THEN
+001370           MOVE PHASH-ND-FREE      TO WKNODE
+001380           MOVE PHASH-ND-NEXT(WKNODE) TO PHASH-ND-FREE
+001390         ELSE
+001400           IF PHASH-ND-CNT  >= 500
+001410             THEN
+001420*- ノードチェーン(RHASH-CTRのOCCURS上限)が一杯でＡＢＥＮＤ。
+001430               MOVE -2      TO PHASH-COD
+001440               STRING WK000MYNAME SPACE ',ABNORMAL END.'
+001450                            INTO PHASH-MSG
+001460               GO TO C00-EXIT
+001470           END-IF
+001480           ADD 1            TO PHASH-ND-CNT
+001490           MOVE PHASH-ND-CNT TO WKNODE
+001500       END-IF
+001510       MOVE SPACE           TO WKCMPKEY
+001520       MOVE PHASH-KEY(1:PHASH-KEY-LEN)
+001530                            TO WKCMPKEY(1:PHASH-KEY-LEN)
+001540       MOVE WKCMPKEY        TO PHASH-ND-KEY(WKNODE)
+001550       MOVE PHASH-KEY-LEN   TO PHASH-ND-KEY-LEN(WKNODE)
+001560       MOVE SPACE           TO WKCMPVAL
+001570       MOVE PHASH-VAL(1:PHASH-VLL)
+001580                            TO WKCMPVAL(1:PHASH-VLL)
+001590       MOVE WKCMPVAL        TO PHASH-ND-VAL(WKNODE)
+001600       MOVE PHASH-VLL       TO PHASH-ND-VLL(WKNODE)
+001610       MOVE 1               TO PHASH-ND-USED(WKNODE)
+001620*- 新規ノードはバケットの先頭に連結する(先頭挿入)。
+001630       MOVE PHASH-BKT(WKBKT-IDX) TO PHASH-ND-NEXT(WKNODE)
+001640       MOVE WKNODE          TO PHASH-BKT(WKBKT-IDX)
+001641       ADD 1                TO PHASH-ACT-CNT
+001642*- 負荷率(有効件数/バケット数)が1.0を超えたら拡張・再配置する。
+001643       IF PHASH-ACT-CNT     > PHASH-BKT-ARYSZE
+001644         THEN
+001645           PERFORM I00-REHASH
+001646       END-IF
+001650   END-IF.
+001660   MOVE ZERO                TO PHASH-COD.
+001670   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001680                            INTO PHASH-MSG.
+001690 C00-EXIT.
+001700   EXIT.
+001710 D00-GET SECTION.
+001720*--------------------------------------------------------------
+001730*- GET VALUE BY KEY。見つからない場合はPHASH-COD=1を返す
+001740*- (異常系のABENDではなく、呼び出し側が普通に判定する想定)。
+001750*--------------------------------------------------------------
+001760 D00-010.
+001770   MOVE 'D00-010.'          TO WK000SECTION.
+001780   PERFORM H00-GET-BUCKET-INDEX.
+001790   PERFORM F10-FINDCHAIN.
+001800   IF WKFOUND               = ZERO
+001810     THEN
+001820       MOVE SPACE           TO PHASH-VAL
+001830       MOVE ZERO            TO PHASH-VLL
+001840       MOVE 1               TO PHASH-COD
+001850       STRING WK000MYNAME SPACE ',NOT FOUND.    '
+001860                            INTO PHASH-MSG
+001870       GO TO D00-EXIT
+001880   END-IF.
+001890   MOVE PHASH-ND-VAL(WKNODE) TO WKCMPVAL.
+001900   MOVE PHASH-ND-VLL(WKNODE) TO PHASH-VLL.
+001910   MOVE SPACE               TO PHASH-VAL.
+001920   MOVE WKCMPVAL(1:PHASH-VLL)
+001930                            TO PHASH-VAL(1:PHASH-VLL).
+001940   MOVE ZERO                TO PHASH-COD.
+001950   STRING WK000MYNAME SPACE ',NORMAL END.  '
+001960                            INTO PHASH-MSG.
+001970 D00-EXIT.
+001980   EXIT.
+001990 E00-DEL SECTION.
+002000*--------------------------------------------------------------
+002010*- DELETE VALUE BY KEY。見つからない場合はPHASH-COD=1を返す。
+002020*--------------------------------------------------------------
+002030 E00-010.
+002040   MOVE 'E00-010.'          TO WK000SECTION.
+002050   PERFORM H00-GET-BUCKET-INDEX.
+002060   PERFORM F10-FINDCHAIN.
+002070   IF WKFOUND               = ZERO
+002080     THEN
+002090       MOVE 1               TO PHASH-COD
+002100       STRING WK000MYNAME SPACE ',NOT FOUND.    '
+002110                            INTO PHASH-MSG
+002120       GO TO E00-EXIT
+002130   END-IF.
+002140*- チェーンから外す。
+002150   IF WKPREV                = ZERO
+002160     THEN
+002170       MOVE PHASH-ND-NEXT(WKNODE) TO PHASH-BKT(WKBKT-IDX)
+002180     ELSE
+002190       MOVE PHASH-ND-NEXT(WKNODE) TO PHASH-ND-NEXT(WKPREV)
+002200   END-IF.
+002210*- ノードを解放し、フリーリストの先頭に戻す。
+002220   MOVE ZERO                TO PHASH-ND-USED(WKNODE).
+002230   MOVE SPACE               TO PHASH-ND-KEY(WKNODE).
+002240   MOVE ZERO                TO PHASH-ND-KEY-LEN(WKNODE).
+002250   MOVE SPACE               TO PHASH-ND-VAL(WKNODE).
+002260   MOVE ZERO                TO PHASH-ND-VLL(WKNODE).
+002270   MOVE PHASH-ND-FREE       TO PHASH-ND-NEXT(WKNODE).
+002280   MOVE WKNODE              TO PHASH-ND-FREE.
+002281   SUBTRACT 1               FROM PHASH-ACT-CNT.
+002290   MOVE ZERO                TO PHASH-COD.
+002300   STRING WK000MYNAME SPACE ',NORMAL END.  '
+002310                            INTO PHASH-MSG.
+002320 E00-EXIT.
+002330   EXIT.
+002340 F10-FINDCHAIN SECTION.
+002350*--------------------------------------------------------------
+002360*- WKBKT-IDXが指すバケットを先頭からたどり、PHASH-KEY(先頭
+002370*- PHASH-KEY-LEN文字)と一致するノードを探す。C00-PUT/D00-GET/
+002380*- E00-DELの共通処理。
+002390*-
+002400*- RETURN:
+002410*-   WKFOUND 1=見つかった 0=見つからない。
+002420*-   WKNODE  見つかったノード番号(見つからない場合はゼロ)。
+002430*-   WKPREV  見つかったノードの1つ前のノード番号
+002440*-           (チェーン先頭ならゼロ。E00-DELの連結外しで使う)。
+002450*--------------------------------------------------------------
+002460 F10-010.
+002470   MOVE 'F10-010.'          TO WK000SECTION.
+002480   MOVE ZERO                TO WKFOUND.
+002490   MOVE ZERO                TO WKPREV.
+002500   MOVE PHASH-BKT(WKBKT-IDX) TO WKNODE.
+002510   PERFORM UNTIL WKNODE = ZERO OR WKFOUND = 1
+002520     MOVE PHASH-ND-KEY(WKNODE) TO WKCMPKEY
+002530     IF PHASH-ND-USED(WKNODE) = 1
+002540        AND PHASH-ND-KEY-LEN(WKNODE) = PHASH-KEY-LEN
+002550        AND WKCMPKEY(1:PHASH-KEY-LEN) = PHASH-KEY(1:PHASH-KEY-LEN)
+002560       THEN
+002570         MOVE 1             TO WKFOUND
+002580       ELSE
+002590         MOVE WKNODE        TO WKPREV
+002600         MOVE PHASH-ND-NEXT(WKNODE) TO WKNODE
+002610     END-IF
+002620   END-PERFORM.
+002630 F10-EXIT.
+002640   EXIT.
+002650 G00-GET-HASH-VAL SECTION.
+002660*--------------------------------------------------------------
+002670*- キー(先頭PHASH-HASH-LEN文字)のハッシュ値を求める。
+002680*-
+002690*- PARAMETER:
+002700*-   WKHASH-STR PIC X(50)。
+002710*-     ハッシュ値計算対象の文字列。PHASH-HASH-LEN文字までしか
+002720*-     計算しない。
+002730*-
+002740*- RETURN:
+002750*-   WKHASH-VAL PIC 9(8) BINARY。
+002760*-     ハッシュ値。
+002770*-
+002780*-   全ての文字で計算すれば衝突は少なくなるが、長いキーだと
+002790*-   ハッシュ値の計算に時間がかかるので、1文字目からPHASH-
+002800*-   HASH-LEN文字目まででハッシュ値を計算する(INIT時のPHASH-
+002801*-   HLENで、短いコード向けの既定10文字から最大50文字まで
+002802*-   変更できる)。どうせ、この後のハッシュバケットの添字を
+002810*-   計算する時に「ハッシュ値 MOD バケット数 => バケット添字」
+002820*-   の計算をするので、この時に添字の衝突が起こるため。
+002840*--------------------------------------------------------------
+002850 G00-010.
+002860   MOVE 'G00-010.'          TO WK000SECTION.
+002870   MOVE ZERO                TO WKHASH-VAL.
+002880   PERFORM VARYING WKHASH-CHRIDX FROM 1 BY 1
+002890   UNTIL WKHASH-CHRIDX > PHASH-HASH-LEN
+002900     MOVE WKHASH-STR(WKHASH-CHRIDX:1) TO WKHASH-CHR
+002910     COMPUTE WKHASH-VAL = WKHASH-VAL * 31 + WKHASH-CHRVAL
+002920   END-PERFORM.
+002930 G00-EXIT.
+002940   EXIT.
+002950 H00-GET-BUCKET-INDEX SECTION.
+002960*--------------------------------------------------------------
+002970*- PHASH-KEYからハッシュバケットの添字(1起点)を求める。
+002980*-
+002990*- RETURN:
+003000*-   WKBKT-IDX PIC 9(4) COMP。1〜PHASH-BKT-ARYSZE。
+003010*--------------------------------------------------------------
+003020 H00-010.
+003030   MOVE 'H00-010.'          TO WK000SECTION.
+003040   MOVE SPACE               TO WKHASH-STR.
+003050   IF PHASH-KEY-LEN         > PHASH-HASH-LEN
+003060     THEN
+003070       MOVE PHASH-HASH-LEN  TO WKKLEN
+003080     ELSE
+003090       MOVE PHASH-KEY-LEN   TO WKKLEN
+003100   END-IF.
+003110   IF WKKLEN                > ZERO
+003120     THEN
+003130       MOVE PHASH-KEY(1:WKKLEN)
+003140                            TO WKHASH-STR(1:WKKLEN)
+003150   END-IF.
+003160   PERFORM G00-GET-HASH-VAL.
+003170   DIVIDE WKHASH-VAL BY PHASH-BKT-ARYSZE GIVING WKBKT-DMY
+003180     REMAINDER WKBKT-IDX.
+003190   ADD 1                    TO WKBKT-IDX.
+003200 H00-EXIT.
+003210   EXIT.
+003201 I00-REHASH SECTION.
+003202*--------------------------------------------------------------
+003203*- バケット配列を拡張し、使用中の全ノードを再配置する。
+003204*- C00-PUTから、PHASH-ACT-CNTがPHASH-BKT-ARYSZEを超えた時に
+003205*- 呼ばれる(負荷率1.0超)。
+003206*-
+003207*- 新しいサイズはPHASH-BKT-ARYSZEの倍(OCCURS上限503が上限)。
+003208*- 既に503ならこれ以上は拡張できないので、何もせず戻る
+003209*- (チェーンが長くなるだけで、503はRHASH-CTRのOCCURS上限による
+003210*- 固定の限界)。
+003211*-
+003212*- 個々のノードの新しいバケット添字は、そのノードが保持して
+003213*- いるキー自身から求める。H00-GET-BUCKET-INDEXはPHASH-KEY/
+003214*- PHASH-KEY-LEN(呼び出し側の入力引数)を直接見るので、ここでは
+003215*- 使わず、ノードのキーを渡せるJ00-BKT-FOR-NODEを使う
+003216*- (呼び出し側が見ているPHASH-KEYを再配置のために書き換えるのは
+003217*- 筋が悪いため)。
+003218*--------------------------------------------------------------
+003219 I00-010.
+003220   MOVE 'I00-010.'          TO WK000SECTION.
+003221   IF PHASH-BKT-ARYSZE      >= 503
+003222     THEN
+003223       GO TO I00-EXIT
+003224   END-IF.
+003225   COMPUTE WKNEWSZE = PHASH-BKT-ARYSZE * 2.
+003226   IF WKNEWSZE              > 503
+003227     THEN
+003228       MOVE 503             TO WKNEWSZE
+003229   END-IF.
+003230   MOVE WKNEWSZE            TO PHASH-BKT-ARYSZE.
+003231   PERFORM VARYING WKI FROM 1 BY 1 UNTIL WKI > PHASH-BKT-ARYSZE
+003232     MOVE ZERO              TO PHASH-BKT(WKI)
+003233   END-PERFORM.
+003234*- 使用中ノードを、新しいバケット配列に全て再連結する。
+003235   PERFORM VARYING WKNODE FROM 1 BY 1 UNTIL WKNODE > PHASH-ND-CNT
+003236     IF PHASH-ND-USED(WKNODE) = 1
+003237       THEN
+003238         MOVE PHASH-ND-KEY(WKNODE) TO WKCMPKEY
+003239         MOVE PHASH-ND-KEY-LEN(WKNODE) TO WKKLEN
+003240         PERFORM J00-BKT-FOR-NODE
+003241         MOVE PHASH-BKT(WKBKT-IDX) TO PHASH-ND-NEXT(WKNODE)
+003242         MOVE WKNODE          TO PHASH-BKT(WKBKT-IDX)
+003243     END-IF
+003244   END-PERFORM.
+003245 I00-EXIT.
+003246   EXIT.
+003247 J00-BKT-FOR-NODE SECTION.
+003248*--------------------------------------------------------------
+003249*- WKCMPKEY(先頭WKKLEN文字)からハッシュバケットの添字(1起点)を
+003250*- 求める。I00-REHASHが、ノード自身のキーから再配置先を求める
+003251*- ために使う(H00-GET-BUCKET-INDEXのPHASH-KEY版と同じ処理)。
+003252*-
+003253*- PARAMETER:
+003254*-   WKCMPKEY PIC X(50)、WKKLEN PIC 9(2) COMP。
+003255*-
+003256*- RETURN:
+003257*-   WKBKT-IDX PIC 9(4) COMP。1〜PHASH-BKT-ARYSZE。
+003258*--------------------------------------------------------------
+003259 J00-010.
+003260   MOVE 'J00-010.'          TO WK000SECTION.
+003261   MOVE SPACE               TO WKHASH-STR.
+003262   IF WKKLEN                > PHASH-HASH-LEN
+003263     THEN
+003264       MOVE PHASH-HASH-LEN  TO WKKLEN
+003265   END-IF.
+003266   IF WKKLEN                > ZERO
+003267     THEN
+003268       MOVE WKCMPKEY(1:WKKLEN)
+003269                            TO WKHASH-STR(1:WKKLEN)
+003269   END-IF.
+003270   PERFORM G00-GET-HASH-VAL.
+003271   DIVIDE WKHASH-VAL BY PHASH-BKT-ARYSZE GIVING WKBKT-DMY
+003272     REMAINDER WKBKT-IDX.
+003273   ADD 1                    TO WKBKT-IDX.
+003274 J00-EXIT.
+003275   EXIT.
+003220 S00-INIT SECTION.
+003230*--------------------------------------------------------------
+003240*- 初期化。
+003250*--------------------------------------------------------------
+003260 S00-010.
+003270   MOVE 'S00-010.'          TO WK000SECTION.
+003280   MOVE -1                  TO PHASH-COD.
+003290   STRING WK000MYNAME SPACE ',ABNORMAL END.'
+003300                            INTO PHASH-MSG.
+003310 S00-EXIT.
+003320   EXIT.
