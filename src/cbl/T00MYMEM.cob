@@ -8,145 +8,250 @@
 000080*--------------------------------------------------------------
 000090 01       WK                SYNC.
 000100   03     WKI               PIC 9(5).
-000220*--------------------------------------------------------------
-000230*- メモリパラメータ引数。
-000320*--------------------------------------------------------------
-000140 01       PMYMEM-PRM        SYNC.
-000340   COPY   RMYMEM-PRM.
+000110*--------------------------------------------------------------
+000120*- PASS/FAIL判定用カウンター・期待値ワーク。
+000130*--------------------------------------------------------------
+000140 01       WKCHK              SYNC.
+000150   03     WK-CASENO         PIC 9(3) VALUE ZERO.
+000160   03     WK-PASS           PIC 9(3) VALUE ZERO.
+000170   03     WK-FAIL           PIC 9(3) VALUE ZERO.
+000180   03     WK-CASENAME       PIC X(40).
+000190   03     WK-EXP            PIC X(100).
+000200   03     WK-EXPLEN         PIC 9(3).
+000210*--------------------------------------------------------------
+000220*- メモリパラメータ引数。
+000230*--------------------------------------------------------------
+000240 01       PMYMEM-PRM        SYNC.
+000250   COPY   RMYMEM-PRM.
+000260*--------------------------------------------------------------
+000270*- 値受渡引数。
+000280*- I:VALの値をVLLの長さ分メモリにセット。
+000290*- O:メモリの値をVLLの長さ分VALにセット。
+000300*--------------------------------------------------------------
+000310 01       PMYMEM-VAL        SYNC.
+000320   03     FILLER            PIC X(100).
+000330*--------------------------------------------------------------
+000340*- メモリエリア。
+000350*- MEM:メモリ領域。
+000360*--------------------------------------------------------------
+000370 01       PMYMEM-MEM        SYNC.
+000380   03     FILLER            PIC X(100).
+000390*--------------------------------------------------------------
+000400*- IN1
 000410*--------------------------------------------------------------
-000420*- 値受渡引数。
-000430*- I:VALの値をVLLの長さ分メモリにセット。
-000440*- O:メモリの値をVLLの長さ分VALにセット。
+000420 01       PIN100.
+000430   03     FILLER            PIC X(10) VALUE '1234567890'.
+000440   03     FILLER            PIC X(90).
+000450*--------------------------------------------------------------
+000460*- IN2
 000470*--------------------------------------------------------------
-000220 01       PMYMEM-VAL        SYNC.
-000230   03     FILLER            PIC X(100).
-000260*--------------------------------------------------------------
-000261*- メモリエリア。
-000262*- MEM:メモリ領域。
-000265*--------------------------------------------------------------
-000266 01       PMYMEM-MEM        SYNC.
-000270   03     FILLER            PIC X(100).
-000280*--------------------------------------------------------------
-000281*- IN1
-000282*--------------------------------------------------------------
-000283 01       PIN100.
-000284   03     FILLER            PIC X(10) VALUE '1234567890'.
-000285   03     FILLER            PIC X(90).
-000286*--------------------------------------------------------------
-000287*- IN2
-000288*--------------------------------------------------------------
-000289 01       PIN200.
-000290   03     FILLER            PIC X(100).
-000291*--------------------------------------------------------------
-000292*- IN3
-000293*--------------------------------------------------------------
-000294 01       PIN300.
-000295   03     FILLER            PIC X(100).
-000296*--------------------------------------------------------------
-000297*- OUT
-000298*--------------------------------------------------------------
-000299 01       POUT00.
-000300   03     FILLER            PIC X(100).
-000301 PROCEDURE DIVISION.   
-000302 A00-MAIN SECTION.
-000303*--------------------------------------------------------------
-000310*-
-000320*--------------------------------------------------------------
-000330 A00-010.
-000340   MOVE SPACE               TO PMYMEM-PRM.
-000350   MOVE 'INIT'              TO PMYMEM-FNC.
-000360   MOVE 100                 TO PMYMEM-MEM-SZE.
-000370   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000380                               PMYMEM-VAL
-000400                               PMYMEM-MEM
-000401                               PIN100
-000402                               PIN200
-000403                               PIN300
-000404                               POUT00.
-000410   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-000411*-- 
-000420   MOVE SPACE               TO PMYMEM-PRM.
-000430   MOVE 'SET_'              TO PMYMEM-FNC.
-000440   MOVE 'LABC'              TO PMYMEM-VAL.
-000450   MOVE 4                   TO PMYMEM-VLL.
-000460   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000470                               PMYMEM-VAL
-000500                               PMYMEM-MEM
-000501                               PIN100
-000502                               PIN200
-000503                               PIN300
-000504                               POUT00.
-000505   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
-000510   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
-000530   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
-000531   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-000540*--
-000550   MOVE SPACE               TO PMYMEM-PRM.
-000560   MOVE 'SET_'              TO PMYMEM-FNC.
-000570   MOVE 'LDEF'              TO PMYMEM-VAL.
-000580   MOVE 4                   TO PMYMEM-VLL.
-000590   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000600                               PMYMEM-VAL
-000630                               PMYMEM-MEM
-000631                               PIN100
-000632                               PIN200
-000633                               PIN300
-000634                               POUT00.
-000635   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
-000640   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
-000660   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
-000670   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-000671*--
-000680   MOVE PMYMEM-VLI          TO WKI.
-000690   MOVE SPACE               TO PMYMEM-PRM.
-000700   MOVE 'GET_'              TO PMYMEM-FNC.
-000710   MOVE WKI                 TO PMYMEM-VLI.
-000720   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000730                               PMYMEM-VAL
-000760                               PMYMEM-MEM
-000761                               PIN100
-000762                               PIN200
-000763                               PIN300
-000764                               POUT00.
-000765   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
-000770   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
-000790   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
-000800   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-000801*--
-000802*-- PIN100の5桁目から2桁というアドレス情報をセット
-000810   MOVE SPACE               TO PMYMEM-PRM.
-000820   MOVE 'SET_'              TO PMYMEM-FNC.
-000830   MOVE '10000500002'          TO PMYMEM-VAL.
-000840   MOVE 11                   TO PMYMEM-VLL.
-000850   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000860                               PMYMEM-VAL
-000890                               PMYMEM-MEM
-000891                               PIN100
-000892                               PIN200
-000893                               PIN300
-000894                               POUT00.
-000895   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
-000900   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
-000920   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
-000930   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-000931*--
-000932*-- PIN100の5桁目から2桁をGETする。
-000940   MOVE PMYMEM-VLI          TO WKI.
-000950   MOVE SPACE               TO PMYMEM-PRM.
-000960   MOVE 'GET_'              TO PMYMEM-FNC.
-000970   MOVE WKI                 TO PMYMEM-VLI.
-000980   CALL 'SUBMYMEM'       USING PMYMEM-PRM
-000990                               PMYMEM-VAL
-001020                               PMYMEM-MEM
-001021                               PIN100
-001022                               PIN200
-001023                               PIN300
-001024                               POUT00.
-001025   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
-001030   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+000480 01       PIN200.
+000490   03     FILLER            PIC X(100).
+000500*--------------------------------------------------------------
+000510*- IN3
+000520*--------------------------------------------------------------
+000530 01       PIN300.
+000540   03     FILLER            PIC X(100).
+000550*--------------------------------------------------------------
+000560*- IN4
+000570*--------------------------------------------------------------
+000580 01       PIN400.
+000590   03     FILLER            PIC X(100).
+000600*--------------------------------------------------------------
+000610*- IN5
+000620*--------------------------------------------------------------
+000630 01       PIN500.
+000640   03     FILLER            PIC X(100).
+000650*--------------------------------------------------------------
+000660*- OUT
+000670*--------------------------------------------------------------
+000680 01       POUT00.
+000690   03     FILLER            PIC X(100).
+000700 PROCEDURE DIVISION.   
+000710 A00-MAIN SECTION.
+000720*--------------------------------------------------------------
+000730*-
+000740*--------------------------------------------------------------
+000750 A00-010.
+000760   MOVE SPACE               TO PMYMEM-PRM.
+000770   MOVE 'INIT'              TO PMYMEM-FNC.
+000780   MOVE 100                 TO PMYMEM-MEM-SZE.
+000790   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+000800                               PMYMEM-VAL
+000810                               PMYMEM-MEM
+000820                               PIN100
+000830                               PIN200
+000840                               PIN300
+000850                               PIN400
+000860                               PIN500
+000870                               POUT00.
+000880   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+000890*-- 
+000900   MOVE SPACE               TO PMYMEM-PRM.
+000910   MOVE 'SET_'              TO PMYMEM-FNC.
+000920   MOVE 'LABC'              TO PMYMEM-VAL.
+000930   MOVE 4                   TO PMYMEM-VLL.
+000940   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+000950                               PMYMEM-VAL
+000960                               PMYMEM-MEM
+000970                               PIN100
+000980                               PIN200
+000990                               PIN300
+001000                               PIN400
+001010                               PIN500
+001020                               POUT00.
+001030   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+001040   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
 001050   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
 001060   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
-001061 A00-EXIT.
-001070   MOVE ZERO TO RETURN-CODE.
-001080   GOBACK.
-001090
+001070*-- このLABCをGET_し直して、丸め込まれずに取れているか確認する。
+001080   MOVE PMYMEM-VLI          TO WKI.
+001090   MOVE SPACE               TO PMYMEM-PRM.
+001100   MOVE 'GET_'              TO PMYMEM-FNC.
+001110   MOVE WKI                 TO PMYMEM-VLI.
+001120   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+001130                               PMYMEM-VAL
+001140                               PMYMEM-MEM
+001150                               PIN100
+001160                               PIN200
+001170                               PIN300
+001180                               PIN400
+001190                               PIN500
+001200                               POUT00.
+001210   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+001220   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+001230   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+001240*-- GET_した値が、LABC(先頭の'L'は除く)になっているかを確認する。
+001250   MOVE 'GET_ LABC (L-prefix literal strip)'
+001260                            TO WK-CASENAME.
+001270   MOVE 'ABC'               TO WK-EXP.
+001280   MOVE 3                   TO WK-EXPLEN.
+001290   PERFORM Z90-CHECK.
+001300*--
+001310   MOVE SPACE               TO PMYMEM-PRM.
+001320   MOVE 'SET_'              TO PMYMEM-FNC.
+001330   MOVE 'LDEF'              TO PMYMEM-VAL.
+001340   MOVE 4                   TO PMYMEM-VLL.
+001350   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+001360                               PMYMEM-VAL
+001370                               PMYMEM-MEM
+001380                               PIN100
+001390                               PIN200
+001400                               PIN300
+001410                               PIN400
+001420                               PIN500
+001430                               POUT00.
+001440   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+001450   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+001460   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
+001470   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+001480*--
+001490   MOVE PMYMEM-VLI          TO WKI.
+001500   MOVE SPACE               TO PMYMEM-PRM.
+001510   MOVE 'GET_'              TO PMYMEM-FNC.
+001520   MOVE WKI                 TO PMYMEM-VLI.
+001530   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+001540                               PMYMEM-VAL
+001550                               PMYMEM-MEM
+001560                               PIN100
+001570                               PIN200
+001580                               PIN300
+001590                               PIN400
+001600                               PIN500
+001610                               POUT00.
+001620   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+001630   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+001640   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
+001650   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+001660*-- GET_した値が、LDEF(先頭の'L'は除く)になっているかを確認する。
+001670   MOVE 'GET_ LDEF (L-prefix literal strip)'
+001680                            TO WK-CASENAME.
+001690   MOVE 'DEF'               TO WK-EXP.
+001700   MOVE 3                   TO WK-EXPLEN.
+001710   PERFORM Z90-CHECK.
+001720*--
+001730*-- PIN100の5桁目から2桁というアドレス情報をセット
+001740   MOVE SPACE               TO PMYMEM-PRM.
+001750   MOVE 'SET_'              TO PMYMEM-FNC.
+001760   MOVE '10000500002'          TO PMYMEM-VAL.
+001770   MOVE 11                   TO PMYMEM-VLL.
+001780   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+001790                               PMYMEM-VAL
+001800                               PMYMEM-MEM
+001810                               PIN100
+001820                               PIN200
+001830                               PIN300
+001840                               PIN400
+001850                               PIN500
+001860                               POUT00.
+001870   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+001880   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+001890   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
+001900   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+001910*--
+001920*-- PIN100の5桁目から2桁をGETする。
+001930   MOVE PMYMEM-VLI          TO WKI.
+001940   MOVE SPACE               TO PMYMEM-PRM.
+001950*- MOVE SPACE TO PMYMEM-PRMは、INIT時にSUBMYMEM側が既定値で埋ちた
+001960*- PMYMEM-AREA-TBLもSPACEに刻んで、そのままでいうと
+001970*- AREA-TBLが全て未設定のままGET_することになり、
+001980*- 型コードから入力エリアを逆引きできなくなる。ここでも
+001990*- 既定値('1'〜'5')を明示しておく。
+002000   MOVE '1'                 TO PMYMEM-AREA-CODE(1).
+002010   MOVE '2'                 TO PMYMEM-AREA-CODE(2).
+002020   MOVE '3'                 TO PMYMEM-AREA-CODE(3).
+002030   MOVE '4'                 TO PMYMEM-AREA-CODE(4).
+002040   MOVE '5'                 TO PMYMEM-AREA-CODE(5).
+002050   MOVE 'GET_'              TO PMYMEM-FNC.
+002060   MOVE WKI                 TO PMYMEM-VLI.
+002070   CALL 'SUBMYMEM'       USING PMYMEM-PRM
+002080                               PMYMEM-VAL
+002090                               PMYMEM-MEM
+002100                               PIN100
+002110                               PIN200
+002120                               PIN300
+002130                               PIN400
+002140                               PIN500
+002150                               POUT00.
+002160   DISPLAY 'PRM:(' PMYMEM-PRM ')'.
+002170   DISPLAY 'VAL:(' PMYMEM-VAL(1:PMYMEM-VLL) ')'.
+002180   DISPLAY 'MEM:(' PMYMEM-MEM ')'.
+002190   IF PMYMEM-COD < ZERO THEN GO TO A00-EXIT.
+002200*-- PIN100の5桁目から2桁("56")が取れているかを確認する。
+002210   MOVE 'GET_ area-table lookup (PIN100 slice)'
+002220                            TO WK-CASENAME.
+002230   MOVE '56'                TO WK-EXP.
+002240   MOVE 2                   TO WK-EXPLEN.
+002250   PERFORM Z90-CHECK.
+002260*--
+002270 A00-EXIT.
+002280   DISPLAY '===================================='.
+002290   DISPLAY 'T00MYMEM RESULT: TOTAL=' WK-CASENO
+002300           ' PASS=' WK-PASS ' FAIL=' WK-FAIL.
+002310   DISPLAY '===================================='.
+002320   MOVE WK-FAIL             TO RETURN-CODE.
+002330   GOBACK.
+002340 Z90-CHECK SECTION.
+002350*--------------------------------------------------------------
+002360*- GET_の結果(PMYMEM-VAL/PMYMEM-VLL)を、呼び出し元がWK-EXP/
+002370*- WK-EXPLENにセットした期待値と比較し、PASS/FAILを判定して
+002380*- WK-PASS/WK-FAILに積み上げる。T00MYMEMの各テストケース共通。
+002390*--------------------------------------------------------------
+002400 Z90-010.
+002410   ADD 1                    TO WK-CASENO.
+002420   IF PMYMEM-VLL            = WK-EXPLEN
+002430     AND PMYMEM-VAL(1:PMYMEM-VLL) = WK-EXP(1:WK-EXPLEN)
+002440     THEN
+002450       ADD 1                TO WK-PASS
+002460       DISPLAY 'PASS(' WK-CASENO '):' WK-CASENAME
+002470               ' EXPECTED=(' WK-EXP(1:WK-EXPLEN) ')'
+002480               ' ACTUAL=(' PMYMEM-VAL(1:PMYMEM-VLL) ')'
+002490     ELSE
+002500       ADD 1                TO WK-FAIL
+002510       DISPLAY 'FAIL(' WK-CASENO '):' WK-CASENAME
+002520               ' EXPECTED=(' WK-EXP(1:WK-EXPLEN) ')'
+002530               ' ACTUAL=(' PMYMEM-VAL(1:PMYMEM-VLL) ')'
+002540   END-IF.
+002550 Z90-EXIT.
+002560   EXIT.
+002570
